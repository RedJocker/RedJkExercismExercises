@@ -0,0 +1,102 @@
+000010 
+000020* PANBATCH
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    PANBATCH.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* PANBATCH IS THE NIGHTLY BATCH DRIVER FOR SUBMITTED MARKETING
+000100* TAGLINES AND PUZZLE SENTENCES.  IT READS ONE CANDIDATE SENTENCE
+000110* PER LINE FROM PANSUB, CALLS PANGRAM FOR EACH ONE, AND WRITES A
+000120* PASS/FAIL LINE TO PANRPT FOR THE COPY DESK.  BLANK LINES ARE
+000130* SKIPPED.
+000140*
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   2026-08-09 RJ    ORIGINAL PROGRAM
+000175*   2026-08-09 RJ    WIDENED SUB-LINE/RPT-LINE TO MATCH
+000176*                    PANGRAM'S 120-CHARACTER SENTENCE BUFFER
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT PANSUB ASSIGN TO "PANSUB"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WB-SUB-STATUS.
+000270     SELECT PANRPT ASSIGN TO "PANRPT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WB-RPT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  PANSUB.
+000330 01  SUB-LINE                   PIC X(120).
+000340 FD  PANRPT
+000350     RECORD CONTAINS 140 CHARACTERS.
+000360 01  RPT-LINE                   PIC X(140).
+000370 WORKING-STORAGE SECTION.
+000380 01  WB-WORK-FIELDS.
+000390     05  WB-SUB-STATUS          PIC X(02) VALUE SPACES.
+000400         88  WB-SUB-OK              VALUE '00'.
+000410         88  WB-SUB-EOF              VALUE '10'.
+000420     05  WB-RPT-STATUS          PIC X(02) VALUE SPACES.
+000430     05  WB-SUBMITTED-COUNT     PIC 9(07) VALUE ZERO.
+000440     05  WB-PASS-COUNT          PIC 9(07) VALUE ZERO.
+000450     05  WB-FAIL-COUNT          PIC 9(07) VALUE ZERO.
+000470 COPY "PANGRMLK.cpy".
+000480 PROCEDURE DIVISION.
+000490 0000-MAINLINE.
+000500     PERFORM 1000-INITIALIZE
+000510     PERFORM 2000-READ-NEXT-SUBMISSION
+000520     PERFORM UNTIL WB-SUB-EOF
+000530         IF SUB-LINE NOT = SPACES
+000540             PERFORM 3000-CHECK-SUBMISSION
+000550         END-IF
+000560         PERFORM 2000-READ-NEXT-SUBMISSION
+000570     END-PERFORM
+000580     PERFORM 4000-WRITE-SUMMARY
+000590     CLOSE PANSUB PANRPT
+000600     GOBACK.
+000610 1000-INITIALIZE.
+000620     OPEN INPUT PANSUB
+000630     OPEN OUTPUT PANRPT
+000640     .
+000650 2000-READ-NEXT-SUBMISSION.
+000660     READ PANSUB
+000670         AT END
+000680             SET WB-SUB-EOF TO TRUE
+000690     END-READ
+000700     .
+000710* 3000-CHECK-SUBMISSION - SCORE ONE SENTENCE, WRITE THE RESULT.
+000720 3000-CHECK-SUBMISSION.
+000730     ADD 1 TO WB-SUBMITTED-COUNT
+000740     MOVE SUB-LINE TO PG-SENTENCE
+000750     CALL 'PANGRAM' USING PG-PARMS
+000760     IF PG-RESULT = 1
+000770         ADD 1 TO WB-PASS-COUNT
+000780         STRING 'PANGRAM  : ' DELIMITED BY SIZE
+000790                SUB-LINE      DELIMITED BY SIZE
+000800             INTO RPT-LINE
+000810     ELSE
+000820         ADD 1 TO WB-FAIL-COUNT
+000830         STRING 'NOT PAN  : ' DELIMITED BY SIZE
+000840                SUB-LINE      DELIMITED BY SIZE
+000850             INTO RPT-LINE
+000860     END-IF
+000870     WRITE RPT-LINE
+000880     .
+000890* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+000900 4000-WRITE-SUMMARY.
+000910     MOVE SPACES TO RPT-LINE
+000920     WRITE RPT-LINE
+000930     STRING 'SUBMITTED ' DELIMITED BY SIZE
+000940            WB-SUBMITTED-COUNT DELIMITED BY SIZE
+000950            '  PASSED ' DELIMITED BY SIZE
+000960            WB-PASS-COUNT DELIMITED BY SIZE
+000970            '  FAILED ' DELIMITED BY SIZE
+000980            WB-FAIL-COUNT DELIMITED BY SIZE
+000990         INTO RPT-LINE
+001000     WRITE RPT-LINE
+001010     .
