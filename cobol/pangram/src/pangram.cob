@@ -5,7 +5,7 @@
     
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 WS-SENTENCE PIC X(60).
+        01 WS-SENTENCE PIC X(120).
         01 WS-RESULT PIC 9.
         LOCAL-STORAGE SECTION.
         
@@ -15,19 +15,56 @@
             05 FILL OCCURS 26 TIMES.
                 10 LS-HISTOGRAM PIC 9(1).
             
-        01 LS-IDX PIC 9(2) VALUE 0.
+        01 LS-IDX PIC 9(3) VALUE 0.
         01 LS-CHAR PIC X(1) VALUE " ".
             88 IS-ALPHA VALUE 'A' THRU 'Z'.
-        01 LS-CHAR-NUM PIC 9(3) VALUE 0. 
-    
-        PROCEDURE DIVISION.
+        01 LS-CHAR-NUM PIC 9(3) VALUE 0.
+        01 LS-LETTER-IDX PIC 9(2) VALUE 0.
+        01 LS-MISSING-COUNT PIC 9(2) VALUE 0.
+
+        LINKAGE SECTION.
+        COPY "PANGRMLK.cpy".
+
+        PROCEDURE DIVISION USING PG-PARMS.
         PANGRAM.
+            MOVE PG-SENTENCE TO WS-SENTENCE
+            SET LG-INPUT-NOT-TRUNCATED TO TRUE
+            IF WS-SENTENCE(120:1) NOT = SPACE
+                SET LG-INPUT-TRUNCATED TO TRUE
+            END-IF
             INITIALIZE LS-HISTOGRAM-TABLE LS-CHAR WS-RESULT
+            INSPECT WS-SENTENCE REPLACING
+                COPY "DIAFOLD.cpy".
             MOVE FUNCTION UPPER-CASE(WS-SENTENCE) TO WS-SENTENCE
-            PERFORM COUNT-CHAR VARYING LS-IDX FROM 1 BY 1 UNTIL LS-IDX > 60
+            PERFORM COUNT-CHAR VARYING LS-IDX FROM 1 BY 1
+                UNTIL LS-IDX > 120
             IF IS-PANGRAM THEN
                 MOVE 1 TO WS-RESULT
-            END-IF.
+            END-IF
+            MOVE WS-RESULT TO PG-RESULT
+            MOVE LS-HISTOGRAM-TABLE TO PG-HISTOGRAM
+            MOVE ZERO TO LS-MISSING-COUNT
+            MOVE SPACES TO PG-MISSING-LETTERS
+            PERFORM LIST-MISSING-LETTER
+                VARYING LS-LETTER-IDX FROM 1 BY 1
+                UNTIL LS-LETTER-IDX > 26
+            MOVE LS-MISSING-COUNT TO PG-MISSING-COUNT
+            IF LS-MISSING-COUNT = 1
+                MOVE 1 TO PG-MINUS-ONE-RESULT
+            ELSE
+                MOVE 0 TO PG-MINUS-ONE-RESULT
+            END-IF
+            MOVE ZERO TO PG-EFFICIENCY-SCORE
+            IF WS-RESULT = 1
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SENTENCE))
+                    TO PG-EFFICIENCY-SCORE
+            END-IF
+            IF LG-INPUT-TRUNCATED
+                SET PS-STATUS-WARNING TO TRUE
+            ELSE
+                SET PS-STATUS-NORMAL TO TRUE
+            END-IF
+            GOBACK.
 
         COUNT-CHAR.
             MOVE WS-SENTENCE(LS-IDX:1) TO LS-CHAR
@@ -36,5 +73,12 @@
                 MOVE 1 TO LS-HISTOGRAM(LS-CHAR-NUM)
             END-IF.
 
+        LIST-MISSING-LETTER.
+            IF LS-HISTOGRAM(LS-LETTER-IDX) = 0
+                ADD 1 TO LS-MISSING-COUNT
+                MOVE FUNCTION CHAR(LS-LETTER-IDX + 65)
+                    TO PG-MISSING-LETTERS(LS-MISSING-COUNT:1)
+            END-IF.
+
             
             
