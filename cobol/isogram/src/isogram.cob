@@ -0,0 +1,116 @@
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ISOGRAM.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-PHRASE PIC X(120).
+        01 WS-RESULT PIC 9.
+
+        LOCAL-STORAGE SECTION.
+        01 PHRASE-IDX PIC 9(3) VALUE 1.
+        01 LS-HISTOGRAM-STR PIC X(78) VALUE ALL "0".
+        01 LS-HISTOGRAM-TABLE REDEFINES LS-HISTOGRAM-STR.
+            05 LS-HISTOGRAM PIC 9(3) OCCURS 26 TIMES.
+        01 LS-CHAR PIC X(1) VALUE " ".
+            88 IS-ALPHA VALUE 'A' THRU 'Z'.
+        01 LS-CHAR-NUM PIC 9(3) VALUE 0.
+        01 LS-LETTER-IDX PIC 9(2) VALUE 1.
+        01 LS-DUPLICATE-COUNT PIC 9(2) VALUE ZERO.
+        01 LS-WINDOW-HIST-STR PIC X(26) VALUE ALL "0".
+        01 LS-WINDOW-HIST-TABLE REDEFINES LS-WINDOW-HIST-STR.
+            05 LS-WINDOW-HIST PIC 9(1) OCCURS 26 TIMES.
+        01 LS-WINDOW-STOP PIC X(1) VALUE "N".
+            88 LS-STOP-WINDOW VALUE "Y".
+        01 LS-CUR-START PIC 9(3) VALUE 1.
+        01 LS-CUR-END PIC 9(3) VALUE 0.
+        01 LS-CUR-LEN PIC 9(3) VALUE 0.
+        01 LS-BEST-START PIC 9(3) VALUE 0.
+        01 LS-BEST-LEN PIC 9(3) VALUE 0.
+
+        LINKAGE SECTION.
+        COPY "ISOGRMLK.cpy".
+
+        PROCEDURE DIVISION USING IG-PARMS.
+        ISOGRAM.
+            MOVE IG-PHRASE TO WS-PHRASE
+            SET LG-INPUT-NOT-TRUNCATED TO TRUE
+            IF WS-PHRASE(120:1) NOT = SPACE
+                SET LG-INPUT-TRUNCATED TO TRUE
+            END-IF
+            INITIALIZE LS-HISTOGRAM-STR LS-DUPLICATE-COUNT
+            INSPECT WS-PHRASE REPLACING
+                COPY "DIAFOLD.cpy".
+            MOVE FUNCTION UPPER-CASE(WS-PHRASE) TO WS-PHRASE
+            PERFORM COUNT-CHAR
+                VARYING PHRASE-IDX FROM 1 BY 1
+                UNTIL PHRASE-IDX > 120
+            PERFORM COUNT-DUPLICATE-LETTERS
+                VARYING LS-LETTER-IDX FROM 1 BY 1
+                UNTIL LS-LETTER-IDX > 26
+            IF LS-DUPLICATE-COUNT <= IG-TOLERANCE
+                MOVE 1 TO WS-RESULT
+            ELSE
+                MOVE 0 TO WS-RESULT
+            END-IF
+            MOVE WS-RESULT TO IG-RESULT
+            MOVE LS-DUPLICATE-COUNT TO IG-DUPLICATE-COUNT
+            MOVE LS-HISTOGRAM-TABLE TO IG-HISTOGRAM
+            PERFORM FIND-LONGEST-RUN
+                VARYING LS-CUR-START FROM 1 BY 1
+                UNTIL LS-CUR-START > 120
+            MOVE LS-BEST-LEN TO IG-LONGEST-LEN
+            MOVE SPACES TO IG-LONGEST-SUBSTR
+            IF LS-BEST-LEN > 0
+                MOVE WS-PHRASE(LS-BEST-START:LS-BEST-LEN)
+                    TO IG-LONGEST-SUBSTR
+            END-IF
+            IF LG-INPUT-TRUNCATED
+                SET PS-STATUS-WARNING TO TRUE
+            ELSE
+                SET PS-STATUS-NORMAL TO TRUE
+            END-IF
+            GOBACK.
+
+      * FIND-LONGEST-RUN - FOR THE WINDOW STARTING AT LS-CUR-START,
+      * STRETCH LS-CUR-END OUT AS FAR AS POSSIBLE WITHOUT REPEATING A
+      * LETTER, THEN KEEP IT IF IT BEATS THE BEST RUN SEEN SO FAR.
+        FIND-LONGEST-RUN.
+            MOVE ZERO TO LS-WINDOW-HIST-STR
+            MOVE "N" TO LS-WINDOW-STOP
+            MOVE LS-CUR-START TO LS-CUR-END
+            PERFORM EXTEND-WINDOW
+                UNTIL LS-CUR-END > 120 OR LS-STOP-WINDOW
+            COMPUTE LS-CUR-LEN = LS-CUR-END - LS-CUR-START
+            IF LS-CUR-LEN > LS-BEST-LEN
+                MOVE LS-CUR-LEN TO LS-BEST-LEN
+                MOVE LS-CUR-START TO LS-BEST-START
+            END-IF.
+
+        EXTEND-WINDOW.
+            MOVE WS-PHRASE(LS-CUR-END:1) TO LS-CHAR
+            IF IS-ALPHA
+                COMPUTE LS-CHAR-NUM = FUNCTION ORD(LS-CHAR) - 65
+                IF LS-WINDOW-HIST(LS-CHAR-NUM) = 1
+                    SET LS-STOP-WINDOW TO TRUE
+                ELSE
+                    MOVE 1 TO LS-WINDOW-HIST(LS-CHAR-NUM)
+                    ADD 1 TO LS-CUR-END
+                END-IF
+            ELSE
+                ADD 1 TO LS-CUR-END
+            END-IF.
+
+        COUNT-CHAR.
+            MOVE WS-PHRASE(PHRASE-IDX:1) TO LS-CHAR
+            IF IS-ALPHA
+                COMPUTE LS-CHAR-NUM = FUNCTION ORD(LS-CHAR) - 65
+                COMPUTE LS-HISTOGRAM(LS-CHAR-NUM) =
+                    LS-HISTOGRAM(LS-CHAR-NUM) + 1
+            END-IF.
+
+        COUNT-DUPLICATE-LETTERS.
+            IF LS-HISTOGRAM(LS-LETTER-IDX) >= 2
+                ADD 1 TO LS-DUPLICATE-COUNT
+            END-IF.
