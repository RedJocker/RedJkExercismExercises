@@ -0,0 +1,100 @@
+000010 
+000020* ISOBATCH
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    ISOBATCH.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* ISOBATCH IS THE NIGHTLY BATCH DRIVER FOR ISOGRAM PUZZLE
+000100* SUBMISSIONS.  IT READS ONE CANDIDATE PHRASE PER LINE FROM
+000110* ISOSUB, CALLS ISOGRAM FOR EACH ONE, AND WRITES A PASS/FAIL
+000120* LINE TO ISORPT.  BLANK LINES ARE SKIPPED.
+000130*
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   2026-08-09 RJ    ORIGINAL PROGRAM
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT ISOSUB ASSIGN TO "ISOSUB"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WB-SUB-STATUS.
+000260     SELECT ISORPT ASSIGN TO "ISORPT"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WB-RPT-STATUS.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  ISOSUB.
+000320 01  SUB-LINE                   PIC X(120).
+000330 FD  ISORPT
+000340     RECORD CONTAINS 140 CHARACTERS.
+000350 01  RPT-LINE                   PIC X(140).
+000360 WORKING-STORAGE SECTION.
+000370 01  WB-WORK-FIELDS.
+000380     05  WB-SUB-STATUS          PIC X(02) VALUE SPACES.
+000390         88  WB-SUB-OK              VALUE '00'.
+000400         88  WB-SUB-EOF              VALUE '10'.
+000410     05  WB-RPT-STATUS          PIC X(02) VALUE SPACES.
+000420     05  WB-SUBMITTED-COUNT     PIC 9(07) VALUE ZERO.
+000430     05  WB-PASS-COUNT          PIC 9(07) VALUE ZERO.
+000440     05  WB-FAIL-COUNT          PIC 9(07) VALUE ZERO.
+000445 COPY "ISOGRMLK.cpy".
+000470 PROCEDURE DIVISION.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE
+000500     PERFORM 2000-READ-NEXT-SUBMISSION
+000510     PERFORM UNTIL WB-SUB-EOF
+000520         IF SUB-LINE NOT = SPACES
+000530             PERFORM 3000-CHECK-SUBMISSION
+000540         END-IF
+000550         PERFORM 2000-READ-NEXT-SUBMISSION
+000560     END-PERFORM
+000570     PERFORM 4000-WRITE-SUMMARY
+000580     CLOSE ISOSUB ISORPT
+000590     GOBACK.
+000600 1000-INITIALIZE.
+000610     OPEN INPUT ISOSUB
+000620     OPEN OUTPUT ISORPT
+000625     MOVE ZERO TO IG-TOLERANCE
+000630     .
+000640 2000-READ-NEXT-SUBMISSION.
+000650     READ ISOSUB
+000660         AT END
+000670             SET WB-SUB-EOF TO TRUE
+000680     END-READ
+000690     .
+000700* 3000-CHECK-SUBMISSION - SCORE ONE PHRASE, WRITE A RESULT LINE
+000710 3000-CHECK-SUBMISSION.
+000720     ADD 1 TO WB-SUBMITTED-COUNT
+000730     MOVE SUB-LINE TO IG-PHRASE
+000740     CALL 'ISOGRAM' USING IG-PARMS
+000750     IF IG-RESULT = 1
+000760         ADD 1 TO WB-PASS-COUNT
+000770         STRING 'ISOGRAM  : ' DELIMITED BY SIZE
+000780                SUB-LINE      DELIMITED BY SIZE
+000790             INTO RPT-LINE
+000800     ELSE
+000810         ADD 1 TO WB-FAIL-COUNT
+000820         STRING 'NOT ISO  : ' DELIMITED BY SIZE
+000830                SUB-LINE      DELIMITED BY SIZE
+000840             INTO RPT-LINE
+000850     END-IF
+000860     WRITE RPT-LINE
+000870     .
+000880* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+000890 4000-WRITE-SUMMARY.
+000900     MOVE SPACES TO RPT-LINE
+000910     WRITE RPT-LINE
+000920     STRING 'SUBMITTED ' DELIMITED BY SIZE
+000930            WB-SUBMITTED-COUNT DELIMITED BY SIZE
+000940            '  PASSED ' DELIMITED BY SIZE
+000950            WB-PASS-COUNT DELIMITED BY SIZE
+000960            '  FAILED ' DELIMITED BY SIZE
+000970            WB-FAIL-COUNT DELIMITED BY SIZE
+000980         INTO RPT-LINE
+000990     WRITE RPT-LINE
+001000     .
