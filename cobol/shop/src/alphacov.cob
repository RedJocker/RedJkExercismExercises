@@ -0,0 +1,135 @@
+000010 
+000020* ALPHACOV
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    ALPHACOV.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* ALPHACOV IS THE DAILY ALPHABET-COVERAGE REPORT.  IT READS
+000100* BOTH THE DAY'S ISOGRAM SUBMISSIONS (ISOSUB) AND PANGRAM
+000110* SUBMISSIONS (PANSUB), RUNS EACH THROUGH ITS OWN CHECK, AND
+000120* ROLLS UP HOW MANY OF EACH KIND CONTAINED EVERY LETTER OF THE
+000130* ALPHABET INTO ONE COMBINED OPERATIONAL VIEW ON ALCRPT.  BLANK
+000140* LINES ARE SKIPPED.
+000150*
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   2026-08-09 RJ    ORIGINAL PROGRAM
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT ISOSUB ASSIGN TO "ISOSUB"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS AB-ISO-STATUS.
+000280     SELECT PANSUB ASSIGN TO "PANSUB"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS AB-PAN-STATUS.
+000310     SELECT ALCRPT ASSIGN TO "ALCRPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS AB-RPT-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ISOSUB.
+000370 01  ISO-SUB-LINE               PIC X(120).
+000380 FD  PANSUB.
+000390 01  PAN-SUB-LINE               PIC X(120).
+000400 FD  ALCRPT
+000410     RECORD CONTAINS 40 CHARACTERS.
+000420 01  ALC-RPT-LINE               PIC X(40).
+000430 WORKING-STORAGE SECTION.
+000440 COPY "ALPHACOV.cpy".
+000450 01  AB-WORK-FIELDS.
+000460     05  AB-ISO-STATUS          PIC X(02) VALUE SPACES.
+000470         88  AB-ISO-OK              VALUE '00'.
+000480         88  AB-ISO-EOF              VALUE '10'.
+000490     05  AB-PAN-STATUS          PIC X(02) VALUE SPACES.
+000500         88  AB-PAN-OK              VALUE '00'.
+000510         88  AB-PAN-EOF              VALUE '10'.
+000520     05  AB-RPT-STATUS          PIC X(02) VALUE SPACES.
+000530     05  AB-LETTER-NAME         PIC X(01).
+000550 COPY "ISOGRMLK.cpy".
+000560 COPY "PANGRMLK.cpy".
+000570 PROCEDURE DIVISION.
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE
+000600     PERFORM 2000-ROLL-UP-ISOGRAM-SUBMISSIONS
+000610     PERFORM 3000-ROLL-UP-PANGRAM-SUBMISSIONS
+000620     PERFORM 4000-WRITE-COVERAGE-REPORT
+000630         VARYING AC-LETTER-IX FROM 1 BY 1
+000640         UNTIL AC-LETTER-IX > 26
+000650     CLOSE ISOSUB PANSUB ALCRPT
+000660     GOBACK.
+000670 1000-INITIALIZE.
+000680     OPEN INPUT ISOSUB
+000690     OPEN INPUT PANSUB
+000700     OPEN OUTPUT ALCRPT
+000710     MOVE ZERO TO IG-TOLERANCE
+000720     INITIALIZE AC-COVERAGE-TABLE
+000730     .
+000740* 2000-ROLL-UP-ISOGRAM-SUBMISSIONS - CALL ISOGRAM FOR EVERY NON-
+000750* BLANK LINE IN ISOSUB AND CREDIT EACH LETTER IT USES.
+000760 2000-ROLL-UP-ISOGRAM-SUBMISSIONS.
+000770     READ ISOSUB
+000780         AT END
+000790             SET AB-ISO-EOF TO TRUE
+000800     END-READ
+000810     PERFORM UNTIL AB-ISO-EOF
+000820         IF ISO-SUB-LINE NOT = SPACES
+000830             MOVE ISO-SUB-LINE TO IG-PHRASE
+000840             CALL 'ISOGRAM' USING IG-PARMS
+000850             PERFORM 2100-CREDIT-ISOGRAM-LETTER
+000860                 VARYING AC-LETTER-IX FROM 1 BY 1
+000870                 UNTIL AC-LETTER-IX > 26
+000880         END-IF
+000890         READ ISOSUB
+000900             AT END
+000910                 SET AB-ISO-EOF TO TRUE
+000920         END-READ
+000930     END-PERFORM
+000940     .
+000950 2100-CREDIT-ISOGRAM-LETTER.
+000960     IF IG-LETTER-COUNT(AC-LETTER-IX) > 0
+000970         ADD 1 TO AC-ISO-COUNT(AC-LETTER-IX)
+000980     END-IF.
+000990* 3000-ROLL-UP-PANGRAM-SUBMISSIONS - CALL PANGRAM FOR EVERY NON-
+001000* BLANK LINE IN PANSUB AND CREDIT EACH LETTER IT USES.
+001010 3000-ROLL-UP-PANGRAM-SUBMISSIONS.
+001020     READ PANSUB
+001030         AT END
+001040             SET AB-PAN-EOF TO TRUE
+001050     END-READ
+001060     PERFORM UNTIL AB-PAN-EOF
+001070         IF PAN-SUB-LINE NOT = SPACES
+001080             MOVE PAN-SUB-LINE TO PG-SENTENCE
+001090             CALL 'PANGRAM' USING PG-PARMS
+001100             PERFORM 3100-CREDIT-PANGRAM-LETTER
+001110                 VARYING AC-LETTER-IX FROM 1 BY 1
+001120                 UNTIL AC-LETTER-IX > 26
+001130         END-IF
+001140         READ PANSUB
+001150             AT END
+001160                 SET AB-PAN-EOF TO TRUE
+001170         END-READ
+001180     END-PERFORM
+001190     .
+001200 3100-CREDIT-PANGRAM-LETTER.
+001210     IF PG-LETTER-COUNT(AC-LETTER-IX) > 0
+001220         ADD 1 TO AC-PAN-COUNT(AC-LETTER-IX)
+001230     END-IF.
+001240* 4000-WRITE-COVERAGE-REPORT - ONE REPORT LINE PER LETTER SHOWING
+001250* HOW MANY ISOGRAM AND HOW MANY PANGRAM SUBMISSIONS USED IT.
+001260 4000-WRITE-COVERAGE-REPORT.
+001270     MOVE FUNCTION CHAR(AC-LETTER-IX + 65)
+001280         TO AB-LETTER-NAME
+001290     STRING AB-LETTER-NAME    DELIMITED BY SIZE
+001300            ' ISO='            DELIMITED BY SIZE
+001310            AC-ISO-COUNT(AC-LETTER-IX) DELIMITED BY SIZE
+001320            ' PAN='            DELIMITED BY SIZE
+001330            AC-PAN-COUNT(AC-LETTER-IX) DELIMITED BY SIZE
+001340         INTO ALC-RPT-LINE
+001350     WRITE ALC-RPT-LINE
+001360     .
