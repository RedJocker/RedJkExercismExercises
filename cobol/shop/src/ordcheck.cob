@@ -0,0 +1,149 @@
+000010
+000020* ORDCHECK
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    ORDCHECK.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* ORDCHECK CATCHES TRANSPOSITION TYPOS IN INTERNALLY GENERATED
+000100* ORDER REFERENCE NUMBERS BEFORE THEY REACH DOWNSTREAM BILLING
+000110* SYSTEMS.  IT READS ONE REFERENCE NUMBER PER LINE FROM ORDREF,
+000120* CALLS REVERSE-STRING TO REVERSE ITS DIGITS, APPLIES A CHECK-
+000130* DIGIT WEIGHTING SUM TO THE REVERSED DIGITS (DOUBLING EVERY
+000140* SECOND DIGIT COUNTING FROM THE RIGHTMOST DIGIT, THE STANDARD
+000150* "LUHN" WEIGHTING USED FOR CHECK-DIGIT VALIDATION), AND WRITES
+000160* A PASS OR FAIL LINE TO ORDRPT.  BLANK LINES ARE SKIPPED.
+000170*
+000180* MODIFICATION HISTORY
+000190*   DATE       INIT  DESCRIPTION
+000200*   2026-08-09 RJ    ORIGINAL PROGRAM
+000205*   2026-08-09 RJ    BOUNDED THE SPACE SCAN IN 3000-CHECK-
+000206*                    REFERENCE AT 32 - A FULL-WIDTH SUB-LINE WITH
+000207*                    NO TRAILING SPACE WAS DRIVING OC-LEN PAST THE
+000208*                    FIELD AND REFERENCING SUB-LINE ONE BYTE PAST
+000209*                    ITS END
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT ORDREF ASSIGN TO "ORDREF"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS OC-REF-STATUS.
+000300     SELECT ORDRPT ASSIGN TO "ORDRPT"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS OC-RPT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  ORDREF.
+000360 01  SUB-LINE                   PIC X(32).
+000370 FD  ORDRPT
+000380     RECORD CONTAINS 50 CHARACTERS.
+000390 01  RPT-LINE                   PIC X(50).
+000400 WORKING-STORAGE SECTION.
+000410 01  OC-WORK-FIELDS.
+000420     05  OC-REF-STATUS          PIC X(02) VALUE SPACES.
+000430         88  OC-REF-OK              VALUE '00'.
+000440         88  OC-REF-EOF              VALUE '10'.
+000450     05  OC-RPT-STATUS          PIC X(02) VALUE SPACES.
+000460     05  OC-CHECKED-COUNT       PIC 9(07) VALUE ZERO.
+000470     05  OC-PASS-COUNT          PIC 9(07) VALUE ZERO.
+000480     05  OC-FAIL-COUNT          PIC 9(07) VALUE ZERO.
+000490     05  OC-LEN                 PIC 9(02).
+000500     05  OC-DIGIT-IX            PIC 9(02).
+000510     05  OC-DIGIT               PIC 9(01).
+000520     05  OC-DOUBLED             PIC 9(02).
+000530     05  OC-WEIGHT-DIV          PIC 9(02).
+000540     05  OC-WEIGHT-REM          PIC 9(02).
+000550     05  OC-SUM                 PIC 9(04).
+000560     05  OC-CHECK-DIV           PIC 9(04).
+000565     05  OC-CHECK-REM           PIC 9(02).
+000570 COPY "REVSTRLK.cpy".
+000580 PROCEDURE DIVISION.
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE
+000610     PERFORM 2000-READ-NEXT-REFERENCE
+000620     PERFORM UNTIL OC-REF-EOF
+000630         IF SUB-LINE NOT = SPACES
+000640             PERFORM 3000-CHECK-REFERENCE
+000650         END-IF
+000660         PERFORM 2000-READ-NEXT-REFERENCE
+000670     END-PERFORM
+000680     PERFORM 4000-WRITE-SUMMARY
+000690     CLOSE ORDREF ORDRPT
+000700     GOBACK.
+000710 1000-INITIALIZE.
+000720     OPEN INPUT ORDREF
+000730     OPEN OUTPUT ORDRPT
+000740     .
+000750 2000-READ-NEXT-REFERENCE.
+000760     READ ORDREF
+000770         AT END
+000780             SET OC-REF-EOF TO TRUE
+000790     END-READ
+000800     .
+000810* 3000-CHECK-REFERENCE - REVERSE THE REFERENCE NUMBER'S DIGITS,
+000820* APPLY THE CHECK-DIGIT WEIGHTING SUM, AND WRITE A RESULT LINE.
+000830 3000-CHECK-REFERENCE.
+000840     ADD 1 TO OC-CHECKED-COUNT
+000850     MOVE SPACES TO RS-PARMS
+000860     MOVE SUB-LINE TO RS-STRING
+000870     CALL 'reverse-string' USING RS-PARMS
+000880     PERFORM VARYING OC-LEN FROM 1 BY 1
+000890             UNTIL OC-LEN > 32
+000892             OR SUB-LINE(OC-LEN:1) = SPACE
+000900     END-PERFORM
+000910     COMPUTE OC-LEN = OC-LEN - 1
+000920     MOVE ZERO TO OC-SUM
+000930     PERFORM 3100-ADD-WEIGHTED-DIGIT
+000940         VARYING OC-DIGIT-IX FROM 1 BY 1
+000950         UNTIL OC-DIGIT-IX > OC-LEN
+000960     DIVIDE OC-SUM BY 10 GIVING OC-CHECK-DIV
+000970         REMAINDER OC-CHECK-REM
+000980     MOVE SPACES TO RPT-LINE
+000990     IF OC-CHECK-REM = 0
+001000         ADD 1 TO OC-PASS-COUNT
+001010         STRING 'PASS : ' DELIMITED BY SIZE
+001020                SUB-LINE  DELIMITED BY SIZE
+001030             INTO RPT-LINE
+001040     ELSE
+001050         ADD 1 TO OC-FAIL-COUNT
+001060         STRING 'FAIL : ' DELIMITED BY SIZE
+001070                SUB-LINE  DELIMITED BY SIZE
+001080             INTO RPT-LINE
+001090     END-IF
+001100     WRITE RPT-LINE
+001110     .
+001120* 3100-ADD-WEIGHTED-DIGIT - FOR THE DIGIT AT OC-DIGIT-IX IN THE
+001130* REVERSED NUMBER (POSITION 1 IS THE ORIGINAL RIGHTMOST DIGIT),
+001140* DOUBLE EVERY SECOND DIGIT AND FOLD DOUBLED VALUES OVER 9 BACK
+001150* INTO A SINGLE DIGIT BEFORE ADDING IT INTO THE RUNNING SUM.
+001160 3100-ADD-WEIGHTED-DIGIT.
+001170     MOVE RS-REVERSED(OC-DIGIT-IX:1) TO OC-DIGIT
+001180     DIVIDE OC-DIGIT-IX BY 2 GIVING OC-WEIGHT-DIV
+001190         REMAINDER OC-WEIGHT-REM
+001200     IF OC-WEIGHT-REM = 0
+001210         COMPUTE OC-DOUBLED = OC-DIGIT * 2
+001220         IF OC-DOUBLED > 9
+001230             COMPUTE OC-DOUBLED = OC-DOUBLED - 9
+001240         END-IF
+001250         ADD OC-DOUBLED TO OC-SUM
+001260     ELSE
+001270         ADD OC-DIGIT TO OC-SUM
+001280     END-IF
+001290     .
+001300* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+001310 4000-WRITE-SUMMARY.
+001320     MOVE SPACES TO RPT-LINE
+001330     WRITE RPT-LINE
+001340     STRING 'CHECKED ' DELIMITED BY SIZE
+001350            OC-CHECKED-COUNT DELIMITED BY SIZE
+001360            '  PASSED ' DELIMITED BY SIZE
+001370            OC-PASS-COUNT DELIMITED BY SIZE
+001380            '  FAILED ' DELIMITED BY SIZE
+001390            OC-FAIL-COUNT DELIMITED BY SIZE
+001400         INTO RPT-LINE
+001410     WRITE RPT-LINE
+001420     .
