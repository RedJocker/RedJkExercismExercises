@@ -0,0 +1,138 @@
+000010 
+000020* ISOPANQC
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    ISOPANQC.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* ISOPANQC IS THE COMBINED WORD-QUALITY QC PASS FOR THE PUZZLE
+000100* DESK.  IT READS ONE SUBMITTED ITEM PER LINE FROM QCSUB, RUNS
+000110* EACH ITEM THROUGH BOTH ISOGRAM AND PANGRAM, AND WRITES ONE
+000120* COMBINED REPORT LINE (ISOGRAM RESULT, PANGRAM RESULT, LETTER
+000130* HISTOGRAM) TO QCRPT SO THE DESK REVIEWS ONE REPORT INSTEAD OF
+000140* CROSS-REFERENCING TWO SEPARATE ONES.  BLANK LINES ARE SKIPPED.
+000150* THE FULL ITEM IS PASSED TO BOTH ISOGRAM AND PANGRAM UNCHANGED -
+000160* THEIR INPUT BUFFERS ARE BOTH PIC X(120), SO NOTHING IS CUT OFF.
+000170*
+000180* MODIFICATION HISTORY
+000190*   DATE       INIT  DESCRIPTION
+000200*   2026-08-09 RJ    ORIGINAL PROGRAM
+000205*   2026-08-09 RJ    CORRECTED A STALE COMMENT CLAIMING PANGRAM'S
+000206*                    BUFFER WAS NARROWER AND TRUNCATED THE ITEM TO
+000207*                    60 CHARACTERS - PG-SENTENCE WAS WIDENED TO
+000208*                    X(120) ALONGSIDE IG-PHRASE AND THE CODE HAS
+000209*                    NEVER TRUNCATED
+000211*   2026-08-09 RJ    IG-LETTER-COUNT WIDENED TO PIC 9(3) UPSTREAM
+000212*                    IN ISOGRAM, SO 3100-BUILD-HISTOGRAM-DISPLAY
+000213*                    NOW CAPS THE SINGLE-CHARACTER DISPLAY DIGIT
+000214*                    AT '9' INSTEAD OF SHOWING THE HUNDREDS DIGIT
+000215*                    OF A WIDER COUNT
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT QCSUB ASSIGN TO "QCSUB"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS QB-SUB-STATUS.
+000300     SELECT QCRPT ASSIGN TO "QCRPT"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS QB-RPT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  QCSUB.
+000360 01  QC-SUB-LINE                PIC X(120).
+000370 FD  QCRPT
+000380     RECORD CONTAINS 160 CHARACTERS.
+000390 01  QC-RPT-LINE                PIC X(160).
+000400 WORKING-STORAGE SECTION.
+000410 01  QB-WORK-FIELDS.
+000420     05  QB-SUB-STATUS          PIC X(02) VALUE SPACES.
+000430         88  QB-SUB-OK              VALUE '00'.
+000440         88  QB-SUB-EOF              VALUE '10'.
+000450     05  QB-RPT-STATUS          PIC X(02) VALUE SPACES.
+000460     05  QB-SUBMITTED-COUNT     PIC 9(07) VALUE ZERO.
+000470     05  QB-ISO-TEXT            PIC X(01) VALUE SPACE.
+000480     05  QB-PAN-TEXT            PIC X(01) VALUE SPACE.
+000490     05  QB-HISTOGRAM-IX        PIC 9(02) VALUE ZERO.
+000495     05  QB-DISPLAY-DIGIT       PIC 9(01) VALUE ZERO.
+000500     05  QB-HISTOGRAM-DISPLAY   PIC X(26) VALUE SPACES.
+000520 COPY "ISOGRMLK.cpy".
+000530 COPY "PANGRMLK.cpy".
+000540 PROCEDURE DIVISION.
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE
+000570     PERFORM 2000-READ-NEXT-SUBMISSION
+000580     PERFORM UNTIL QB-SUB-EOF
+000590         IF QC-SUB-LINE NOT = SPACES
+000600             PERFORM 3000-CHECK-SUBMISSION
+000610         END-IF
+000620         PERFORM 2000-READ-NEXT-SUBMISSION
+000630     END-PERFORM
+000640     CLOSE QCSUB QCRPT
+000650     GOBACK.
+000660 1000-INITIALIZE.
+000670     OPEN INPUT QCSUB
+000680     OPEN OUTPUT QCRPT
+000690     MOVE ZERO TO IG-TOLERANCE
+000700     .
+000710 2000-READ-NEXT-SUBMISSION.
+000720     READ QCSUB
+000730         AT END
+000740             SET QB-SUB-EOF TO TRUE
+000750     END-READ
+000760     .
+000770* 3000-CHECK-SUBMISSION - RUN ONE ITEM THROUGH BOTH CHECKS AND
+000780* WRITE THE COMBINED RESULT LINE.
+000790 3000-CHECK-SUBMISSION.
+000800     ADD 1 TO QB-SUBMITTED-COUNT
+000810     MOVE QC-SUB-LINE TO IG-PHRASE
+000820     CALL 'ISOGRAM' USING IG-PARMS
+000830     MOVE QC-SUB-LINE TO PG-SENTENCE
+000840     CALL 'PANGRAM' USING PG-PARMS
+000860     IF IG-RESULT = 1
+000870         MOVE 'Y' TO QB-ISO-TEXT
+000880     ELSE
+000890         MOVE 'N' TO QB-ISO-TEXT
+000900     END-IF
+000910     IF PG-RESULT = 1
+000920         MOVE 'Y' TO QB-PAN-TEXT
+000930     ELSE
+000940         MOVE 'N' TO QB-PAN-TEXT
+000950     END-IF
+000960     PERFORM 3100-BUILD-HISTOGRAM-DISPLAY
+000970         VARYING QB-HISTOGRAM-IX FROM 1 BY 1
+000980         UNTIL QB-HISTOGRAM-IX > 26
+000990     STRING 'ISO=' DELIMITED BY SIZE
+001000            QB-ISO-TEXT DELIMITED BY SIZE
+001010            ' PAN=' DELIMITED BY SIZE
+001020            QB-PAN-TEXT DELIMITED BY SIZE
+001030            ' HIST=' DELIMITED BY SIZE
+001040            QB-HISTOGRAM-DISPLAY DELIMITED BY SIZE
+001050            ' ' DELIMITED BY SIZE
+001060            QC-SUB-LINE DELIMITED BY SIZE
+001070         INTO QC-RPT-LINE
+001080     WRITE QC-RPT-LINE
+001090     .
+001100* 3100-BUILD-HISTOGRAM-DISPLAY - TURN THE ISOGRAM LETTER
+001110* HISTOGRAM INTO A 26-CHARACTER "." / DIGIT DISPLAY STRING, ONE
+001120* POSITION PER LETTER A THROUGH Z.  IG-LETTER-COUNT CAN RUN AS
+001123* HIGH AS 120, BUT ONLY ONE DIGIT OF DISPLAY ROOM EXISTS PER
+001126* LETTER, SO ANY COUNT OF 9 OR MORE IS SHOWN AS '9' RATHER THAN
+001129* LET THE DIGIT ROLL OVER AND READ AS A SMALL COUNT.
+001130 3100-BUILD-HISTOGRAM-DISPLAY.
+001140     IF IG-LETTER-COUNT(QB-HISTOGRAM-IX) = 0
+001150         MOVE '.'
+001160             TO QB-HISTOGRAM-DISPLAY(QB-HISTOGRAM-IX:1)
+001170     ELSE
+001175         IF IG-LETTER-COUNT(QB-HISTOGRAM-IX) > 9
+001177             MOVE 9 TO QB-DISPLAY-DIGIT
+001179         ELSE
+001181             MOVE IG-LETTER-COUNT(QB-HISTOGRAM-IX)
+001183                 TO QB-DISPLAY-DIGIT
+001185         END-IF
+001190         MOVE QB-DISPLAY-DIGIT
+001195             TO QB-HISTOGRAM-DISPLAY(QB-HISTOGRAM-IX:1)
+001200     END-IF.
