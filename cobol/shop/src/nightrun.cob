@@ -0,0 +1,273 @@
+000010
+000020* NIGHTRUN
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    NIGHTRUN.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* NIGHTRUN IS THE SINGLE NIGHTLY DRIVER FOR THE WHOLE ARCADE
+000100* FLOOR.  IT CALLS EACH SHOP'S OWN NIGHTLY BATCH JOB IN TURN -
+000110* BOBTALY, ISOBATCH, RENEWCHK, PANBATCH, RSBATCH, AND YACHTRCN -
+000120* AGAINST THAT DAY'S TRANSACTION FILES EXACTLY AS IF EACH HAD
+000130* BEEN SCHEDULED ON ITS OWN, THEN PICKS UP THE TOTALS LINE EACH
+000140* ONE LEAVES AT THE BOTTOM OF ITS OWN REPORT AND COPIES IT, ONE
+000150* LINE PER SHOP, INTO NGHTRPT.  NONE OF THE SIX JOBS' OWN FILES,
+000160* REPORTS, OR CALLING CONVENTIONS ARE CHANGED BY THIS DRIVER, SO
+000170* EACH ONE CAN STILL BE RUN STANDALONE FROM ITS OWN NIGHTLY JCL
+000180* IF IT EVER NEEDS TO BE RERUN BY ITSELF.
+000190*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 RJ    ORIGINAL PROGRAM
+000222*   2026-08-09 RJ    ALONGSIDE THE HUMAN-READABLE NGHTRPT LINE,
+000224*                    ALSO WRITE ONE FIXED-FIELD DBXTRACT RECORD
+000226*                    PER SHOP (PROGRAM NAME, VOLUME, EXCEPTIONS)
+000228*                    SO THE DASHBOARD FEED CAN LOAD THE DAY'S
+000229*                    NUMBERS WITHOUT PARSING REPORT TEXT
+000229*   2026-08-09 RJ    2000-RUN-BOB NOW CAPTURES BOBTALY'S ESCALATED
+000229*                    TALLY LINE AND PULLS BOB'S EXCEPTION COUNT
+000229*                    FROM IT INSTEAD OF HARDCODING ZERO, THE SAME
+000229*                    WAY EVERY OTHER PROGRAM'S EXCEPTION FIGURE IS
+000229*                    PULLED FROM ITS OWN REPORT
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.   IBM-370.
+000260 OBJECT-COMPUTER.   IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT BOBTLRPT ASSIGN TO "BOBTLRPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS NR-BOB-STATUS.
+000320     SELECT ISORPT ASSIGN TO "ISORPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS NR-ISO-STATUS.
+000350     SELECT RENRPT ASSIGN TO "RENRPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS NR-LEAP-STATUS.
+000380     SELECT PANRPT ASSIGN TO "PANRPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS NR-PAN-STATUS.
+000410     SELECT RSRPT ASSIGN TO "RSRPT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS NR-RS-STATUS.
+000440     SELECT YACHTRCP ASSIGN TO "YACHTRCP"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS NR-YACHT-STATUS.
+000470     SELECT NGHTRPT ASSIGN TO "NGHTRPT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS NR-RPT-STATUS.
+000495     SELECT DBXTRACT ASSIGN TO "DBXTRACT"
+000496         ORGANIZATION IS LINE SEQUENTIAL
+000497         FILE STATUS IS NR-DBX-STATUS.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  BOBTLRPT.
+000530 01  NR-BOB-LINE                PIC X(40).
+000540 FD  ISORPT.
+000550 01  NR-ISO-LINE                PIC X(140).
+000560 FD  RENRPT.
+000570 01  NR-LEAP-LINE               PIC X(80).
+000580 FD  PANRPT.
+000590 01  NR-PAN-LINE                PIC X(140).
+000600 FD  RSRPT.
+000610 01  NR-RS-LINE                 PIC X(280).
+000620 FD  YACHTRCP.
+000630 01  NR-YACHT-LINE              PIC X(80).
+000640 FD  NGHTRPT
+000650     RECORD CONTAINS 300 CHARACTERS.
+000660 01  RPT-LINE                   PIC X(300).
+000663 FD  DBXTRACT
+000665     RECORD CONTAINS 40 CHARACTERS.
+000667 01  DX-EXTRACT-LINE.
+000668     05  DX-PROGRAM-NAME        PIC X(15).
+000669     05  DX-VOLUME-COUNT        PIC 9(07).
+000670     05  DX-EXCEPTION-COUNT     PIC 9(07).
+000671     05  FILLER                 PIC X(11).
+000679 WORKING-STORAGE SECTION.
+000680 01  NR-WORK-FIELDS.
+000690     05  NR-BOB-STATUS          PIC X(02) VALUE SPACES.
+000700     05  NR-ISO-STATUS          PIC X(02) VALUE SPACES.
+000710     05  NR-LEAP-STATUS         PIC X(02) VALUE SPACES.
+000720     05  NR-PAN-STATUS          PIC X(02) VALUE SPACES.
+000730     05  NR-RS-STATUS           PIC X(02) VALUE SPACES.
+000740     05  NR-YACHT-STATUS        PIC X(02) VALUE SPACES.
+000750     05  NR-RPT-STATUS          PIC X(02) VALUE SPACES.
+000751     05  NR-DBX-STATUS          PIC X(02) VALUE SPACES.
+000760     05  NR-READ-SWITCH         PIC X(01).
+000770         88  NR-READ-EOF            VALUE 'Y'.
+000772     05  NR-BOB-LINE-IX         PIC 9(02) VALUE ZERO.
+000774     05  NR-BOB-ESCL-LINE       PIC X(40) VALUE SPACES.
+000780 PROCEDURE DIVISION.
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE
+000810     PERFORM 2000-RUN-BOB
+000820     PERFORM 2100-RUN-ISOGRAM
+000830     PERFORM 2200-RUN-LEAP
+000840     PERFORM 2300-RUN-PANGRAM
+000850     PERFORM 2400-RUN-REVERSE-STRING
+000860     PERFORM 2500-RUN-YACHT
+000870     CLOSE NGHTRPT DBXTRACT
+000880     GOBACK.
+000890 1000-INITIALIZE.
+000900     OPEN OUTPUT NGHTRPT
+000905     OPEN OUTPUT DBXTRACT
+000910     .
+000920* 2000-RUN-BOB - RUN BOB'S NIGHTLY TALLY JOB, THEN CARRY ITS
+000930* TOTAL-PROCESSED LINE (THE LAST LINE BOBTALY WRITES) INTO
+000940* NGHTRPT.  THE SIXTH TALLY LINE BOBTALY WRITES IS ALWAYS THE
+000943* ESCALATED CATEGORY, SO THAT ONE IS KEPT SEPARATELY TO SUPPLY
+000946* THIS PROGRAM'S EXCEPTION COUNT.
+000950 2000-RUN-BOB.
+000960     CALL 'BOBTALY'
+000970     MOVE 'N' TO NR-READ-SWITCH
+000972     MOVE ZERO TO NR-BOB-LINE-IX
+000974     MOVE SPACES TO NR-BOB-ESCL-LINE
+000980     OPEN INPUT BOBTLRPT
+000990     PERFORM UNTIL NR-READ-EOF
+001000         READ BOBTLRPT
+001010             AT END
+001020                 SET NR-READ-EOF TO TRUE
+001030         END-READ
+001032         IF NOT NR-READ-EOF
+001034             ADD 1 TO NR-BOB-LINE-IX
+001036             IF NR-BOB-LINE-IX = 6
+001038                 MOVE NR-BOB-LINE TO NR-BOB-ESCL-LINE
+001039             END-IF
+001041         END-IF
+001042     END-PERFORM
+001050     CLOSE BOBTLRPT
+001060     MOVE SPACES TO RPT-LINE
+001070     STRING 'BOB           : ' DELIMITED BY SIZE
+001080            NR-BOB-LINE         DELIMITED BY SIZE
+001090         INTO RPT-LINE
+001100     WRITE RPT-LINE
+001103     MOVE SPACES TO DX-EXTRACT-LINE
+001105     MOVE 'BOB'                  TO DX-PROGRAM-NAME
+001106     MOVE NR-BOB-LINE(17:7)      TO DX-VOLUME-COUNT
+001107     MOVE NR-BOB-ESCL-LINE(12:7) TO DX-EXCEPTION-COUNT
+001108     WRITE DX-EXTRACT-LINE
+001110     .
+001120* 2100-RUN-ISOGRAM - RUN THE ISOGRAM PUZZLE DESK'S NIGHTLY BATCH,
+001130* THEN CARRY ITS SUBMITTED/PASSED/FAILED TOTALS LINE INTO
+001140* NGHTRPT.
+001150 2100-RUN-ISOGRAM.
+001160     CALL 'ISOBATCH'
+001170     MOVE 'N' TO NR-READ-SWITCH
+001180     OPEN INPUT ISORPT
+001190     PERFORM UNTIL NR-READ-EOF
+001200         READ ISORPT
+001210             AT END
+001220                 SET NR-READ-EOF TO TRUE
+001230         END-READ
+001240     END-PERFORM
+001250     CLOSE ISORPT
+001260     MOVE SPACES TO RPT-LINE
+001270     STRING 'ISOGRAM       : ' DELIMITED BY SIZE
+001280            NR-ISO-LINE         DELIMITED BY SIZE
+001290         INTO RPT-LINE
+001300     WRITE RPT-LINE
+001303     MOVE SPACES TO DX-EXTRACT-LINE
+001305     MOVE 'ISOGRAM'          TO DX-PROGRAM-NAME
+001306     MOVE NR-ISO-LINE(11:7)  TO DX-VOLUME-COUNT
+001307     MOVE NR-ISO-LINE(43:7)  TO DX-EXCEPTION-COUNT
+001308     WRITE DX-EXTRACT-LINE
+001310     .
+001320* 2200-RUN-LEAP - RUN LEAP'S NIGHTLY FEBRUARY 29TH RENEWAL SCAN,
+001330* THEN CARRY ITS SCANNED/FLAGGED TOTALS LINE INTO NGHTRPT.
+001340 2200-RUN-LEAP.
+001350     CALL 'RENEWCHK'
+001360     MOVE 'N' TO NR-READ-SWITCH
+001370     OPEN INPUT RENRPT
+001380     PERFORM UNTIL NR-READ-EOF
+001390         READ RENRPT
+001400             AT END
+001410                 SET NR-READ-EOF TO TRUE
+001420         END-READ
+001430     END-PERFORM
+001440     CLOSE RENRPT
+001450     MOVE SPACES TO RPT-LINE
+001460     STRING 'LEAP          : ' DELIMITED BY SIZE
+001470            NR-LEAP-LINE        DELIMITED BY SIZE
+001480         INTO RPT-LINE
+001490     WRITE RPT-LINE
+001493     MOVE SPACES TO DX-EXTRACT-LINE
+001495     MOVE 'LEAP'             TO DX-PROGRAM-NAME
+001496     MOVE NR-LEAP-LINE(9:7)  TO DX-VOLUME-COUNT
+001497     MOVE NR-LEAP-LINE(26:7) TO DX-EXCEPTION-COUNT
+001498     WRITE DX-EXTRACT-LINE
+001500     .
+001510* 2300-RUN-PANGRAM - RUN THE PANGRAM MARKETING DESK'S NIGHTLY
+001520* BATCH, THEN CARRY ITS SUBMITTED/PASSED/FAILED TOTALS LINE INTO
+001530* NGHTRPT.
+001540 2300-RUN-PANGRAM.
+001550     CALL 'PANBATCH'
+001560     MOVE 'N' TO NR-READ-SWITCH
+001570     OPEN INPUT PANRPT
+001580     PERFORM UNTIL NR-READ-EOF
+001590         READ PANRPT
+001600             AT END
+001610                 SET NR-READ-EOF TO TRUE
+001620         END-READ
+001630     END-PERFORM
+001640     CLOSE PANRPT
+001650     MOVE SPACES TO RPT-LINE
+001660     STRING 'PANGRAM       : ' DELIMITED BY SIZE
+001670            NR-PAN-LINE         DELIMITED BY SIZE
+001680         INTO RPT-LINE
+001690     WRITE RPT-LINE
+001693     MOVE SPACES TO DX-EXTRACT-LINE
+001695     MOVE 'PANGRAM'          TO DX-PROGRAM-NAME
+001696     MOVE NR-PAN-LINE(11:7)  TO DX-VOLUME-COUNT
+001697     MOVE NR-PAN-LINE(43:7)  TO DX-EXCEPTION-COUNT
+001698     WRITE DX-EXTRACT-LINE
+001700     .
+001710* 2400-RUN-REVERSE-STRING - RUN THE PUZZLE DESK'S NIGHTLY
+001720* PALINDROME BATCH, THEN CARRY ITS SUBMITTED/PALINDROMES/NEAR
+001730* MISSES TOTALS LINE INTO NGHTRPT.
+001740 2400-RUN-REVERSE-STRING.
+001750     CALL 'RSBATCH'
+001760     MOVE 'N' TO NR-READ-SWITCH
+001770     OPEN INPUT RSRPT
+001780     PERFORM UNTIL NR-READ-EOF
+001790         READ RSRPT
+001800             AT END
+001810                 SET NR-READ-EOF TO TRUE
+001820         END-READ
+001830     END-PERFORM
+001840     CLOSE RSRPT
+001850     MOVE SPACES TO RPT-LINE
+001860     STRING 'REVERSE-STRING: ' DELIMITED BY SIZE
+001870            NR-RS-LINE          DELIMITED BY SIZE
+001880         INTO RPT-LINE
+001890     WRITE RPT-LINE
+001893     MOVE SPACES TO DX-EXTRACT-LINE
+001895     MOVE 'REVERSE-STRING'    TO DX-PROGRAM-NAME
+001896     MOVE NR-RS-LINE(11:7)    TO DX-VOLUME-COUNT
+001897     MOVE NR-RS-LINE(53:7)    TO DX-EXCEPTION-COUNT
+001898     WRITE DX-EXTRACT-LINE
+001900     .
+001910* 2500-RUN-YACHT - RUN YACHT'S NIGHTLY SCORECARD RECONCILIATION,
+001920* THEN CARRY ITS SCANNED/MISMATCHES TOTALS LINE INTO NGHTRPT.
+001930 2500-RUN-YACHT.
+001940     CALL 'YACHTRCN'
+001950     MOVE 'N' TO NR-READ-SWITCH
+001960     OPEN INPUT YACHTRCP
+001970     PERFORM UNTIL NR-READ-EOF
+001980         READ YACHTRCP
+001990             AT END
+002000                 SET NR-READ-EOF TO TRUE
+002010         END-READ
+002020     END-PERFORM
+002030     CLOSE YACHTRCP
+002040     MOVE SPACES TO RPT-LINE
+002050     STRING 'YACHT         : ' DELIMITED BY SIZE
+002060            NR-YACHT-LINE       DELIMITED BY SIZE
+002070         INTO RPT-LINE
+002080     WRITE RPT-LINE
+002083     MOVE SPACES TO DX-EXTRACT-LINE
+002085     MOVE 'YACHT'              TO DX-PROGRAM-NAME
+002086     MOVE NR-YACHT-LINE(9:7)   TO DX-VOLUME-COUNT
+002087     MOVE NR-YACHT-LINE(29:7)  TO DX-EXCEPTION-COUNT
+002088     WRITE DX-EXTRACT-LINE
+002090     .
