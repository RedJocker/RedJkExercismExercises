@@ -0,0 +1,188 @@
+000010
+000020* BILLPROR
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    BILLPROR.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* BILLPROR IS THE PRORATED-REFUND CALCULATOR FOR BILLING.  IT
+000100* READS ONE CANCELLATION RECORD PER LINE FROM BILLREF, EACH
+000110* CARRYING A CUSTOMER'S CANCEL DATE, THE DATE THEIR CURRENT PAID
+000120* PERIOD RUNS THROUGH, AND THEIR MONTHLY FEE.  IT COUNTS THE
+000130* UNUSED CALENDAR DAYS BETWEEN THE TWO DATES, CALLING LEAPCALC
+000140* FOR EVERY YEAR SPANNED SO FEBRUARY'S LENGTH IS RIGHT ON BOTH
+000150* SIDES OF A LEAP-YEAR BOUNDARY, AND WRITES THE PRORATED REFUND
+000160* TO BILLRPT.  A 30-DAY BILLING CYCLE IS ASSUMED; UNUSED DAYS
+000170* BEYOND 30 ARE CAPPED AT A FULL MONTH'S REFUND.  BLANK LINES
+000180* ARE SKIPPED.
+000190*
+000200* MODIFICATION HISTORY
+000210*   DATE       INIT  DESCRIPTION
+000220*   2026-08-09 RJ    ORIGINAL PROGRAM
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.   IBM-370.
+000260 OBJECT-COMPUTER.   IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT BILLREF ASSIGN TO "BILLREF"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS BR-REF-STATUS.
+000320     SELECT BILLRPT ASSIGN TO "BILLRPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS BR-RPT-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  BILLREF.
+000380 01  BR-RECORD.
+000390     05  BR-CUSTOMER-ID         PIC X(10).
+000400     05  BR-CANCEL-YEAR         PIC 9(04).
+000410     05  BR-CANCEL-MONTH        PIC 9(02).
+000420     05  BR-CANCEL-DAY          PIC 9(02).
+000430     05  BR-PEREND-YEAR         PIC 9(04).
+000440     05  BR-PEREND-MONTH        PIC 9(02).
+000450     05  BR-PEREND-DAY          PIC 9(02).
+000460     05  BR-MONTHLY-FEE         PIC 9(05)V99.
+000470 FD  BILLRPT
+000480     RECORD CONTAINS 60 CHARACTERS.
+000490 01  RPT-LINE                   PIC X(60).
+000500 WORKING-STORAGE SECTION.
+000510 01  BR-WORK-FIELDS.
+000520     05  BR-REF-STATUS          PIC X(02) VALUE SPACES.
+000530         88  BR-REF-OK              VALUE '00'.
+000540         88  BR-REF-EOF              VALUE '10'.
+000550     05  BR-RPT-STATUS          PIC X(02) VALUE SPACES.
+000560     05  BR-PROCESSED-COUNT     PIC 9(07) VALUE ZERO.
+000570     05  BR-CYCLE-DAYS          PIC 9(03) VALUE 30.
+000580     05  BR-DAYS-UNUSED         PIC S9(05) VALUE ZERO.
+000590     05  BR-CANCEL-ORDINAL      PIC 9(03).
+000600     05  BR-PEREND-ORDINAL      PIC 9(03).
+000610     05  BR-CANCEL-YEAR-DAYS    PIC 9(03).
+000620     05  BR-MID-YEAR            PIC 9(10).
+000630     05  BR-CALC-YEAR           PIC 9(10).
+000640     05  BR-CALC-MONTH          PIC 9(02).
+000650     05  BR-CALC-DAY            PIC 9(02).
+000660     05  BR-CALC-ORDINAL        PIC 9(03).
+000670     05  BR-MONTH-IX            PIC 9(02).
+000680     05  BR-MONTH-DAYS-TABLE.
+000690         10  BR-MONTH-DAYS OCCURS 12 TIMES
+000700                 INDEXED BY BR-MONTH-IX2
+000710                 PIC 9(02)
+000720                 VALUE ZERO.
+000730     05  BR-REFUND-AMOUNT       PIC 9(05)V99.
+000740     05  BR-FEE-ED              PIC ZZZZ9.99.
+000750     05  BR-REFUND-ED           PIC ZZZZ9.99.
+000760 COPY "LEAPCALC.cpy".
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE
+000800     PERFORM 2000-READ-NEXT-REFUND
+000810     PERFORM UNTIL BR-REF-EOF
+000820         IF BR-RECORD NOT = SPACES
+000830             PERFORM 3000-CALC-REFUND
+000840         END-IF
+000850         PERFORM 2000-READ-NEXT-REFUND
+000860     END-PERFORM
+000870     PERFORM 4000-WRITE-SUMMARY
+000880     CLOSE BILLREF BILLRPT
+000890     GOBACK.
+000900 1000-INITIALIZE.
+000910     OPEN INPUT BILLREF
+000920     OPEN OUTPUT BILLRPT
+000930     MOVE 31 TO BR-MONTH-DAYS(1)
+000940     MOVE 28 TO BR-MONTH-DAYS(2)
+000950     MOVE 31 TO BR-MONTH-DAYS(3)
+000960     MOVE 30 TO BR-MONTH-DAYS(4)
+000970     MOVE 31 TO BR-MONTH-DAYS(5)
+000980     MOVE 30 TO BR-MONTH-DAYS(6)
+000990     MOVE 31 TO BR-MONTH-DAYS(7)
+001000     MOVE 31 TO BR-MONTH-DAYS(8)
+001010     MOVE 30 TO BR-MONTH-DAYS(9)
+001020     MOVE 31 TO BR-MONTH-DAYS(10)
+001030     MOVE 30 TO BR-MONTH-DAYS(11)
+001040     MOVE 31 TO BR-MONTH-DAYS(12)
+001050     .
+001060 2000-READ-NEXT-REFUND.
+001070     READ BILLREF
+001080         AT END
+001090             SET BR-REF-EOF TO TRUE
+001100     END-READ
+001110     .
+001120* 3000-CALC-REFUND - COUNT THE UNUSED CALENDAR DAYS BETWEEN THE
+001130* CANCEL DATE AND THE PAID-PERIOD END DATE, THEN PRORATE THE
+001140* MONTHLY FEE AGAINST A 30-DAY CYCLE.
+001150 3000-CALC-REFUND.
+001160     ADD 1 TO BR-PROCESSED-COUNT
+001170     MOVE BR-CANCEL-YEAR TO LC-YEAR
+001180     CALL 'LEAPCALC' USING LC-PARMS
+001190     MOVE LC-FEB-DAYS TO BR-MONTH-DAYS(2)
+001200     MOVE LC-YEAR-DAYS TO BR-CANCEL-YEAR-DAYS
+001210     MOVE BR-CANCEL-MONTH TO BR-CALC-MONTH
+001220     MOVE BR-CANCEL-DAY TO BR-CALC-DAY
+001230     PERFORM 3100-CALC-ORDINAL-DAY
+001240     MOVE BR-CALC-ORDINAL TO BR-CANCEL-ORDINAL
+001250     MOVE BR-PEREND-YEAR TO LC-YEAR
+001260     CALL 'LEAPCALC' USING LC-PARMS
+001270     MOVE LC-FEB-DAYS TO BR-MONTH-DAYS(2)
+001280     MOVE BR-PEREND-MONTH TO BR-CALC-MONTH
+001290     MOVE BR-PEREND-DAY TO BR-CALC-DAY
+001300     PERFORM 3100-CALC-ORDINAL-DAY
+001310     MOVE BR-CALC-ORDINAL TO BR-PEREND-ORDINAL
+001320     IF BR-CANCEL-YEAR = BR-PEREND-YEAR
+001330         COMPUTE BR-DAYS-UNUSED =
+001340             BR-PEREND-ORDINAL - BR-CANCEL-ORDINAL
+001350     ELSE
+001360         COMPUTE BR-DAYS-UNUSED =
+001370             (BR-CANCEL-YEAR-DAYS - BR-CANCEL-ORDINAL)
+001380             + BR-PEREND-ORDINAL
+001390         COMPUTE BR-MID-YEAR = BR-CANCEL-YEAR + 1
+001400         PERFORM 3200-ADD-FULL-YEAR
+001410             UNTIL BR-MID-YEAR > BR-PEREND-YEAR - 1
+001420     END-IF
+001430     IF BR-DAYS-UNUSED < 0
+001440         MOVE 0 TO BR-DAYS-UNUSED
+001450     END-IF
+001460     IF BR-DAYS-UNUSED > BR-CYCLE-DAYS
+001470         MOVE BR-CYCLE-DAYS TO BR-DAYS-UNUSED
+001480     END-IF
+001490     COMPUTE BR-REFUND-AMOUNT ROUNDED =
+001500         BR-MONTHLY-FEE * BR-DAYS-UNUSED / BR-CYCLE-DAYS
+001510     MOVE BR-MONTHLY-FEE TO BR-FEE-ED
+001520     MOVE BR-REFUND-AMOUNT TO BR-REFUND-ED
+001530     MOVE SPACES TO RPT-LINE
+001540     STRING BR-CUSTOMER-ID  DELIMITED BY SIZE
+001550            ' FEE '          DELIMITED BY SIZE
+001560            BR-FEE-ED        DELIMITED BY SIZE
+001570            ' REFUND '       DELIMITED BY SIZE
+001580            BR-REFUND-ED     DELIMITED BY SIZE
+001590         INTO RPT-LINE
+001600     WRITE RPT-LINE
+001610     .
+001620* 3100-CALC-ORDINAL-DAY - DAY-OF-YEAR FOR BR-CALC-MONTH/BR-CALC-
+001630* DAY, USING WHICHEVER FEBRUARY LENGTH IS CURRENTLY LOADED INTO
+001640* BR-MONTH-DAYS(2).
+001650 3100-CALC-ORDINAL-DAY.
+001660     MOVE ZERO TO BR-CALC-ORDINAL
+001670     PERFORM 3110-ADD-MONTH-DAYS
+001680         VARYING BR-MONTH-IX FROM 1 BY 1
+001690         UNTIL BR-MONTH-IX > BR-CALC-MONTH - 1
+001700     ADD BR-CALC-DAY TO BR-CALC-ORDINAL
+001710     .
+001720 3110-ADD-MONTH-DAYS.
+001730     ADD BR-MONTH-DAYS(BR-MONTH-IX) TO BR-CALC-ORDINAL.
+001740 3200-ADD-FULL-YEAR.
+001750     MOVE BR-MID-YEAR TO LC-YEAR
+001760     CALL 'LEAPCALC' USING LC-PARMS
+001770     ADD LC-YEAR-DAYS TO BR-DAYS-UNUSED
+001780     ADD 1 TO BR-MID-YEAR
+001790     .
+001800* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+001810 4000-WRITE-SUMMARY.
+001820     MOVE SPACES TO RPT-LINE
+001830     WRITE RPT-LINE
+001840     STRING 'PROCESSED ' DELIMITED BY SIZE
+001850            BR-PROCESSED-COUNT DELIMITED BY SIZE
+001860         INTO RPT-LINE
+001870     WRITE RPT-LINE
+001880     .
