@@ -1,13 +1,84 @@
 
         IDENTIFICATION DIVISION.
         PROGRAM-ID. YACHT.
+      * MODIFICATION HISTORY
+      *   2026-08-09 RJ  ADD YACHTAUDF AUDIT TRAIL OF EVERY CALL, SO A
+      *                  SCORE DISPUTE CAN BE TRACED BACK TO THE DICE,
+      *                  CATEGORY, TERMINAL AND PLAYER THAT PRODUCED IT
+      *   2026-08-09 RJ  REJECT DICE WITH ANY DIGIT OUTSIDE 1-6 AND
+      *                  RETURN YL-STATUS RATHER THAN SCORE GARBAGE
+      *   2026-08-09 RJ  DRIVE THE STRAIGHT AND YACHT POINT VALUES FROM
+      *                  YACHTRUL SO TOURNAMENT HOUSE-RULE NIGHTS SCORE
+      *                  CORRECTLY WITHOUT A MANUAL SCORESHEET CHANGE
+      *   2026-08-09 RJ  PAY A SECOND-YACHT BONUS WHEN THE SCORECARD
+      *                  SHOWS "YACHT" WAS ALREADY SCORED THIS GAME
+      *   2026-08-09 RJ  SET THE SHARED PGMSTAT STATUS CODE FROM THE
+      *                  DICE-VALIDITY CHECK, ALONGSIDE YL-STATUS
+      *   2026-08-09 RJ  RETURN THE PAIR AND TRIPLE FACE VALUES BEHIND A
+      *                  FULL HOUSE SCORE FOR THE DOUBLE FULL HOUSE
+      *                  SIDE-BET PROGRAM
+      *   2026-08-09 RJ  DRIVE FOUR OF A KIND AND FULL HOUSE POINT
+      *                  VALUES FROM YACHTRUL TOO, LIKE THE STRAIGHTS
+      *                  AND YACHT ALREADY DO; WIDEN WS-RESULT TO
+      *                  PIC 9(3) SO A SECOND-YACHT BONUS OR A
+      *                  HOUSE-RULE VALUE OF 100 OR MORE DOES NOT
+      *                  SILENTLY TRUNCATE
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT YACHTAUDF ASSIGN TO "YACHTAUDF"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+            SELECT YACHTRUL ASSIGN TO "YACHTRUL"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS YR-RULE-KEY
+                FILE STATUS IS WS-RULE-STATUS.
+            SELECT YACHTSCF ASSIGN TO "YACHTSCF"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS YS-SCORECARD-KEY
+                FILE STATUS IS WS-SCF-STATUS.
+
         DATA DIVISION.
-        
+        FILE SECTION.
+        FD  YACHTAUDF.
+        01  AUD-RECORD.
+            05  AUD-TIMESTAMP       PIC X(21).
+            05  AUD-TERMINAL-ID     PIC X(08).
+            05  AUD-PLAYER-ID       PIC X(10).
+            05  AUD-CATEGORY        PIC X(15).
+            05  AUD-DICE            PIC 9(05).
+            05  AUD-RESULT          PIC 9(03).
+        FD  YACHTRUL.
+        COPY "YACHTRUL.cpy".
+        FD  YACHTSCF.
+        COPY "YACHTSC.cpy".
+
         WORKING-STORAGE SECTION.
-        01 WS-RESULT PIC 9(2) VALUE ZEROS.
+        01 WS-RESULT PIC 9(3) VALUE ZEROS.
         01 WS-CATEGORY PIC X(15).
+        01 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+        01 WS-AUDIT-SWITCH PIC X(01) VALUE 'N'.
+            88 WS-AUDIT-FILE-IS-OPEN VALUE 'Y'.
+        01 WS-STATUS PIC X(02) VALUE '00'.
+            88 WS-DICE-IS-VALID VALUE '00'.
+            88 WS-DICE-IS-INVALID VALUE '10'.
+        01 WS-RULE-STATUS PIC X(02) VALUE SPACES.
+        01 WS-RULE-SWITCH PIC X(01) VALUE SPACE.
+            88 WS-RULE-FILE-IS-OPEN VALUE 'Y'.
+            88 WS-RULE-FILE-MISSING VALUE 'N'.
+            88 WS-RULE-NOT-YET-TRIED VALUE SPACE.
+        01 WS-POINT-VALUE PIC 9(03) VALUE ZEROS.
+        01 WS-DEFAULT-VALUE PIC 9(03) VALUE ZEROS.
+        01 WS-SCF-STATUS PIC X(02) VALUE SPACES.
+        01 WS-SCF-SWITCH PIC X(01) VALUE SPACE.
+            88 WS-SCF-FILE-IS-OPEN VALUE 'Y'.
+            88 WS-SCF-FILE-MISSING VALUE 'N'.
+            88 WS-SCF-NOT-YET-TRIED VALUE SPACE.
+        01 WS-SECOND-YACHT-BONUS PIC 9(03) VALUE 100.
         01 WS-DICE PIC 9(5) VALUE ZEROS.
-        
+
         LOCAL-STORAGE SECTION.
         01 LS-DICE-STR REDEFINES WS-DICE PIC X(5).
         01 FILL REDEFINES WS-DICE.
@@ -20,43 +91,110 @@
         01 FILL REDEFINES LS-COUNTER-NUM.
             05 FILL OCCURS 6 TIMES.
                 10 LS-COUNTER PIC 9(1).
-        
-        
-        
-        PROCEDURE DIVISION.
+        01 LS-FH-PAIR-VALUE PIC 9(1) VALUE ZERO.
+        01 LS-FH-TRIPLE-VALUE PIC 9(1) VALUE ZERO.
+
+        LINKAGE SECTION.
+        COPY "YACHTLNK.cpy".
+
+        PROCEDURE DIVISION USING YL-PARMS.
 
         YACHT.
             INITIALIZE WS-RESULT LS-COUNTER-NUM
-            
-            EVALUATE WS-CATEGORY
-                WHEN 'ones'
-                    PERFORM SCORE-ONES
-                WHEN 'twos'
-                    PERFORM SCORE-TWOS
-                WHEN 'threes'
-                    PERFORM SCORE-THREES
-                WHEN 'fours'
-                    PERFORM SCORE-FOURS
-                WHEN 'fives'
-                    PERFORM SCORE-FIVES
-                WHEN 'sixes'
-                    PERFORM SCORE-SIXES
-                WHEN 'four of a kind'
-                    PERFORM SCORE-FOUR-OF-A-KIND
-                WHEN 'full house'
-                    PERFORM SCORE-FULL-HOUSE
-                WHEN 'little straight'
-                    PERFORM SCORE-LITTLE-STRAIGHT
-                WHEN 'big straight'
-                    PERFORM SCORE-BIG-STRAIGHT
-                WHEN 'choice'
-                    PERFORM SCORE-CHOICE
-                WHEN 'yacht'
-                    PERFORM SCORE-YACHT
-            END-EVALUATE.
-            
+                LS-FH-PAIR-VALUE LS-FH-TRIPLE-VALUE
+            MOVE YL-CATEGORY TO WS-CATEGORY
+            MOVE YL-DICE TO WS-DICE
+            PERFORM VALIDATE-DICE
+
+            IF WS-DICE-IS-VALID
+                EVALUATE WS-CATEGORY
+                    WHEN 'ones'
+                        PERFORM SCORE-ONES
+                    WHEN 'twos'
+                        PERFORM SCORE-TWOS
+                    WHEN 'threes'
+                        PERFORM SCORE-THREES
+                    WHEN 'fours'
+                        PERFORM SCORE-FOURS
+                    WHEN 'fives'
+                        PERFORM SCORE-FIVES
+                    WHEN 'sixes'
+                        PERFORM SCORE-SIXES
+                    WHEN 'four of a kind'
+                        PERFORM SCORE-FOUR-OF-A-KIND
+                    WHEN 'full house'
+                        PERFORM SCORE-FULL-HOUSE
+                    WHEN 'little straight'
+                        PERFORM SCORE-LITTLE-STRAIGHT
+                    WHEN 'big straight'
+                        PERFORM SCORE-BIG-STRAIGHT
+                    WHEN 'choice'
+                        PERFORM SCORE-CHOICE
+                    WHEN 'yacht'
+                        PERFORM SCORE-YACHT
+                END-EVALUATE
+            END-IF
 
-        SCORE-ONES.        
+            MOVE WS-RESULT TO YL-RESULT
+            MOVE WS-STATUS TO YL-STATUS
+            MOVE LS-FH-PAIR-VALUE TO YL-FH-PAIR-VALUE
+            MOVE LS-FH-TRIPLE-VALUE TO YL-FH-TRIPLE-VALUE
+            PERFORM AUDIT-LOG-CALL
+            IF WS-DICE-IS-VALID
+                SET PS-STATUS-NORMAL TO TRUE
+            ELSE
+                SET PS-STATUS-ERROR TO TRUE
+            END-IF
+            GOBACK.
+
+        VALIDATE-DICE.
+            MOVE '00' TO WS-STATUS
+            PERFORM VARYING LS-DIE-IDX FROM 1 BY 1 UNTIL LS-DIE-IDX > 5
+                IF LS-DIE-TABLE(LS-DIE-IDX) < 1
+                        OR LS-DIE-TABLE(LS-DIE-IDX) > 6
+                    MOVE '10' TO WS-STATUS
+                END-IF
+            END-PERFORM.
+
+        AUDIT-LOG-CALL.
+            IF NOT WS-AUDIT-FILE-IS-OPEN
+                OPEN EXTEND YACHTAUDF
+                IF WS-AUDIT-STATUS NOT = '00'
+                    OPEN OUTPUT YACHTAUDF
+                END-IF
+                SET WS-AUDIT-FILE-IS-OPEN TO TRUE
+            END-IF
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+            MOVE YL-TERMINAL-ID TO AUD-TERMINAL-ID
+            MOVE YL-PLAYER-ID TO AUD-PLAYER-ID
+            MOVE WS-CATEGORY TO AUD-CATEGORY
+            MOVE WS-DICE TO AUD-DICE
+            MOVE WS-RESULT TO AUD-RESULT
+            WRITE AUD-RECORD.
+
+        GET-RULE-VALUE.
+            IF WS-RULE-NOT-YET-TRIED
+                OPEN INPUT YACHTRUL
+                IF WS-RULE-STATUS = '00'
+                    SET WS-RULE-FILE-IS-OPEN TO TRUE
+                ELSE
+                    SET WS-RULE-FILE-MISSING TO TRUE
+                END-IF
+            END-IF
+            IF WS-RULE-FILE-IS-OPEN
+                MOVE YL-MODE-CODE TO YR-MODE-CODE
+                MOVE WS-CATEGORY TO YR-CATEGORY
+                READ YACHTRUL
+                    INVALID KEY
+                        MOVE WS-DEFAULT-VALUE TO WS-POINT-VALUE
+                    NOT INVALID KEY
+                        MOVE YR-POINT-VALUE TO WS-POINT-VALUE
+                END-READ
+            ELSE
+                MOVE WS-DEFAULT-VALUE TO WS-POINT-VALUE
+            END-IF.
+
+        SCORE-ONES.
             MOVE 1 TO LS-DIE 
             PERFORM SUM-EQUAL-TO-DIE.
             
@@ -87,22 +225,33 @@
 
         SCORE-FOUR-OF-A-KIND.
             PERFORM COUNT-DICE
+            MOVE ZERO TO WS-DEFAULT-VALUE
             PERFORM VARYING LS-DIE-IDX FROM 1 BY 1 UNTIL LS-DIE-IDX > 6
                 IF LS-COUNTER(LS-DIE-IDX) >= 4
-                    COMPUTE WS-RESULT = 4 * LS-DIE-IDX
+                    COMPUTE WS-DEFAULT-VALUE = 4 * LS-DIE-IDX
                 END-IF
-            END-PERFORM.
+            END-PERFORM
+            IF WS-DEFAULT-VALUE > 0 THEN
+                PERFORM GET-RULE-VALUE
+                MOVE WS-POINT-VALUE TO WS-RESULT
+            ELSE
+                MOVE ZERO TO WS-RESULT
+            END-IF.
 
         SCORE-LITTLE-STRAIGHT.
             PERFORM COUNT-DICE
             IF LS-COUNTER-STR = "111110" THEN
-                MOVE 30 TO WS-RESULT
+                MOVE 30 TO WS-DEFAULT-VALUE
+                PERFORM GET-RULE-VALUE
+                MOVE WS-POINT-VALUE TO WS-RESULT
             END-IF.
 
         SCORE-BIG-STRAIGHT.
             PERFORM COUNT-DICE
             IF LS-COUNTER-STR = "011111" THEN
-                MOVE 30 TO WS-RESULT
+                MOVE 30 TO WS-DEFAULT-VALUE
+                PERFORM GET-RULE-VALUE
+                MOVE WS-POINT-VALUE TO WS-RESULT
             END-IF.
 
         SCORE-FULL-HOUSE.
@@ -117,7 +266,12 @@
                 END-IF
             END-PERFORM
             IF LS-DIE > 0 AND WS-RESULT > 0 THEN
-                COMPUTE WS-RESULT = (2 * LS-DIE) + (3 * WS-RESULT)
+                MOVE LS-DIE TO LS-FH-PAIR-VALUE
+                MOVE WS-RESULT TO LS-FH-TRIPLE-VALUE
+                COMPUTE WS-DEFAULT-VALUE =
+                    (2 * LS-DIE) + (3 * WS-RESULT)
+                PERFORM GET-RULE-VALUE
+                MOVE WS-POINT-VALUE TO WS-RESULT
             ELSE
                 MOVE ZERO TO WS-RESULT
             END-IF.
@@ -137,5 +291,35 @@
         SCORE-YACHT.
             MOVE LS-DIE-TABLE(1) TO LS-DIE
             IF LS-DIE * 11111 = WS-DICE THEN
-                MOVE 50 TO WS-RESULT
-            END-IF.
\ No newline at end of file
+                MOVE 50 TO WS-DEFAULT-VALUE
+                PERFORM GET-RULE-VALUE
+                MOVE WS-POINT-VALUE TO WS-RESULT
+                PERFORM CHECK-SECOND-YACHT-BONUS
+            END-IF.
+
+        CHECK-SECOND-YACHT-BONUS.
+            IF WS-SCF-NOT-YET-TRIED
+                OPEN INPUT YACHTSCF
+                IF WS-SCF-STATUS = '00'
+                    SET WS-SCF-FILE-IS-OPEN TO TRUE
+                ELSE
+                    SET WS-SCF-FILE-MISSING TO TRUE
+                END-IF
+            END-IF
+            IF WS-SCF-FILE-IS-OPEN
+                MOVE YL-PLAYER-ID TO YS-PLAYER-ID
+                MOVE YL-GAME-START-TS TO YS-GAME-START-TS
+                READ YACHTSCF
+                    INVALID KEY
+                        CONTINUE
+                    NOT INVALID KEY
+                        PERFORM VARYING YS-CAT-IX FROM 1 BY 1
+                                UNTIL YS-CAT-IX > 12
+                            IF YS-CAT-NAME(YS-CAT-IX) = 'yacht'
+                                    AND YS-CAT-IS-SCORED(YS-CAT-IX)
+                                COMPUTE WS-RESULT =
+                                    WS-RESULT + WS-SECOND-YACHT-BONUS
+                            END-IF
+                        END-PERFORM
+                END-READ
+            END-IF.
