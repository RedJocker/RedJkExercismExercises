@@ -0,0 +1,130 @@
+000010 
+000020* YACHTLB
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    YACHTLB.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* YACHTLB IS THE NIGHTLY LEADERBOARD BATCH.  IT READS EVERY FINISH
+000100* SCORECARD OFF THE YACHTSCF INDEXED FILE THAT WAS STARTED ON
+000105* TODAY'S RUN DATE, SORTS THEM BY GRAND TOTAL (UPPER-SECTION BONUS
+000110* INCLUDED) DESCENDING, AND PRINTS THE TOP TEN PLAYERS TO YACHTLBR
+000120* FOR THE ARCADE'S MORNING HUDDLE.  YACHTSCF IS A PERSISTENT
+000125* MASTER FILE, NOT A DAILY FLAT FILE, SO GAMES FROM EARLIER NIGHTS
+000126* MUST BE FILTERED OUT HERE OR THEY WOULD NEVER LEAVE THE BOARD.
+000130*
+000140* MODIFICATION HISTORY
+000150*   DATE       INIT  DESCRIPTION
+000160*   2026-08-09 RJ    ORIGINAL PROGRAM
+000165*   2026-08-09 RJ    FILTER 1000-LOAD-SORT-FILE TO ONLY TODAY'S
+000166*                    GAMES (YS-GAME-START-TS(1:8) = TODAY'S
+000167*                    YYYYMMDD RUN DATE) SO THE REPORT IS ACTUALLY
+000168*                    DAILY INSTEAD OF ALL-TIME
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT YACHTSCF ASSIGN TO "YACHTSCF"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS SEQUENTIAL
+000260         RECORD KEY IS YS-SCORECARD-KEY
+000270         FILE STATUS IS WL-SCF-STATUS.
+000280     SELECT SORT-WORK ASSIGN TO "SRTWK01".
+000290     SELECT YACHTLBR ASSIGN TO "YACHTLBR"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WL-RPT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  YACHTSCF.
+000350 COPY "YACHTSC.cpy".
+000360 SD  SORT-WORK.
+000370 01  SRT-RECORD.
+000380     05  SRT-GRAND-TOTAL        PIC 9(04).
+000390     05  SRT-PLAYER-ID          PIC X(10).
+000400     05  SRT-GAME-START-TS      PIC X(15).
+000410 FD  YACHTLBR
+000420     RECORD CONTAINS 80 CHARACTERS.
+000430 01  RPT-LINE                  PIC X(80).
+000440 WORKING-STORAGE SECTION.
+000450 01  WL-WORK-FIELDS.
+000460     05  WL-SCF-STATUS          PIC X(02) VALUE SPACES.
+000470         88  WL-SCF-OK              VALUE '00'.
+000480         88  WL-SCF-EOF             VALUE '10'.
+000490     05  WL-RPT-STATUS          PIC X(02) VALUE SPACES.
+000500     05  WL-SORT-SWITCH         PIC X(01) VALUE 'N'.
+000510         88  WL-SORT-IS-EOF         VALUE 'Y'.
+000520     05  WL-RANK                PIC 9(02) VALUE ZERO.
+000530     05  WL-RANK-ED             PIC Z9.
+000540     05  WL-GRAND-TOTAL-ED      PIC ZZZ9.
+000542     05  WL-CURRENT-TS          PIC X(21) VALUE SPACES.
+000544     05  WL-RUN-DATE            PIC X(08) VALUE SPACES.
+000550 01  WL-HEADING-1               PIC X(80) VALUE
+000560     'DAILY YACHT LEADERBOARD - TOP 10
+000565-           ' PLAYERS BY GRAND TOTAL'.
+000570 01  WL-HEADING-2               PIC X(80) VALUE
+000580     'RANK  PLAYER ID   GRAND TOTAL'.
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000605     MOVE FUNCTION CURRENT-DATE TO WL-CURRENT-TS
+000607     MOVE WL-CURRENT-TS(1:8) TO WL-RUN-DATE
+000610     OPEN OUTPUT YACHTLBR
+000620     SORT SORT-WORK
+000630         ON DESCENDING KEY SRT-GRAND-TOTAL
+000640         INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+000650         OUTPUT PROCEDURE IS 2000-PRINT-TOP-TEN
+000660     CLOSE YACHTLBR
+000670     GOBACK.
+000680* 1000-LOAD-SORT-FILE - FEED EVERY COMPLETED SCORECARD STARTED ON
+000685* TODAY'S RUN DATE TO THE SORT.
+000690 1000-LOAD-SORT-FILE.
+000700     OPEN INPUT YACHTSCF
+000710     PERFORM 1100-READ-NEXT-SCORECARD
+000720     PERFORM UNTIL WL-SCF-EOF
+000730         IF YS-GAME-IS-COMPLETE
+000735                 AND YS-GAME-START-TS(1:8) = WL-RUN-DATE
+000740             MOVE YS-GRAND-TOTAL TO SRT-GRAND-TOTAL
+000750             MOVE YS-PLAYER-ID TO SRT-PLAYER-ID
+000760             MOVE YS-GAME-START-TS TO SRT-GAME-START-TS
+000770             RELEASE SRT-RECORD
+000780         END-IF
+000790         PERFORM 1100-READ-NEXT-SCORECARD
+000800     END-PERFORM
+000810     CLOSE YACHTSCF
+000820     .
+000830 1100-READ-NEXT-SCORECARD.
+000840     READ YACHTSCF
+000850         AT END
+000860             SET WL-SCF-EOF TO TRUE
+000870     END-READ
+000880     .
+000890* 2000-PRINT-TOP-TEN - EMIT THE HEADING THEN THE TOP TEN SORTED
+000900* RECORDS ONLY, NUMBERING EACH PLAYER'S RANK AS IT IS RETURNED.
+000910 2000-PRINT-TOP-TEN.
+000920     MOVE WL-HEADING-1 TO RPT-LINE
+000930     WRITE RPT-LINE
+000940     MOVE WL-HEADING-2 TO RPT-LINE
+000950     WRITE RPT-LINE
+000960     PERFORM 2100-RETURN-NEXT-SORTED
+000970     PERFORM UNTIL WL-SORT-IS-EOF OR WL-RANK = 10
+000980         ADD 1 TO WL-RANK
+000990         MOVE WL-RANK TO WL-RANK-ED
+001000         MOVE SRT-GRAND-TOTAL TO WL-GRAND-TOTAL-ED
+001010         STRING WL-RANK-ED    DELIMITED BY SIZE
+001020                '    '        DELIMITED BY SIZE
+001030                SRT-PLAYER-ID DELIMITED BY SIZE
+001040                '  '          DELIMITED BY SIZE
+001050                WL-GRAND-TOTAL-ED DELIMITED BY SIZE
+001060             INTO RPT-LINE
+001070         WRITE RPT-LINE
+001080         PERFORM 2100-RETURN-NEXT-SORTED
+001090     END-PERFORM
+001100     .
+001110 2100-RETURN-NEXT-SORTED.
+001120     RETURN SORT-WORK
+001130         AT END
+001140             SET WL-SORT-IS-EOF TO TRUE
+001150     END-RETURN
+001160     .
