@@ -0,0 +1,84 @@
+000010 
+000020* YACHT3R
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    YACHT3R.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* YACHT3R MODELS THE REAL THREE-ROLL YACHT TURN: ROLL ALL FIVE DIC
+000100* LET THE PLAYER KEEP SOME AND REROLL THE REST, TWICE, THEN CALL
+000110* YACHT WITH ONLY THE FINAL KEPT HAND.  THE CALLER TELLS YACHT3R W
+000120* POSITIONS TO KEEP AFTER ROLL ONE AND AFTER ROLL TWO VIA THE
+000130* Y3-KEEP-MASK FIELDS ('K' = KEEP, ANY OTHER VALUE = REROLL).
+000140*
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   2026-08-09 RJ    ORIGINAL PROGRAM
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240 01  W3-WORK-FIELDS.
+000250     05  W3-DIE-IX              PIC 9(1).
+000260     05  W3-SEED                PIC 9(4).
+000270 01  W3-DICE-TABLE.
+000280     05  W3-DIE-ENTRY OCCURS 5 TIMES INDEXED BY W3-DIE-TIX.
+000290         10  W3-DIE-FACE        PIC 9(1).
+000300 LINKAGE SECTION.
+000310 COPY "YACHTLNK.cpy".
+000320 COPY "YACHT3RL.cpy".
+000330 PROCEDURE DIVISION USING YL-PARMS Y3-TURN-PARMS.
+000340 0000-MAINLINE.
+000350     MOVE FUNCTION SECONDS-PAST-MIDNIGHT TO W3-SEED
+000360     COMPUTE W3-SEED = FUNCTION RANDOM(W3-SEED) * 9999
+000370     PERFORM 1000-ROLL-ALL-FIVE
+000380     PERFORM 2000-REROLL-AFTER-ROLL-1
+000390     PERFORM 2100-REROLL-AFTER-ROLL-2
+000400     PERFORM 3000-BUILD-FINAL-HAND
+000410     CALL 'YACHT' USING YL-PARMS
+000420     GOBACK.
+000430* 1000-ROLL-ALL-FIVE - ROLL EACH OF THE FIVE DICE FRESH.
+000440 1000-ROLL-ALL-FIVE.
+000450     PERFORM VARYING W3-DIE-IX FROM 1 BY 1
+000455             UNTIL W3-DIE-IX > 5
+000460         COMPUTE W3-DIE-FACE(W3-DIE-IX) =
+000470             FUNCTION INTEGER(FUNCTION RANDOM * 6) + 1
+000480     END-PERFORM
+000490     .
+000500* 2000-REROLL-AFTER-ROLL-1 - REROLL EVERY POSITION THE CALLER DID 
+000510* MARK 'K' IN THE FIRST KEEP MASK.
+000520 2000-REROLL-AFTER-ROLL-1.
+000530     PERFORM VARYING W3-DIE-IX FROM 1 BY 1
+000535             UNTIL W3-DIE-IX > 5
+000540         IF Y3-KEEP-MASK-AFTER-ROLL-1(W3-DIE-IX:1)
+000545                 NOT = 'K'
+000550             COMPUTE W3-DIE-FACE(W3-DIE-IX) =
+000560                 FUNCTION INTEGER(FUNCTION RANDOM * 6) + 1
+000570         END-IF
+000580     END-PERFORM
+000590     .
+000600* 2100-REROLL-AFTER-ROLL-2 - SAME IDEA FOR THE SECOND AND FINAL KE
+000610* DECISION, USING THE SECOND KEEP MASK.
+000620 2100-REROLL-AFTER-ROLL-2.
+000630     PERFORM VARYING W3-DIE-IX FROM 1 BY 1
+000635             UNTIL W3-DIE-IX > 5
+000640         IF Y3-KEEP-MASK-AFTER-ROLL-2(W3-DIE-IX:1)
+000645                 NOT = 'K'
+000650             COMPUTE W3-DIE-FACE(W3-DIE-IX) =
+000660                 FUNCTION INTEGER(FUNCTION RANDOM * 6) + 1
+000670         END-IF
+000680     END-PERFORM
+000690     .
+000700* 3000-BUILD-FINAL-HAND - PACK THE FIVE FINAL FACES INTO A SINGLE
+000710* FIVE-DIGIT NUMBER THE WAY YACHT EXPECTS IN YL-DICE, AND REPORT I
+000720* BACK TO THE CALLER IN Y3-FINAL-DICE.
+000730 3000-BUILD-FINAL-HAND.
+000740     COMPUTE YL-DICE =
+000750         (W3-DIE-FACE(1) * 10000) + (W3-DIE-FACE(2) * 1000)
+000760       + (W3-DIE-FACE(3) * 100)   + (W3-DIE-FACE(4) * 10)
+000770       + W3-DIE-FACE(5)
+000780     MOVE YL-DICE TO Y3-FINAL-DICE
+000790     .
