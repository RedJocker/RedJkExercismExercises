@@ -0,0 +1,140 @@
+000010
+000020* YACHTONL
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    YACHTONL.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* YACHTONL IS THE ONLINE KIOSK SCORING TRANSACTION.  A KIOSK TERMI
+000100* TAPS "SCORE THIS ROLL" WITH ONE YL-CATEGORY/YL-DICE PAIR AND GET
+000110* YL-RESULT BACK IMMEDIATELY, RATHER THAN WAITING FOR THE NIGHTLY
+000120* BATCH RECONCILIATION RUN TO TOUCH THAT CATEGORY.
+000130*
+000140* THIS SHOP HAS NO CICS (OR EQUIVALENT TP MONITOR) INFRASTRUCTURE,
+000150* THIS IS WRITTEN AS A PLAIN CALLABLE SUBPROGRAM - WHATEVER DISPAT
+000160* KIOSK REQUESTS TO A RUNNING TRANSACTION CALLS THIS PROGRAM DIREC
+000170* THE SAME WAY THE NIGHTLY BATCH CALLS YACHT.  UNLIKE THE BATCH PA
+000180* A SINGLE TAP SCORES ONE CATEGORY AND RETURNS - IT DOES NOT DRIVE
+000190* WHOLE TWELVE-BOX CARD THE WAY YACHTCRD DOES.
+000195*
+000196* A TAP ON A CATEGORY ALREADY SCORED ON THAT PLAYER/GAME'S CARD IS
+000197* REJECTED WITH YL-STATUS-CATEGORY-ALREADY-SCORED RATHER THAN
+000198* PAID OUT A SECOND TIME - SEE 1000-OPEN-AND-CHECK-ELIGIBILITY.
+000200*
+000210* MODIFICATION HISTORY
+000220*   DATE       INIT  DESCRIPTION
+000230*   2026-08-09 RJ    ORIGINAL PROGRAM
+000235*   2026-08-09 RJ    TRACK CATEGORY ELIGIBILITY ON YACHTSCF AND
+000236*                    REJECT A REPEAT TAP ON AN ALREADY-SCORED
+000237*                    CATEGORY INSTEAD OF PAYING IT OUT TWICE
+000238*   2026-08-09 RJ    RESET YL-STATUS TO OK AT THE TOP OF EVERY
+000238*                    CALL - YACHT IS THE ONLY PLACE THAT
+000238*                    REFRESHES IT, SO A REJECTED TAP LEFT THE
+000238*                    PRIOR REJECTION STATUS SITTING IN YL-PARMS
+000238*                    FOR THE NEXT TAP
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.   IBM-370.
+000270 OBJECT-COMPUTER.   IBM-370.
+000272 INPUT-OUTPUT SECTION.
+000274 FILE-CONTROL.
+000276     SELECT YACHTSCF ASSIGN TO "YACHTSCF"
+000278         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000282         RECORD KEY IS YS-SCORECARD-KEY
+000284         FILE STATUS IS WO-SCF-STATUS.
+000286 DATA DIVISION.
+000288 FILE SECTION.
+000290 FD  YACHTSCF.
+000292 COPY "YACHTSC.cpy".
+000294 WORKING-STORAGE SECTION.
+000300 01  WO-WORK-FIELDS.
+000310     05  WO-CATEGORY-IS-BLANK   PIC X(01) VALUE 'N'.
+000320         88  WO-REJECT-REQUEST      VALUE 'Y'.
+000322     05  WO-SCF-STATUS          PIC X(02) VALUE SPACES.
+000324         88  WO-SCF-OK              VALUE '00'.
+000326         88  WO-SCF-NOT-FOUND       VALUE '35'.
+000330 LINKAGE SECTION.
+000340 COPY "YACHTLNK.cpy".
+000350 PROCEDURE DIVISION USING YL-PARMS.
+000360 0000-MAINLINE.
+000365     SET YL-STATUS-OK TO TRUE
+000370     MOVE 'N' TO WO-CATEGORY-IS-BLANK
+000380     IF YL-CATEGORY = SPACES
+000390         SET WO-REJECT-REQUEST TO TRUE
+000400     END-IF
+000410     IF WO-REJECT-REQUEST
+000420         MOVE ZERO TO YL-RESULT
+000430         SET YL-STATUS-MISSING-CATEGORY TO TRUE
+000440     ELSE
+000442         PERFORM 1000-OPEN-AND-CHECK-ELIGIBILITY
+000444         IF YL-STATUS-CATEGORY-ALREADY-SCORED
+000446             MOVE ZERO TO YL-RESULT
+000448         ELSE
+000450             CALL 'YACHT' USING YL-PARMS
+000452             PERFORM 2000-MARK-CATEGORY-SCORED
+000454         END-IF
+000456         CLOSE YACHTSCF
+000460     END-IF
+000470     GOBACK.
+000472* 1000-OPEN-AND-CHECK-ELIGIBILITY - OPEN THE SCORECARD FILE,
+000473* CREATING IT IF THIS IS THE FIRST TAP EVER SEEN, AND IF A CARD
+000474* ALREADY EXISTS FOR THIS PLAYER/GAME CHECK WHETHER THE REQUESTED
+000475* CATEGORY IS ALREADY SCORED ON IT.
+000476 1000-OPEN-AND-CHECK-ELIGIBILITY.
+000478     OPEN I-O YACHTSCF
+000480     IF WO-SCF-NOT-FOUND
+000482         OPEN OUTPUT YACHTSCF
+000484         CLOSE YACHTSCF
+000486         OPEN I-O YACHTSCF
+000488     END-IF
+000490     MOVE YL-PLAYER-ID     TO YS-PLAYER-ID
+000492     MOVE YL-GAME-START-TS TO YS-GAME-START-TS
+000494     READ YACHTSCF
+000496     IF WO-SCF-OK
+000498         PERFORM VARYING YS-CAT-IX FROM 1 BY 1
+000500                 UNTIL YS-CAT-IX > 12
+000502             IF YS-CAT-NAME(YS-CAT-IX) = YL-CATEGORY
+000504                     AND YS-CAT-IS-SCORED(YS-CAT-IX)
+000506                 SET YL-STATUS-CATEGORY-ALREADY-SCORED
+000508                     TO TRUE
+000510             END-IF
+000512         END-PERFORM
+000514     ELSE
+000516         MOVE YL-PLAYER-ID     TO YS-PLAYER-ID
+000518         MOVE YL-GAME-START-TS TO YS-GAME-START-TS
+000520         MOVE YL-TERMINAL-ID   TO YS-TERMINAL-ID
+000522         SET YS-GAME-IN-PROGRESS TO TRUE
+000524         MOVE 'ones'            TO YS-CAT-NAME(1)
+000526         MOVE 'twos'            TO YS-CAT-NAME(2)
+000528         MOVE 'threes'          TO YS-CAT-NAME(3)
+000530         MOVE 'fours'           TO YS-CAT-NAME(4)
+000532         MOVE 'fives'           TO YS-CAT-NAME(5)
+000534         MOVE 'sixes'           TO YS-CAT-NAME(6)
+000536         MOVE 'four of a kind'  TO YS-CAT-NAME(7)
+000538         MOVE 'full house'      TO YS-CAT-NAME(8)
+000540         MOVE 'little straight' TO YS-CAT-NAME(9)
+000542         MOVE 'big straight'    TO YS-CAT-NAME(10)
+000544         MOVE 'choice'          TO YS-CAT-NAME(11)
+000546         MOVE 'yacht'           TO YS-CAT-NAME(12)
+000548         PERFORM VARYING YS-CAT-IX FROM 1 BY 1
+000550                 UNTIL YS-CAT-IX > 12
+000552             SET YS-CAT-IS-OPEN(YS-CAT-IX) TO TRUE
+000554         END-PERFORM
+000556         WRITE YS-SCORECARD-RECORD
+000558     END-IF
+000560     .
+000562* 2000-MARK-CATEGORY-SCORED - FIND THE SLOT FOR THE CATEGORY JUST
+000564* SCORED AND PERSIST ITS DICE/SCORE, MARKING IT NO LONGER OPEN.
+000566 2000-MARK-CATEGORY-SCORED.
+000568     PERFORM VARYING YS-CAT-IX FROM 1 BY 1
+000570             UNTIL YS-CAT-IX > 12
+000572         IF YS-CAT-NAME(YS-CAT-IX) = YL-CATEGORY
+000574             MOVE YL-DICE   TO YS-CAT-DICE(YS-CAT-IX)
+000576             MOVE YL-RESULT TO YS-CAT-SCORE(YS-CAT-IX)
+000578             SET YS-CAT-IS-SCORED(YS-CAT-IX) TO TRUE
+000580         END-IF
+000582     END-PERFORM
+000584     REWRITE YS-SCORECARD-RECORD
+000586     .
