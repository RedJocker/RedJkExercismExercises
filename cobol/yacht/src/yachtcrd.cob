@@ -0,0 +1,219 @@
+000010 
+000020* YACHTCRD
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    YACHTCRD.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* YACHTCRD DRIVES A COMPLETE TWELVE-BOX YACHT SCORECARD.  IT
+000100* CALLS YACHT ONCE FOR EACH OFFICIAL CATEGORY IN TURN AND
+000110* ACCUMULATES ALL TWELVE SCORES INTO A GRAND TOTAL.  WHEN THE
+000120* SIX UPPER-SECTION CATEGORIES (ONES THROUGH SIXES) TOTAL 63 OR
+000130* MORE, THE STANDARD 35-POINT UPPER-SECTION BONUS IS ADDED.
+000140*
+000150* THE CALLER PASSES ONE ROLL IN YL-DICE; 1000-INITIALIZE SEEDS
+000160* EVERY CATEGORY WITH THAT SAME ROLL SO A SINGLE CALL RETURNS A
+000170* FULL CARD FOR DEMONSTRATION/RECONCILIATION PURPOSES.  A FRONT
+000180* END THAT WANTS A DIFFERENT ROLL PER CATEGORY SHOULD CALL
+000190* YACHTONL ONCE PER TAP INSTEAD - THAT IS THE REAL PER-CATEGORY
+000195* ENTRY POINT; WC-CAT-DICE IS LOCAL WORKING-STORAGE HERE AND
+000197* 2000-SCORE-ALL-CATEGORIES IS A PARAGRAPH, NOT SOMETHING AN
+000198* OUTSIDE CALLER CAN REACH.
+000200*
+000210* THE CARD IS PERSISTED TO THE INDEXED SCORECARD FILE KEYED BY
+000220* PLAYER ID AND GAME START TIMESTAMP (YL-PLAYER-ID, YL-GAME-
+000230* START-TS) SO A GAME SURVIVES A TERMINAL REBOOT OR NETWORK
+000240* BLIP.  IF A RECORD ALREADY EXISTS FOR THAT KEY THE IN-FLIGHT
+000250* CARD IS READ BACK AND RESUMED RATHER THAN RESTARTED, AND ANY
+000260* CATEGORY THAT IS ALREADY SCORED IS LEFT ALONE.
+000270*
+000280* MODIFICATION HISTORY
+000290*   DATE       INIT  DESCRIPTION
+000300*   2026-08-09 RJ    ORIGINAL PROGRAM
+000310*   2026-08-09 RJ    PERSIST EACH CATEGORY TO YACHTSCF AND
+000320*                    RESUME AN IN-PROGRESS CARD IF ONE EXISTS
+000325*   2026-08-09 RJ    FIXED WC-SCF-NOT-FOUND - OPEN I-O AGAINST A
+000326*                    FILE THAT DOES NOT EXIST YET RETURNS '35',
+000327*                    NOT '23', SO THE FIRST RUN ON A VIRGIN
+000328*                    SYSTEM NOW ACTUALLY CREATES YACHTSCF
+000329*   2026-08-09 RJ    CORRECTED THE HEADER COMMENT'S DESCRIPTION
+000331*                    OF THE PER-CATEGORY-ROLL EXTENSION POINT -
+000332*                    WC-CAT-DICE IS LOCAL AND 2000-SCORE-ALL-
+000333*                    CATEGORIES IS NOT CALLABLE; YACHTONL IS THE
+000334*                    PROGRAM THAT ACTUALLY SUPPORTS THAT
+000335 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.   IBM-370.
+000360 OBJECT-COMPUTER.   IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT YACHTSCF ASSIGN TO "YACHTSCF"
+000400         ORGANIZATION IS INDEXED
+000410         ACCESS MODE IS DYNAMIC
+000420         RECORD KEY IS YS-SCORECARD-KEY
+000430         FILE STATUS IS WC-SCF-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  YACHTSCF.
+000470 COPY "YACHTSC.cpy".
+000480 WORKING-STORAGE SECTION.
+000490* ONE ENTRY PER OFFICIAL CATEGORY, IN SCORING ORDER.  THE FIRST
+000500* SIX MAKE UP THE UPPER SECTION.
+000510 01  WC-CATEGORY-TABLE.
+000520     05  WC-CATEGORY-ENTRY OCCURS 12 TIMES
+000530                           INDEXED BY WC-CAT-IX.
+000540         10  WC-CAT-NAME        PIC X(15).
+000550         10  WC-CAT-UPPER-FLAG  PIC X(01).
+000560             88  WC-CAT-IS-UPPER    VALUE 'Y'.
+000570         10  WC-CAT-DICE        PIC 9(05).
+000580         10  WC-CAT-SCORE       PIC 9(03).
+000590 01  WC-WORK-FIELDS.
+000600     05  WC-UPPER-TOTAL         PIC 9(03) VALUE ZERO.
+000610     05  WC-LOWER-TOTAL         PIC 9(03) VALUE ZERO.
+000620     05  WC-UPPER-BONUS         PIC 9(03) VALUE ZERO.
+000630     05  WC-GRAND-TOTAL         PIC 9(04) VALUE ZERO.
+000640     05  WC-SCF-STATUS          PIC X(02) VALUE SPACES.
+000650         88  WC-SCF-OK              VALUE '00'.
+000660         88  WC-SCF-NOT-FOUND       VALUE '35'.
+000670     05  WC-CARD-IS-RESUMED     PIC X(01) VALUE 'N'.
+000680         88  WC-CARD-WAS-RESUMED    VALUE 'Y'.
+000690 LINKAGE SECTION.
+000700 COPY "YACHTLNK.cpy".
+000710 PROCEDURE DIVISION USING YL-PARMS.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE
+000740     PERFORM 1500-OPEN-AND-RESUME-CARD
+000750     PERFORM 2000-SCORE-ALL-CATEGORIES
+000760     PERFORM 3000-APPLY-UPPER-BONUS
+000770     PERFORM 4000-COMPUTE-GRAND-TOTAL
+000780     PERFORM 5000-SAVE-CARD-TOTALS
+000790     CLOSE YACHTSCF
+000800     MOVE WC-GRAND-TOTAL TO YL-RESULT
+000810     GOBACK.
+000820* 1000-INITIALIZE - LOAD THE TWELVE CATEGORY NAMES, FLAG THE SIX
+000830* UPPER-SECTION CATEGORIES, AND SEED EACH CATEGORY WITH THE
+000840* ROLL PASSED IN BY THE CALLER.
+000850 1000-INITIALIZE.
+000860     MOVE 'ones'            TO WC-CAT-NAME(1)
+000870     MOVE 'twos'            TO WC-CAT-NAME(2)
+000880     MOVE 'threes'          TO WC-CAT-NAME(3)
+000890     MOVE 'fours'           TO WC-CAT-NAME(4)
+000900     MOVE 'fives'           TO WC-CAT-NAME(5)
+000910     MOVE 'sixes'           TO WC-CAT-NAME(6)
+000920     MOVE 'four of a kind'  TO WC-CAT-NAME(7)
+000930     MOVE 'full house'      TO WC-CAT-NAME(8)
+000940     MOVE 'little straight' TO WC-CAT-NAME(9)
+000950     MOVE 'big straight'    TO WC-CAT-NAME(10)
+000960     MOVE 'choice'          TO WC-CAT-NAME(11)
+000970     MOVE 'yacht'           TO WC-CAT-NAME(12)
+000980     MOVE 'Y' TO WC-CAT-UPPER-FLAG(1)
+000990     MOVE 'Y' TO WC-CAT-UPPER-FLAG(2)
+001000     MOVE 'Y' TO WC-CAT-UPPER-FLAG(3)
+001010     MOVE 'Y' TO WC-CAT-UPPER-FLAG(4)
+001020     MOVE 'Y' TO WC-CAT-UPPER-FLAG(5)
+001030     MOVE 'Y' TO WC-CAT-UPPER-FLAG(6)
+001040     PERFORM VARYING WC-CAT-IX FROM 7 BY 1
+001050             UNTIL WC-CAT-IX > 12
+001060         MOVE SPACE TO WC-CAT-UPPER-FLAG(WC-CAT-IX)
+001070     END-PERFORM
+001080     PERFORM VARYING WC-CAT-IX FROM 1 BY 1
+001090             UNTIL WC-CAT-IX > 12
+001100         MOVE YL-DICE TO WC-CAT-DICE(WC-CAT-IX)
+001110     END-PERFORM
+001120     .
+001130* 1500-OPEN-AND-RESUME-CARD - OPEN THE SCORECARD FILE AND TRY TO
+001140* READ BACK A CARD FOR THIS PLAYER/GAME KEY.  IF ONE IS FOUND,
+001150* ANY CATEGORY IT SHOWS AS ALREADY SCORED IS COPIED FORWARD SO
+001160* 2000-SCORE-ALL-CATEGORIES DOES NOT RESCORE IT.
+001170 1500-OPEN-AND-RESUME-CARD.
+001180     OPEN I-O YACHTSCF
+001190     IF WC-SCF-NOT-FOUND
+001200         OPEN OUTPUT YACHTSCF
+001210         CLOSE YACHTSCF
+001220         OPEN I-O YACHTSCF
+001230     END-IF
+001240     MOVE YL-PLAYER-ID     TO YS-PLAYER-ID
+001250     MOVE YL-GAME-START-TS TO YS-GAME-START-TS
+001260     READ YACHTSCF
+001270     IF WC-SCF-OK
+001280         SET WC-CARD-WAS-RESUMED TO TRUE
+001290         PERFORM VARYING WC-CAT-IX FROM 1 BY 1
+001300                 UNTIL WC-CAT-IX > 12
+001310             IF YS-CAT-IS-SCORED(WC-CAT-IX)
+001320                 MOVE YS-CAT-SCORE(WC-CAT-IX)
+001330                     TO WC-CAT-SCORE(WC-CAT-IX)
+001340                 MOVE YS-CAT-DICE(WC-CAT-IX)
+001350                     TO WC-CAT-DICE(WC-CAT-IX)
+001360             END-IF
+001370         END-PERFORM
+001380     ELSE
+001390         MOVE YL-PLAYER-ID     TO YS-PLAYER-ID
+001400         MOVE YL-GAME-START-TS TO YS-GAME-START-TS
+001410         MOVE YL-TERMINAL-ID   TO YS-TERMINAL-ID
+001420         SET YS-GAME-IN-PROGRESS TO TRUE
+001430         PERFORM VARYING WC-CAT-IX FROM 1 BY 1
+001440                 UNTIL WC-CAT-IX > 12
+001450             MOVE WC-CAT-NAME(WC-CAT-IX)
+001455                 TO YS-CAT-NAME(WC-CAT-IX)
+001460             SET YS-CAT-IS-OPEN(WC-CAT-IX) TO TRUE
+001470         END-PERFORM
+001480         WRITE YS-SCORECARD-RECORD
+001490     END-IF
+001500     .
+001510* 2000-SCORE-ALL-CATEGORIES - CALL YACHT ONCE PER CATEGORY,
+001520* SKIPPING ANY CATEGORY ALREADY SCORED ON A RESUMED CARD, AND
+001530* PERSIST EACH NEWLY SCORED CATEGORY AS IT IS COMPLETED.
+001540 2000-SCORE-ALL-CATEGORIES.
+001550     PERFORM VARYING WC-CAT-IX FROM 1 BY 1
+001560             UNTIL WC-CAT-IX > 12
+001570         IF NOT (WC-CARD-WAS-RESUMED
+001580                 AND YS-CAT-IS-SCORED(WC-CAT-IX))
+001590             MOVE WC-CAT-NAME(WC-CAT-IX) TO YL-CATEGORY
+001600             MOVE WC-CAT-DICE(WC-CAT-IX) TO YL-DICE
+001610             CALL 'YACHT' USING YL-PARMS
+001620             MOVE YL-RESULT TO WC-CAT-SCORE(WC-CAT-IX)
+001630             MOVE WC-CAT-SCORE(WC-CAT-IX)
+001640                 TO YS-CAT-SCORE(WC-CAT-IX)
+001650             MOVE WC-CAT-DICE(WC-CAT-IX)
+001660                 TO YS-CAT-DICE(WC-CAT-IX)
+001670             SET YS-CAT-IS-SCORED(WC-CAT-IX) TO TRUE
+001680             REWRITE YS-SCORECARD-RECORD
+001690         END-IF
+001700     END-PERFORM
+001710     .
+001720* 3000-APPLY-UPPER-BONUS - ADD THE STANDARD 35-POINT BONUS WHEN
+001730* THE UPPER SECTION (ONES THROUGH SIXES) TOTALS 63 OR MORE.
+001740 3000-APPLY-UPPER-BONUS.
+001750     MOVE ZERO TO WC-UPPER-TOTAL
+001760     PERFORM VARYING WC-CAT-IX FROM 1 BY 1
+001770             UNTIL WC-CAT-IX > 12
+001780         IF WC-CAT-IS-UPPER(WC-CAT-IX)
+001790             ADD WC-CAT-SCORE(WC-CAT-IX) TO WC-UPPER-TOTAL
+001800         END-IF
+001810     END-PERFORM
+001820     MOVE ZERO TO WC-UPPER-BONUS
+001830     IF WC-UPPER-TOTAL >= 63
+001840         MOVE 35 TO WC-UPPER-BONUS
+001850     END-IF
+001860     .
+001870* 4000-COMPUTE-GRAND-TOTAL - LOWER SECTION PLUS UPPER SECTION
+001880* PLUS ANY BONUS EARNED.
+001890 4000-COMPUTE-GRAND-TOTAL.
+001900     MOVE ZERO TO WC-LOWER-TOTAL
+001910     PERFORM VARYING WC-CAT-IX FROM 7 BY 1
+001920             UNTIL WC-CAT-IX > 12
+001930         ADD WC-CAT-SCORE(WC-CAT-IX) TO WC-LOWER-TOTAL
+001940     END-PERFORM
+001950     COMPUTE WC-GRAND-TOTAL =
+001960         WC-UPPER-TOTAL + WC-UPPER-BONUS + WC-LOWER-TOTAL
+001970     .
+001980* 5000-SAVE-CARD-TOTALS - WRITE THE FINAL TOTALS AND MARK THE
+001990* CARD COMPLETE.
+002000 5000-SAVE-CARD-TOTALS.
+002010     MOVE WC-UPPER-TOTAL TO YS-UPPER-TOTAL
+002020     MOVE WC-UPPER-BONUS TO YS-UPPER-BONUS
+002030     MOVE WC-GRAND-TOTAL TO YS-GRAND-TOTAL
+002040     SET YS-GAME-IS-COMPLETE TO TRUE
+002050     REWRITE YS-SCORECARD-RECORD
+002060     .
