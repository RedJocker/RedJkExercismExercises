@@ -0,0 +1,198 @@
+000010 
+000020* YACHTRCN
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    YACHTRCN.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* YACHTRCN IS THE NIGHTLY SCORECARD RECONCILIATION BATCH.  IT READ
+000100* EVERY SCORECARD ON YACHTSCF AND, FOR EACH SCORED "CHOICE" CATEGO
+000110* INDEPENDENTLY RE-DERIVES THE SUM FROM THE ARCHIVED YS-CAT-DICE A
+000120* COMPARES IT AGAINST THE YS-CAT-SCORE THAT WAS ACTUALLY RETURNED,
+000130* WRITING ANY MISMATCH TO YACHTRCP SO A CORRUPTED DICE RECORD IS
+000140* CAUGHT BEFORE PAYOUTS ARE SETTLED.
+000150*
+000160* THE RUN CHECKPOINTS ITS POSITION (THE LAST SCORECARD KEY PROCESS
+000170* TO YACHTCKP EVERY WR-CHECKPOINT-INTERVAL RECORDS.  IF AN OPERATO
+000180* HAS TO RESTART AFTER AN ABEND, THE NEXT RUN PICKS UP RIGHT AFTER
+000190* THE LAST CHECKPOINTED KEY INSTEAD OF RESCORING THE WHOLE FILE.  
+000200* RUN THAT REACHES END OF FILE CLEANLY CLEARS THE CHECKPOINT SO TH
+000210* NEXT NIGHT STARTS FROM THE BEGINNING AGAIN.
+000220*
+000230* MODIFICATION HISTORY
+000240*   DATE       INIT  DESCRIPTION
+000250*   2026-08-09 RJ    ORIGINAL PROGRAM
+000255*   2026-08-09 RJ    ADD A SCANNED/MISMATCH TOTALS LINE AT THE END
+000257*                    OF YACHTRCP FOR DOWNSTREAM CONSOLIDATION JOBS
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.   IBM-370.
+000290 OBJECT-COMPUTER.   IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT YACHTSCF ASSIGN TO "YACHTSCF"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS YS-SCORECARD-KEY
+000360         FILE STATUS IS WR-SCF-STATUS.
+000370     SELECT YACHTCKP ASSIGN TO "YACHTCKP"
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WR-CKP-STATUS.
+000400     SELECT YACHTRCP ASSIGN TO "YACHTRCP"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WR-RCP-STATUS.
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  YACHTSCF.
+000460 COPY "YACHTSC.cpy".
+000470 FD  YACHTCKP.
+000480 01  CKP-RECORD.
+000490     05  CKP-LAST-KEY           PIC X(25).
+000500 FD  YACHTRCP
+000510     RECORD CONTAINS 80 CHARACTERS.
+000520 01  RCP-LINE                   PIC X(80).
+000530 WORKING-STORAGE SECTION.
+000540 01  WR-WORK-FIELDS.
+000550     05  WR-SCF-STATUS          PIC X(02) VALUE SPACES.
+000560         88  WR-SCF-OK              VALUE '00'.
+000570         88  WR-SCF-EOF             VALUE '10'.
+000580     05  WR-CKP-STATUS          PIC X(02) VALUE SPACES.
+000590     05  WR-RCP-STATUS          PIC X(02) VALUE SPACES.
+000600     05  WR-RESUME-SWITCH       PIC X(01) VALUE 'N'.
+000610         88  WR-RESUME-FROM-CHECKPOINT  VALUE 'Y'.
+000620     05  WR-LAST-KEY-PROCESSED  PIC X(25) VALUE SPACES.
+000630     05  WR-RECORD-COUNT        PIC 9(07) VALUE ZERO.
+000640     05  WR-CHECKPOINT-INTERVAL PIC 9(07) VALUE 100.
+000650     05  WR-MISMATCH-COUNT      PIC 9(07) VALUE ZERO.
+000660     05  WR-CHOICE-SUM          PIC 9(03) VALUE ZERO.
+000670     05  WR-DIE-IX              PIC 9(1).
+000680     05  WR-CKP-QUOTIENT        PIC 9(07) VALUE ZERO.
+000690     05  WR-CKP-REMAINDER       PIC 9(07) VALUE ZERO.
+000700 01  WR-DICE-NUM                PIC 9(05) VALUE ZEROS.
+000710 01  FILL REDEFINES WR-DICE-NUM.
+000720     05  FILL OCCURS 5 TIMES.
+000730         10  WR-DICE-DIGIT      PIC 9(1).
+000740 PROCEDURE DIVISION.
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE
+000770     PERFORM 1500-POSITION-SCORECARD-FILE
+000780     PERFORM 2000-READ-NEXT-SCORECARD
+000790     PERFORM UNTIL WR-SCF-EOF
+000800         PERFORM 3000-CHECK-CHOICE-CATEGORY
+000810         ADD 1 TO WR-RECORD-COUNT
+000820         MOVE YS-SCORECARD-KEY TO WR-LAST-KEY-PROCESSED
+000830         DIVIDE WR-RECORD-COUNT BY WR-CHECKPOINT-INTERVAL
+000840             GIVING WR-CKP-QUOTIENT
+000850             REMAINDER WR-CKP-REMAINDER
+000860         IF WR-CKP-REMAINDER = 0
+000870             PERFORM 5000-WRITE-CHECKPOINT
+000880         END-IF
+000890         PERFORM 2000-READ-NEXT-SCORECARD
+000900     END-PERFORM
+000910     PERFORM 5100-CLEAR-CHECKPOINT
+000915     PERFORM 4000-WRITE-SUMMARY
+000920     CLOSE YACHTSCF YACHTRCP
+000930     GOBACK.
+000940* 1000-INITIALIZE - OPEN THE REPORT AND SCORECARD FILES, AND SEE
+000950* WHETHER A CHECKPOINT FROM A PRIOR ABENDED RUN EXISTS.
+000960 1000-INITIALIZE.
+000970     OPEN OUTPUT YACHTRCP
+000980     OPEN INPUT YACHTSCF
+000990     OPEN INPUT YACHTCKP
+001000     IF WR-CKP-STATUS = '00'
+001010         READ YACHTCKP
+001020             AT END
+001030                 CONTINUE
+001040             NOT AT END
+001050                 MOVE CKP-LAST-KEY TO WR-LAST-KEY-PROCESSED
+001060                 SET WR-RESUME-FROM-CHECKPOINT TO TRUE
+001070         END-READ
+001080         CLOSE YACHTCKP
+001090     END-IF
+001100     .
+001110* 1500-POSITION-SCORECARD-FILE - IF RESUMING, START JUST AFTER THE
+001120* LAST KEY A PRIOR RUN CHECKPOINTED; OTHERWISE START AT THE BEGINN
+001130 1500-POSITION-SCORECARD-FILE.
+001140     IF WR-RESUME-FROM-CHECKPOINT
+001150         MOVE WR-LAST-KEY-PROCESSED TO YS-SCORECARD-KEY
+001160         START YACHTSCF KEY IS GREATER THAN
+001165             YS-SCORECARD-KEY
+001170             INVALID KEY
+001180                 SET WR-SCF-EOF TO TRUE
+001190         END-START
+001200     ELSE
+001210         MOVE LOW-VALUES TO YS-SCORECARD-KEY
+001220         START YACHTSCF KEY IS GREATER THAN OR EQUAL
+001230             YS-SCORECARD-KEY
+001240             INVALID KEY
+001250                 SET WR-SCF-EOF TO TRUE
+001260         END-START
+001270     END-IF
+001280     .
+001290 2000-READ-NEXT-SCORECARD.
+001300     IF NOT WR-SCF-EOF
+001310         READ YACHTSCF NEXT RECORD
+001320             AT END
+001330                 SET WR-SCF-EOF TO TRUE
+001340         END-READ
+001350     END-IF
+001360     .
+001370* 3000-CHECK-CHOICE-CATEGORY - RE-DERIVE THE CHOICE SCORE FROM THE
+001380* ARCHIVED DICE AND FLAG ANY MISMATCH AGAINST WHAT WAS RETURNED.
+001390 3000-CHECK-CHOICE-CATEGORY.
+001400     PERFORM VARYING YS-CAT-IX FROM 1 BY 1
+001405             UNTIL YS-CAT-IX > 12
+001410         IF YS-CAT-NAME(YS-CAT-IX) = 'choice'
+001420                 AND YS-CAT-IS-SCORED(YS-CAT-IX)
+001430             MOVE YS-CAT-DICE(YS-CAT-IX) TO WR-DICE-NUM
+001440             MOVE ZERO TO WR-CHOICE-SUM
+001450             PERFORM VARYING WR-DIE-IX FROM 1 BY 1
+001460                     UNTIL WR-DIE-IX > 5
+001470                 ADD WR-DICE-DIGIT(WR-DIE-IX)
+001475                     TO WR-CHOICE-SUM
+001480             END-PERFORM
+001490             IF WR-CHOICE-SUM NOT = YS-CAT-SCORE(YS-CAT-IX)
+001500                 ADD 1 TO WR-MISMATCH-COUNT
+001510                 PERFORM 3100-WRITE-MISMATCH-LINE
+001520             END-IF
+001530         END-IF
+001540     END-PERFORM
+001550     .
+001560 3100-WRITE-MISMATCH-LINE.
+001570     STRING 'CHOICE MISMATCH - PLAYER '  DELIMITED BY SIZE
+001580            YS-PLAYER-ID               DELIMITED BY SIZE
+001590            ' GAME '                      DELIMITED BY SIZE
+001600            YS-GAME-START-TS           DELIMITED BY SIZE
+001610            ' STORED '                    DELIMITED BY SIZE
+001620            YS-CAT-SCORE(YS-CAT-IX)    DELIMITED BY SIZE
+001630            ' RECOMPUTED '                DELIMITED BY SIZE
+001640            WR-CHOICE-SUM              DELIMITED BY SIZE
+001650         INTO RCP-LINE
+001660     WRITE RCP-LINE
+001670     .
+001672* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+001674 4000-WRITE-SUMMARY.
+001676     MOVE SPACES TO RCP-LINE
+001677     WRITE RCP-LINE
+001678     STRING 'SCANNED ' DELIMITED BY SIZE
+001679            WR-RECORD-COUNT    DELIMITED BY SIZE
+001680            '  MISMATCHES ' DELIMITED BY SIZE
+001681            WR-MISMATCH-COUNT  DELIMITED BY SIZE
+001682         INTO RCP-LINE
+001683     WRITE RCP-LINE
+001684     .
+001685* 5000-WRITE-CHECKPOINT - REWRITE YACHTCKP WITH THE LAST KEY SEEN
+001690* FAR, REPLACING ANY PRIOR CHECKPOINT.
+001700 5000-WRITE-CHECKPOINT.
+001710     OPEN OUTPUT YACHTCKP
+001720     MOVE WR-LAST-KEY-PROCESSED TO CKP-LAST-KEY
+001730     WRITE CKP-RECORD
+001740     CLOSE YACHTCKP
+001750     .
+001760* 5100-CLEAR-CHECKPOINT - A CLEAN END-OF-FILE MEANS NO RESTART IS
+001770* NEEDED, SO LEAVE YACHTCKP EMPTY FOR THE NEXT NIGHTLY RUN.
+001780 5100-CLEAR-CHECKPOINT.
+001790     OPEN OUTPUT YACHTCKP
+001800     CLOSE YACHTCKP
+001810     .
