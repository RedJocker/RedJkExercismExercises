@@ -1,31 +1,180 @@
 
         IDENTIFICATION DIVISION.
         PROGRAM-ID. reverse-string.
-        
+        ENVIRONMENT DIVISION.
+
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 WS-STRING PIC X(64).
+        01 WS-STRING PIC X(256).
+        01 WS-ORIGINAL PIC X(256).
+        01 WS-REVERSED PIC X(256) VALUE SPACES.
+        01 WS-PALINDROME-FLAG PIC 9 VALUE 0.
 
         LOCAL-STORAGE SECTION.
-        01 LS-LEN PIC 9(2).
-        01 LS-HALF-LEN PIC 9(2).
-        01 IDX PIC 9(2).
+        01 LS-LEN PIC 9(3).
+        01 LS-SIG-LEN PIC 9(3).
+        01 IDX PIC 9(3).
         01 LS-CHAR PIC X(1).
-                
-        PROCEDURE DIVISION.
+        01 LS-ASCII-VAL PIC 9(3).
+        01 LS-CHAR-COUNT PIC 9(3).
+        01 LS-SEQ-START PIC 9(3) OCCURS 256 TIMES.
+        01 LS-SEQ-LEN PIC 9(1) OCCURS 256 TIMES.
+        01 LS-BUF-LEN PIC 9(1).
+        01 LS-OUT-POS PIC 9(3).
+        01 LS-REV-IDX PIC 9(3).
+        01 LS-WORD-COUNT PIC 9(3).
+        01 LS-WORD-START PIC 9(3) OCCURS 128 TIMES.
+        01 LS-WORD-LEN PIC 9(3) OCCURS 128 TIMES.
+        01 LS-WBUF-LEN PIC 9(3).
+
+        LINKAGE SECTION.
+        COPY "REVSTRLK.cpy".
+
+        PROCEDURE DIVISION USING RS-PARMS.
         REVERSE-STRING.
+            MOVE RS-STRING TO WS-STRING
+            SET LG-INPUT-NOT-TRUNCATED TO TRUE
+            IF WS-STRING(256:1) NOT = SPACE
+                SET LG-INPUT-TRUNCATED TO TRUE
+            END-IF
+            MOVE WS-STRING TO WS-ORIGINAL
+            MOVE SPACES TO WS-REVERSED
             INSPECT WS-STRING REPLACING TRAILING SPACES BY X"00"
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL WS-STRING(IDX:1) = X"00"
+            PERFORM VARYING IDX FROM 1 BY 1
+                    UNTIL IDX > 256 OR WS-STRING(IDX:1) = X"00"
             END-PERFORM
 
             COMPUTE LS-LEN = IDX
-            COMPUTE LS-HALF-LEN = IDX / 2
+            COMPUTE LS-SIG-LEN = LS-LEN - 1
+
+      * WALK THE SIGNIFICANT BYTES ONCE, GROUPING EACH CHARACTER'S
+      * BYTES TOGETHER BY ITS UTF-8 LEAD-BYTE WIDTH, SO A MULTI-BYTE
+      * ACCENTED CHARACTER NEVER GETS SPLIT ACROSS THE SWAP BOUNDARY.
+            MOVE ZERO TO LS-CHAR-COUNT
+            MOVE 1 TO IDX
+            PERFORM UNTIL IDX > LS-SIG-LEN
+                ADD 1 TO LS-CHAR-COUNT
+                MOVE IDX TO LS-SEQ-START(LS-CHAR-COUNT)
+                MOVE WS-ORIGINAL(IDX:1) TO LS-CHAR
+                COMPUTE LS-ASCII-VAL = FUNCTION ORD(LS-CHAR) - 1
+                EVALUATE TRUE
+                    WHEN LS-ASCII-VAL < 128
+                        MOVE 1 TO LS-SEQ-LEN(LS-CHAR-COUNT)
+                    WHEN LS-ASCII-VAL >= 240
+                        MOVE 4 TO LS-SEQ-LEN(LS-CHAR-COUNT)
+                    WHEN LS-ASCII-VAL >= 224
+                        MOVE 3 TO LS-SEQ-LEN(LS-CHAR-COUNT)
+                    WHEN LS-ASCII-VAL >= 192
+                        MOVE 2 TO LS-SEQ-LEN(LS-CHAR-COUNT)
+                    WHEN OTHER
+                        MOVE 1 TO LS-SEQ-LEN(LS-CHAR-COUNT)
+                END-EVALUATE
+                ADD LS-SEQ-LEN(LS-CHAR-COUNT) TO IDX
+            END-PERFORM
 
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > LS-HALF-LEN
-                MOVE WS-STRING(IDX:1) TO LS-CHAR
-                MOVE WS-STRING((LS-LEN - IDX):1) TO WS-STRING(IDX:1)
-                MOVE LS-CHAR TO WS-STRING((LS-LEN - IDX):1)
+      * REBUILD THE STRING BY WALKING THE CHARACTER TABLE BACKWARDS,
+      * COPYING EACH CHARACTER'S WHOLE BYTE GROUP IN ONE MOVE.
+            MOVE 1 TO LS-OUT-POS
+            PERFORM VARYING LS-REV-IDX FROM LS-CHAR-COUNT BY -1
+                    UNTIL LS-REV-IDX < 1
+                MOVE LS-SEQ-LEN(LS-REV-IDX) TO LS-BUF-LEN
+                MOVE WS-ORIGINAL(LS-SEQ-START(LS-REV-IDX):LS-BUF-LEN)
+                    TO WS-REVERSED(LS-OUT-POS:LS-BUF-LEN)
+                ADD LS-BUF-LEN TO LS-OUT-POS
             END-PERFORM
 
-            INSPECT WS-STRING REPLACING ALL X"00" BY SPACE.
-            
+            MOVE WS-ORIGINAL TO WS-STRING
+            IF LS-SIG-LEN > 0
+                MOVE WS-REVERSED(1:LS-SIG-LEN)
+                    TO WS-STRING(1:LS-SIG-LEN)
+            END-IF
+
+            IF WS-STRING = WS-ORIGINAL
+                MOVE 1 TO WS-PALINDROME-FLAG
+            ELSE
+                MOVE 0 TO WS-PALINDROME-FLAG
+            END-IF
+
+            MOVE WS-STRING TO RS-REVERSED
+            MOVE WS-PALINDROME-FLAG TO RS-PALINDROME-FLAG
+            IF LG-INPUT-TRUNCATED
+                SET PS-STATUS-WARNING TO TRUE
+            ELSE
+                SET PS-STATUS-NORMAL TO TRUE
+            END-IF
+            GOBACK.
+
+      * WORD-REVERSE - A SEPARATE ENTRY POINT FOR THE "BACKWARDS
+      * SENTENCE" PUZZLE FORMAT.  WORDS KEEP THEIR OWN CHARACTER ORDER
+      * BUT THE WORDS THEMSELVES COME BACK IN REVERSE ORDER.
+            ENTRY "reverse-words" USING RS-PARMS.
+        WORD-REVERSE.
+            MOVE RS-STRING TO WS-STRING
+            SET LG-INPUT-NOT-TRUNCATED TO TRUE
+            IF WS-STRING(256:1) NOT = SPACE
+                SET LG-INPUT-TRUNCATED TO TRUE
+            END-IF
+            MOVE WS-STRING TO WS-ORIGINAL
+            MOVE SPACES TO WS-REVERSED
+            INSPECT WS-STRING REPLACING TRAILING SPACES BY X"00"
+            PERFORM VARYING IDX FROM 1 BY 1
+                    UNTIL IDX > 256 OR WS-STRING(IDX:1) = X"00"
+            END-PERFORM
+
+            COMPUTE LS-LEN = IDX
+            COMPUTE LS-SIG-LEN = LS-LEN - 1
+
+      * WALK THE SIGNIFICANT BYTES ONCE, RECORDING THE START AND
+      * LENGTH OF EACH SPACE-DELIMITED WORD.
+            MOVE ZERO TO LS-WORD-COUNT
+            MOVE 1 TO IDX
+            PERFORM UNTIL IDX > LS-SIG-LEN
+                IF WS-ORIGINAL(IDX:1) = SPACE
+                    ADD 1 TO IDX
+                ELSE
+                    ADD 1 TO LS-WORD-COUNT
+                    MOVE IDX TO LS-WORD-START(LS-WORD-COUNT)
+                    MOVE ZERO TO LS-WORD-LEN(LS-WORD-COUNT)
+                    PERFORM UNTIL IDX > LS-SIG-LEN
+                            OR WS-ORIGINAL(IDX:1) = SPACE
+                        ADD 1 TO LS-WORD-LEN(LS-WORD-COUNT)
+                        ADD 1 TO IDX
+                    END-PERFORM
+                END-IF
+            END-PERFORM
+
+      * REBUILD THE STRING BY WALKING THE WORD TABLE BACKWARDS,
+      * JOINING EACH WHOLE WORD BACK TOGETHER WITH A SINGLE SPACE.
+            MOVE 1 TO LS-OUT-POS
+            PERFORM VARYING LS-REV-IDX FROM LS-WORD-COUNT BY -1
+                    UNTIL LS-REV-IDX < 1
+                MOVE LS-WORD-LEN(LS-REV-IDX) TO LS-WBUF-LEN
+                MOVE WS-ORIGINAL(LS-WORD-START(LS-REV-IDX):LS-WBUF-LEN)
+                    TO WS-REVERSED(LS-OUT-POS:LS-WBUF-LEN)
+                ADD LS-WBUF-LEN TO LS-OUT-POS
+                IF LS-REV-IDX > 1
+                    MOVE SPACE TO WS-REVERSED(LS-OUT-POS:1)
+                    ADD 1 TO LS-OUT-POS
+                END-IF
+            END-PERFORM
+
+            MOVE WS-ORIGINAL TO WS-STRING
+            IF LS-SIG-LEN > 0
+                MOVE WS-REVERSED(1:LS-SIG-LEN)
+                    TO WS-STRING(1:LS-SIG-LEN)
+            END-IF
+
+            IF WS-STRING = WS-ORIGINAL
+                MOVE 1 TO WS-PALINDROME-FLAG
+            ELSE
+                MOVE 0 TO WS-PALINDROME-FLAG
+            END-IF
+
+            MOVE WS-STRING TO RS-REVERSED
+            MOVE WS-PALINDROME-FLAG TO RS-PALINDROME-FLAG
+            IF LG-INPUT-TRUNCATED
+                SET PS-STATUS-WARNING TO TRUE
+            ELSE
+                SET PS-STATUS-NORMAL TO TRUE
+            END-IF
+            GOBACK.
