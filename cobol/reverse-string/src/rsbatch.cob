@@ -0,0 +1,102 @@
+000010
+000020* RSBATCH
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    RSBATCH.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* RSBATCH IS THE NIGHTLY BATCH DRIVER FOR THE PUZZLE DESK'S
+000100* PALINDROME SUBMISSIONS.  IT READS ONE CANDIDATE PHRASE PER
+000110* LINE FROM RSSUB, CALLS REVERSE-STRING FOR EACH ONE, AND WRITES
+000120* A LINE TO RSRPT SEPARATING TRUE PALINDROMES FROM NEAR-MISSES.
+000130* BLANK LINES ARE SKIPPED.
+000140*
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   2026-08-09 RJ    ORIGINAL PROGRAM
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-370.
+000210 OBJECT-COMPUTER.   IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT RSSUB ASSIGN TO "RSSUB"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WB-SUB-STATUS.
+000270     SELECT RSRPT ASSIGN TO "RSRPT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WB-RPT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  RSSUB.
+000330 01  SUB-LINE                   PIC X(256).
+000340 FD  RSRPT
+000350     RECORD CONTAINS 280 CHARACTERS.
+000360 01  RPT-LINE                   PIC X(280).
+000370 WORKING-STORAGE SECTION.
+000380 01  WB-WORK-FIELDS.
+000390     05  WB-SUB-STATUS          PIC X(02) VALUE SPACES.
+000400         88  WB-SUB-OK              VALUE '00'.
+000410         88  WB-SUB-EOF              VALUE '10'.
+000420     05  WB-RPT-STATUS          PIC X(02) VALUE SPACES.
+000430     05  WB-SUBMITTED-COUNT     PIC 9(07) VALUE ZERO.
+000440     05  WB-PALINDROME-COUNT    PIC 9(07) VALUE ZERO.
+000450     05  WB-NEAR-MISS-COUNT     PIC 9(07) VALUE ZERO.
+000460 COPY "REVSTRLK.cpy".
+000470 PROCEDURE DIVISION.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INITIALIZE
+000500     PERFORM 2000-READ-NEXT-SUBMISSION
+000510     PERFORM UNTIL WB-SUB-EOF
+000520         IF SUB-LINE NOT = SPACES
+000530             PERFORM 3000-CHECK-SUBMISSION
+000540         END-IF
+000550         PERFORM 2000-READ-NEXT-SUBMISSION
+000560     END-PERFORM
+000570     PERFORM 4000-WRITE-SUMMARY
+000580     CLOSE RSSUB RSRPT
+000590     GOBACK.
+000600 1000-INITIALIZE.
+000610     OPEN INPUT RSSUB
+000620     OPEN OUTPUT RSRPT
+000630     .
+000640 2000-READ-NEXT-SUBMISSION.
+000650     READ RSSUB
+000660         AT END
+000670             SET WB-SUB-EOF TO TRUE
+000680     END-READ
+000690     .
+000700* 3000-CHECK-SUBMISSION - REVERSE ONE PHRASE AND WRITE A RESULT
+000710* LINE SHOWING WHETHER IT IS A TRUE PALINDROME OR A NEAR-MISS.
+000720 3000-CHECK-SUBMISSION.
+000730     ADD 1 TO WB-SUBMITTED-COUNT
+000740     MOVE SUB-LINE TO RS-STRING
+000750     CALL 'reverse-string' USING RS-PARMS
+000760     MOVE SPACES TO RPT-LINE
+000770     IF RS-PALINDROME-FLAG = 1
+000780         ADD 1 TO WB-PALINDROME-COUNT
+000790         STRING 'PALINDROME : ' DELIMITED BY SIZE
+000800                SUB-LINE        DELIMITED BY SIZE
+000810             INTO RPT-LINE
+000820     ELSE
+000830         ADD 1 TO WB-NEAR-MISS-COUNT
+000840         STRING 'NEAR MISS  : ' DELIMITED BY SIZE
+000850                SUB-LINE        DELIMITED BY SIZE
+000860             INTO RPT-LINE
+000870     END-IF
+000880     WRITE RPT-LINE
+000890     .
+000900* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+000910 4000-WRITE-SUMMARY.
+000920     MOVE SPACES TO RPT-LINE
+000930     WRITE RPT-LINE
+000940     STRING 'SUBMITTED ' DELIMITED BY SIZE
+000950            WB-SUBMITTED-COUNT DELIMITED BY SIZE
+000960            '  PALINDROMES ' DELIMITED BY SIZE
+000970            WB-PALINDROME-COUNT DELIMITED BY SIZE
+000980            '  NEAR MISSES ' DELIMITED BY SIZE
+000990            WB-NEAR-MISS-COUNT DELIMITED BY SIZE
+001000         INTO RPT-LINE
+001010     WRITE RPT-LINE
+001020     .
