@@ -0,0 +1,125 @@
+000010
+000020* LEAPROMO
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    LEAPROMO.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* LEAPROMO BUILDS THE MAILING LIST FOR MARKETING'S "LEAP DAY
+000100* BONUS" PROMOTION, WHICH RUNS ONCE EVERY FOUR YEARS FOR
+000110* CUSTOMERS WHOSE BIRTHDAY OR SIGNUP ANNIVERSARY FALLS ON
+000120* FEBRUARY 29TH.  IT READS ONE CUSTOMER RECORD PER LINE FROM
+000130* LPCUSTF, AND FOR EACH FEB 29 ANNIVERSARY IT CALLS LEAPCALC FOR
+000140* THE CURRENT YEAR AND EACH OF THE NEXT FEW YEARS UNTIL IT FINDS
+000150* THE CUSTOMER'S NEXT ACTUAL FEB 29, WRITING THAT CUSTOMER AND
+000160* YEAR TO LPROMO.  BLANK LINES ARE SKIPPED.
+000170*
+000180* MODIFICATION HISTORY
+000190*   DATE       INIT  DESCRIPTION
+000200*   2026-08-09 RJ    ORIGINAL PROGRAM
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT LPCUSTF ASSIGN TO "LPCUSTF"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS LP-CUST-STATUS.
+000300     SELECT LPROMO ASSIGN TO "LPROMO"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS LP-RPT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  LPCUSTF.
+000360 01  LPC-RECORD.
+000370     05  LPC-CUSTOMER-ID        PIC X(10).
+000380     05  LPC-ANNIV-MONTH        PIC 9(02).
+000390     05  LPC-ANNIV-DAY          PIC 9(02).
+000400 FD  LPROMO
+000410     RECORD CONTAINS 40 CHARACTERS.
+000420 01  RPT-LINE                   PIC X(40).
+000430 WORKING-STORAGE SECTION.
+000440 01  LP-WORK-FIELDS.
+000450     05  LP-CUST-STATUS         PIC X(02) VALUE SPACES.
+000460         88  LP-CUST-OK             VALUE '00'.
+000470         88  LP-CUST-EOF             VALUE '10'.
+000480     05  LP-RPT-STATUS          PIC X(02) VALUE SPACES.
+000490     05  LP-CURRENT-DATE        PIC X(21).
+000500     05  LP-CURRENT-YEAR        PIC 9(10).
+000510     05  LP-SCAN-YEAR           PIC 9(10).
+000520     05  LP-SCAN-LIMIT          PIC 9(10).
+000530     05  LP-FOUND-SWITCH        PIC X(01).
+000540         88  LP-YEAR-FOUND           VALUE 'Y'.
+000550     05  LP-SCANNED-COUNT       PIC 9(07) VALUE ZERO.
+000560     05  LP-ELIGIBLE-COUNT      PIC 9(07) VALUE ZERO.
+000570     05  LP-YEAR-ED             PIC 9999.
+000580 COPY "LEAPCALC.cpy".
+000590 PROCEDURE DIVISION.
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE
+000620     PERFORM 2000-READ-NEXT-CUSTOMER
+000630     PERFORM UNTIL LP-CUST-EOF
+000640         IF LPC-RECORD NOT = SPACES
+000650             AND LPC-ANNIV-MONTH = 02
+000660             AND LPC-ANNIV-DAY = 29
+000670             PERFORM 3000-FIND-NEXT-LEAP-DAY
+000680         END-IF
+000690         PERFORM 2000-READ-NEXT-CUSTOMER
+000700     END-PERFORM
+000710     PERFORM 4000-WRITE-SUMMARY
+000720     CLOSE LPCUSTF LPROMO
+000730     GOBACK.
+000740 1000-INITIALIZE.
+000750     OPEN INPUT LPCUSTF
+000760     OPEN OUTPUT LPROMO
+000770     MOVE FUNCTION CURRENT-DATE TO LP-CURRENT-DATE
+000780     MOVE LP-CURRENT-DATE(1:4) TO LP-CURRENT-YEAR
+000790     .
+000800 2000-READ-NEXT-CUSTOMER.
+000810     READ LPCUSTF
+000820         AT END
+000830             SET LP-CUST-EOF TO TRUE
+000840     END-READ
+000850     .
+000860* 3000-FIND-NEXT-LEAP-DAY - CALL LEAPCALC FOR THE CURRENT YEAR
+000870* AND EACH OF THE NEXT FEW YEARS UNTIL THIS CUSTOMER'S NEXT
+000880* FEB 29 TURNS UP, AND ADD THEM TO THE MAILING LIST.
+000890 3000-FIND-NEXT-LEAP-DAY.
+000900     ADD 1 TO LP-SCANNED-COUNT
+000910     MOVE 'N' TO LP-FOUND-SWITCH
+000920     MOVE LP-CURRENT-YEAR TO LP-SCAN-YEAR
+000930     COMPUTE LP-SCAN-LIMIT = LP-CURRENT-YEAR + 7
+000940     PERFORM 3100-CHECK-SCAN-YEAR
+000950         UNTIL LP-SCAN-YEAR > LP-SCAN-LIMIT
+000960             OR LP-YEAR-FOUND
+000970     .
+000980 3100-CHECK-SCAN-YEAR.
+000990     MOVE LP-SCAN-YEAR TO LC-YEAR
+001000     CALL 'LEAPCALC' USING LC-PARMS
+001010     IF LC-RESULT = 1
+001020         MOVE 'Y' TO LP-FOUND-SWITCH
+001030         ADD 1 TO LP-ELIGIBLE-COUNT
+001040         MOVE LP-SCAN-YEAR TO LP-YEAR-ED
+001050         MOVE SPACES TO RPT-LINE
+001060         STRING LPC-CUSTOMER-ID DELIMITED BY SIZE
+001070                ' '              DELIMITED BY SIZE
+001080                LP-YEAR-ED       DELIMITED BY SIZE
+001090             INTO RPT-LINE
+001100         WRITE RPT-LINE
+001110     ELSE
+001120         ADD 1 TO LP-SCAN-YEAR
+001130     END-IF
+001140     .
+001150* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+001160 4000-WRITE-SUMMARY.
+001170     MOVE SPACES TO RPT-LINE
+001180     WRITE RPT-LINE
+001190     STRING 'SCANNED ' DELIMITED BY SIZE
+001200            LP-SCANNED-COUNT DELIMITED BY SIZE
+001210            '  ELIGIBLE ' DELIMITED BY SIZE
+001220            LP-ELIGIBLE-COUNT DELIMITED BY SIZE
+001230         INTO RPT-LINE
+001240     WRITE RPT-LINE
+001250     .
