@@ -0,0 +1,75 @@
+
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. LEAPCALC.
+        ENVIRONMENT DIVISION.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 WS-MIN-YEAR PIC 9(10) VALUE 1901.
+        01 WS-MAX-YEAR PIC 9(10) VALUE 2199.
+        01 WS-DIV PIC 9(10).
+        01 WS-REM-400 PIC 9(10).
+        01 WS-REM-100 PIC 9(10).
+        01 WS-REM-4 PIC 9(10).
+
+        LINKAGE SECTION.
+        COPY "LEAPCALC.cpy".
+
+        PROCEDURE DIVISION USING LC-PARMS.
+        LEAPCALC.
+            MOVE 0 TO WS-REM-400
+            PERFORM CHECK-YEAR-RANGE
+            IF LC-IS-VALID
+                PERFORM COMPUTE-LEAP-YEAR
+            ELSE
+                MOVE 0 TO LC-RESULT
+                MOVE 0 TO LC-FEB-DAYS
+                MOVE 0 TO LC-YEAR-DAYS
+            END-IF
+            IF LC-TRACE-ON
+                PERFORM TRACE-DIAGNOSTICS
+            END-IF
+            IF LC-IS-VALID
+                SET PS-STATUS-NORMAL TO TRUE
+            ELSE
+                SET PS-STATUS-WARNING TO TRUE
+            END-IF
+            GOBACK.
+
+        CHECK-YEAR-RANGE.
+            IF LC-YEAR < WS-MIN-YEAR OR LC-YEAR > WS-MAX-YEAR
+                SET LC-IS-NOT-VALID TO TRUE
+            ELSE
+                SET LC-IS-VALID TO TRUE
+            END-IF.
+
+        COMPUTE-LEAP-YEAR.
+            DIVIDE LC-YEAR BY 400 GIVING WS-DIV REMAINDER WS-REM-400
+            IF WS-REM-400 = 0
+                MOVE 1 TO LC-RESULT
+            ELSE
+                DIVIDE LC-YEAR BY 100 GIVING WS-DIV
+                    REMAINDER WS-REM-100
+                DIVIDE LC-YEAR BY 4 GIVING WS-DIV REMAINDER WS-REM-4
+                IF WS-REM-100 = 0
+                    MOVE 0 TO LC-RESULT
+                ELSE
+                    IF WS-REM-4 = 0
+                        MOVE 1 TO LC-RESULT
+                    ELSE
+                        MOVE 0 TO LC-RESULT
+                    END-IF
+                END-IF
+            END-IF
+            IF LC-RESULT = 1
+                MOVE 29 TO LC-FEB-DAYS
+                MOVE 366 TO LC-YEAR-DAYS
+            ELSE
+                MOVE 28 TO LC-FEB-DAYS
+                MOVE 365 TO LC-YEAR-DAYS
+            END-IF.
+
+        TRACE-DIAGNOSTICS.
+            DISPLAY "YEAR " LC-YEAR
+            DISPLAY "WS-REM-400 " WS-REM-400
+            DISPLAY "WS-RESULT " LC-RESULT.
