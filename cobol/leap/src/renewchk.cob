@@ -0,0 +1,110 @@
+000010
+000020* RENEWCHK
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    RENEWCHK.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED.
+000090* RENEWCHK IS THE NIGHTLY SCAN FOR CUSTOMERS WHOSE SUBSCRIPTION
+000100* ANNIVERSARY FALLS ON FEBRUARY 29TH.  IT READS ONE RENEWAL
+000110* RECORD PER LINE FROM RENEWF, CALLS LEAPCALC FOR THE UPCOMING
+000120* RENEWAL YEAR ON EACH RECORD, AND FLAGS ANY ACCOUNT WHOSE
+000130* RENEWAL YEAR IS NOT A LEAP YEAR SO THE FEB 29 ANNIVERSARY CAN
+000140* BE REMAPPED TO FEBRUARY 28TH BEFORE THE RENEWAL NOTICE GOES
+000150* OUT.  BLANK LINES ARE SKIPPED.
+000160*
+000170* MODIFICATION HISTORY
+000180*   DATE       INIT  DESCRIPTION
+000190*   2026-08-09 RJ    ORIGINAL PROGRAM
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.   IBM-370.
+000230 OBJECT-COMPUTER.   IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT RENEWF ASSIGN TO "RENEWF"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS RC-REN-STATUS.
+000290     SELECT RENRPT ASSIGN TO "RENRPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS RC-RPT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  RENEWF.
+000350 01  REN-RECORD.
+000360     05  REN-CUSTOMER-ID        PIC X(10).
+000370     05  REN-RENEWAL-YEAR       PIC 9(04).
+000380 FD  RENRPT
+000390     RECORD CONTAINS 80 CHARACTERS.
+000400 01  RPT-LINE                   PIC X(80).
+000410 WORKING-STORAGE SECTION.
+000420 01  RC-WORK-FIELDS.
+000430     05  RC-REN-STATUS          PIC X(02) VALUE SPACES.
+000440         88  RC-REN-OK              VALUE '00'.
+000450         88  RC-REN-EOF              VALUE '10'.
+000460     05  RC-RPT-STATUS          PIC X(02) VALUE SPACES.
+000470     05  RC-SCANNED-COUNT       PIC 9(07) VALUE ZERO.
+000480     05  RC-FLAGGED-COUNT       PIC 9(07) VALUE ZERO.
+000490     05  RC-YEAR-ED             PIC 9999.
+000500 COPY "LEAPCALC.cpy".
+000510 PROCEDURE DIVISION.
+000520 0000-MAINLINE.
+000530     PERFORM 1000-INITIALIZE
+000540     PERFORM 2000-READ-NEXT-RENEWAL
+000550     PERFORM UNTIL RC-REN-EOF
+000560         IF REN-RECORD NOT = SPACES
+000570             PERFORM 3000-CHECK-RENEWAL
+000580         END-IF
+000590         PERFORM 2000-READ-NEXT-RENEWAL
+000600     END-PERFORM
+000610     PERFORM 4000-WRITE-SUMMARY
+000620     CLOSE RENEWF RENRPT
+000630     GOBACK.
+000640 1000-INITIALIZE.
+000650     OPEN INPUT RENEWF
+000660     OPEN OUTPUT RENRPT
+000670     .
+000680 2000-READ-NEXT-RENEWAL.
+000690     READ RENEWF
+000700         AT END
+000710             SET RC-REN-EOF TO TRUE
+000720     END-READ
+000730     .
+000740* 3000-CHECK-RENEWAL - CALL LEAPCALC FOR THIS ACCOUNT'S RENEWAL
+000750* YEAR AND FLAG IT WHEN THE FEB 29 ANNIVERSARY NEEDS REMAPPING.
+000760 3000-CHECK-RENEWAL.
+000770     ADD 1 TO RC-SCANNED-COUNT
+000780     MOVE REN-RENEWAL-YEAR TO LC-YEAR
+000790     CALL 'LEAPCALC' USING LC-PARMS
+000800     MOVE REN-RENEWAL-YEAR TO RC-YEAR-ED
+000810     MOVE SPACES TO RPT-LINE
+000820     IF LC-RESULT = 1
+000830         STRING REN-CUSTOMER-ID  DELIMITED BY SIZE
+000840                ' '               DELIMITED BY SIZE
+000850                RC-YEAR-ED        DELIMITED BY SIZE
+000860                ' OK - FEB 29 FALLS NORMALLY'
+000870                                  DELIMITED BY SIZE
+000880             INTO RPT-LINE
+000890     ELSE
+000900         ADD 1 TO RC-FLAGGED-COUNT
+000910         STRING REN-CUSTOMER-ID  DELIMITED BY SIZE
+000920                ' '               DELIMITED BY SIZE
+000930                RC-YEAR-ED        DELIMITED BY SIZE
+000940                ' FLAG - REMAP ANNIVERSARY TO FEB 28'
+000950                                  DELIMITED BY SIZE
+000960             INTO RPT-LINE
+000970     END-IF
+000980     WRITE RPT-LINE
+000990     .
+001000* 4000-WRITE-SUMMARY - TOTALS LINE AT THE BOTTOM OF THE REPORT.
+001010 4000-WRITE-SUMMARY.
+001020     MOVE SPACES TO RPT-LINE
+001030     WRITE RPT-LINE
+001040     STRING 'SCANNED ' DELIMITED BY SIZE
+001050            RC-SCANNED-COUNT DELIMITED BY SIZE
+001060            '  FLAGGED ' DELIMITED BY SIZE
+001070            RC-FLAGGED-COUNT DELIMITED BY SIZE
+001080         INTO RPT-LINE
+001090     WRITE RPT-LINE
+001100     .
