@@ -0,0 +1,22 @@
+      *****************************************************************
+      * PGMSTAT.CPY
+      *
+      * SHARED PROGRAM-STATUS FIELD.  COPY THIS AS THE LAST FIELD INTO
+      * A CALLABLE PROGRAM'S OWN LINKAGE PARAMETER LIST SO CALLING JCL
+      * OR ANY FUTURE DRIVER CAN CHECK HOW THE CALL WENT THE SAME WAY
+      * NO MATTER WHICH PROGRAM WAS CALLED, INSTEAD OF LEARNING EACH
+      * PROGRAM'S OWN RESULT-FIELD CONVENTION (AN ISOGRAM FLAG, A LEAP
+      * YEAR FLAG, A CANNED-REPLY CODE, A SCORE, AND SO ON).  FOLLOWS
+      * THE SAME 0/4/8/16 NORMAL/WARNING/ERROR/SEVERE SCALE AS AN MVS
+      * CONDITION CODE.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - ADOPTED BY BOB, ISOGRAM, LEAPCALC,
+      *                    PANGRAM, REVERSE-STRING, AND YACHT
+      *****************************************************************
+           05  PS-STATUS-CODE          PIC 9(02) VALUE ZERO.
+               88  PS-STATUS-NORMAL        VALUE 00.
+               88  PS-STATUS-WARNING       VALUE 04.
+               88  PS-STATUS-ERROR         VALUE 08.
+               88  PS-STATUS-SEVERE        VALUE 16.
