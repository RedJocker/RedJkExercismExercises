@@ -0,0 +1,16 @@
+      *****************************************************************
+      * YACHT3RL.CPY
+      *
+      * LINKAGE PARAMETERS FOR THE THREE-ROLL TURN MODEL (YACHT3R).
+      * THE CALLER SUPPLIES WHICH OF THE FIVE DICE POSITIONS TO KEEP
+      * AFTER EACH OF THE FIRST TWO ROLLS ('K' = KEEP, 'R' = REROLL);
+      * YACHT3R RETURNS THE FINAL FIVE-DIE HAND IT ACTUALLY SCORED.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL
+      *****************************************************************
+       01  Y3-TURN-PARMS.
+           05  Y3-KEEP-MASK-AFTER-ROLL-1  PIC X(05).
+           05  Y3-KEEP-MASK-AFTER-ROLL-2  PIC X(05).
+           05  Y3-FINAL-DICE              PIC 9(05).
