@@ -0,0 +1,43 @@
+      *****************************************************************
+      * PANGRMLK.CPY
+      *
+      * LINKAGE PARAMETER LIST SHARED BY PANGRAM AND EVERY PROGRAM
+      * THAT CALLS IT.  FIELDS ARE APPENDED, NEVER REORDERED, SO THAT
+      * OLDER CALLERS CONTINUE TO WORK AGAINST THE FRONT OF THE LIST.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - SENTENCE / RESULT / HISTOGRAM,
+      *                    SO PANGRAM CAN BE CALLED LIKE ISOGRAM IS
+      *   2026-08-09 RJ    WIDENED PG-SENTENCE FROM 60 TO 120
+      *                    CHARACTERS SO LONGER SUBMISSIONS DO NOT
+      *                    TRUNCATE
+      *   2026-08-09 RJ    ADDED PG-MISSING-LETTERS/PG-MISSING-COUNT
+      *                    SO A NEAR-MISS SENTENCE REPORTS EXACTLY
+      *                    WHICH LETTERS ARE STILL NEEDED
+      *   2026-08-09 RJ    ADDED PG-MINUS-ONE-RESULT FOR THE
+      *                    "PANGRAM-MINUS-ONE" HOLOALPHABETIC MODE -
+      *                    SET WHEN EXACTLY 25 OF 26 LETTERS APPEAR
+      *   2026-08-09 RJ    ADDED PG-EFFICIENCY-SCORE - THE TRIMMED
+      *                    SENTENCE LENGTH, SET ONLY WHEN PG-RESULT
+      *                    IS A PANGRAM, FOR THE SHORTEST-PANGRAM
+      *                    CONTEST
+      *   2026-08-09 RJ    ADDED THE SHARED PGMSTAT.CPY STATUS CODE SO
+      *                    A CALLER CAN CHECK THE OUTCOME OF THIS CALL
+      *                    THE SAME WAY IT CHECKS EVERY OTHER SHOP
+      *                    PROGRAM
+      *   2026-08-09 RJ    ADDED THE SHARED LENGUARD.CPY TRUNCATION FLAG
+      *                    SO A CALLER CAN TELL AN OVERSIZED PG-SENTENCE
+      *                    SUBMISSION WAS LIKELY CUT OFF
+      *****************************************************************
+       01  PG-PARMS.
+           05  PG-SENTENCE             PIC X(120).
+           05  PG-RESULT               PIC 9.
+           05  PG-HISTOGRAM.
+               10  PG-LETTER-COUNT     PIC 9(1) OCCURS 26 TIMES.
+           05  PG-MISSING-COUNT        PIC 9(2).
+           05  PG-MISSING-LETTERS      PIC X(26).
+           05  PG-MINUS-ONE-RESULT     PIC 9.
+           05  PG-EFFICIENCY-SCORE     PIC 9(3).
+           COPY "PGMSTAT.cpy".
+           COPY "LENGUARD.cpy".
