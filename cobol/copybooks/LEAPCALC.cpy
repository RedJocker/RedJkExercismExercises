@@ -0,0 +1,47 @@
+      *****************************************************************
+      * LEAPCALC.CPY
+      *
+      * LINKAGE PARAMETER LIST SHARED BY LEAPCALC AND EVERY PROGRAM
+      * THAT CALLS IT.  FIELDS ARE APPENDED, NEVER REORDERED, SO THAT
+      * OLDER CALLERS CONTINUE TO WORK AGAINST THE FRONT OF THE LIST.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - YEAR / RESULT, REPLACING THE TWO
+      *                    LEAP-YEAR ALGORITHMS THAT USED TO LIVE
+      *                    SEPARATELY IN COBOL/LEAP/SRC/LEAP2.COB AND
+      *                    SOLUTIONS/COBOL/LEAP/2/SRC/LEAP.COB
+      *   2026-08-09 RJ    ADDED LC-FEB-DAYS/LC-YEAR-DAYS SO A CALLER
+      *                    CAN GET A COMPLETE CALENDAR ANSWER FOR
+      *                    LC-YEAR FROM ONE CALL INSTEAD OF RE-DERIVING
+      *                    DAYS-IN-FEBRUARY/DAYS-IN-YEAR FROM LC-RESULT
+      *                    ITSELF
+      *   2026-08-09 RJ    ADDED LC-VALID-FLAG SO A CALLER CAN TELL A
+      *                    REAL CALENDAR ANSWER FROM A YEAR OUTSIDE
+      *                    LEAPCALC'S PLAUSIBLE BUSINESS HORIZON; WHEN
+      *                    LC-YEAR IS OUT OF RANGE LC-RESULT, LC-FEB-
+      *                    DAYS, AND LC-YEAR-DAYS ARE ALL RETURNED ZERO
+      *                    RATHER THAN A TECHNICALLY-COMPUTED ANSWER
+      *   2026-08-09 RJ    ADDED LC-TRACE-FLAG SO OPS CAN TURN ON THE
+      *                    SAME DIAGNOSTIC DISPLAY OF THE YEAR/400-
+      *                    REMAINDER/RESULT THAT THE OLD SOLUTIONS/
+      *                    COBOL/LEAP/2 VERSION PRINTED, WITHOUT
+      *                    RECOMPILING, WHEN INVESTIGATING A CUSTOMER
+      *                    DATE DISPUTE
+      *   2026-08-09 RJ    ADDED THE SHARED PGMSTAT.CPY STATUS CODE SO
+      *                    A CALLER CAN CHECK THE OUTCOME OF THIS CALL
+      *                    THE SAME WAY IT CHECKS EVERY OTHER SHOP
+      *                    PROGRAM
+      *****************************************************************
+       01  LC-PARMS.
+           05  LC-YEAR                 PIC 9(10).
+           05  LC-RESULT               PIC 9.
+           05  LC-FEB-DAYS             PIC 9(02).
+           05  LC-YEAR-DAYS            PIC 9(03).
+           05  LC-VALID-FLAG           PIC X(01).
+               88  LC-IS-VALID             VALUE 'Y'.
+               88  LC-IS-NOT-VALID          VALUE 'N'.
+           05  LC-TRACE-FLAG           PIC X(01) VALUE 'N'.
+               88  LC-TRACE-ON             VALUE 'Y'.
+               88  LC-TRACE-OFF             VALUE 'N'.
+           COPY "PGMSTAT.cpy".
