@@ -0,0 +1,56 @@
+      *****************************************************************
+      * DIAFOLD.CPY
+      *
+      * REPLACING-PHRASE LIST OF LATIN-1 ACCENTED LETTERS FOLDED DOWN
+      * TO THEIR PLAIN A-Z BASE LETTER.  COPY THIS INSIDE AN INSPECT
+      * ... REPLACING STATEMENT, E.G.
+      *
+      *     INSPECT WS-PHRASE REPLACING
+      *         COPY "DIAFOLD.cpy".
+      *
+      * SHARED BY ISOGRAM AND PANGRAM SO BOTH FOLD ACCENTED SUBMISSIONS
+      * THE SAME WAY.
+      *
+      * ENCODING NOTE - THIS TABLE ASSUMES A SINGLE-BYTE LATIN-1 FEED,
+      * THE SAME AS EVERY OTHER BYTE ISOGRAM/PANGRAM INSPECT AND MOVE
+      * AGAINST IG-PHRASE/PG-SENTENCE (PLAIN PIC X TERMINAL INPUT).
+      * THIS IS A DIFFERENT ASSUMPTION FROM REVERSE-STRING, WHICH WALKS
+      * UTF-8 LEAD BYTES TO KEEP MULTI-BYTE CHARACTERS INTACT WHILE
+      * SWAPPING BYTE POSITIONS.  THE TWO DO NOT NEED TO AGREE - ISOGRAM
+      * AND PANGRAM ONLY FOLD A CHARACTER DOWN TO ITS BASE LETTER FOR
+      * HISTOGRAM COUNTING AND NEVER REORDER BYTES, SO A SPLIT MULTI-
+      * BYTE CHARACTER IS NOT AT RISK HERE THE WAY IT IS IN A REVERSAL;
+      * REVERSE-STRING, CONVERSELY, NEVER FOLDS A CHARACTER'S IDENTITY
+      * AND SO HAS NO USE FOR THIS TABLE.  A SITE THAT NEEDS TO FEED
+      * ISOGRAM OR PANGRAM FROM A UTF-8 SOURCE WOULD NEED TO TRANSCODE
+      * TO LATIN-1 BEFORE CALLING, THE SAME AS ANY OTHER SINGLE-BYTE
+      * SHOP PROGRAM ON THIS SYSTEM.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL
+      *   2026-08-09 RJ    DOCUMENTED THE SINGLE-BYTE LATIN-1 ASSUMPTION
+      *                    HERE VERSUS REVERSE-STRING'S UTF-8 LEAD-BYTE
+      *                    WALK - DIFFERENT PROGRAMS, DIFFERENT INPUT
+      *                    CHANNELS, DELIBERATELY NOT UNIFIED
+      *****************************************************************
+           ALL X"C0" BY "A"  ALL X"C1" BY "A"  ALL X"C2" BY "A"
+           ALL X"C3" BY "A"  ALL X"C4" BY "A"  ALL X"C5" BY "A"
+           ALL X"E0" BY "A"  ALL X"E1" BY "A"  ALL X"E2" BY "A"
+           ALL X"E3" BY "A"  ALL X"E4" BY "A"  ALL X"E5" BY "A"
+           ALL X"C7" BY "C"  ALL X"E7" BY "C"
+           ALL X"C8" BY "E"  ALL X"C9" BY "E"  ALL X"CA" BY "E"
+           ALL X"CB" BY "E"  ALL X"E8" BY "E"  ALL X"E9" BY "E"
+           ALL X"EA" BY "E"  ALL X"EB" BY "E"
+           ALL X"CC" BY "I"  ALL X"CD" BY "I"  ALL X"CE" BY "I"
+           ALL X"CF" BY "I"  ALL X"EC" BY "I"  ALL X"ED" BY "I"
+           ALL X"EE" BY "I"  ALL X"EF" BY "I"
+           ALL X"D1" BY "N"  ALL X"F1" BY "N"
+           ALL X"D2" BY "O"  ALL X"D3" BY "O"  ALL X"D4" BY "O"
+           ALL X"D5" BY "O"  ALL X"D6" BY "O"  ALL X"F2" BY "O"
+           ALL X"F3" BY "O"  ALL X"F4" BY "O"  ALL X"F5" BY "O"
+           ALL X"F6" BY "O"
+           ALL X"D9" BY "U"  ALL X"DA" BY "U"  ALL X"DB" BY "U"
+           ALL X"DC" BY "U"  ALL X"F9" BY "U"  ALL X"FA" BY "U"
+           ALL X"FB" BY "U"  ALL X"FC" BY "U"
+           ALL X"DD" BY "Y"  ALL X"FD" BY "Y"  ALL X"FF" BY "Y"
