@@ -0,0 +1,57 @@
+      *****************************************************************
+      * YACHTLNK.CPY
+      *
+      * LINKAGE PARAMETER LIST SHARED BY YACHT AND EVERY PROGRAM THAT
+      * CALLS IT.  FIELDS ARE APPENDED, NEVER REORDERED, SO THAT OLDER
+      * CALLERS CONTINUE TO WORK AGAINST THE FRONT OF THE LIST.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - CATEGORY / DICE / RESULT
+      *   2026-08-09 RJ    ADDED PLAYER/GAME/TERMINAL KEYS SO DRIVERS
+      *                    CAN PERSIST AND AUDIT EACH CALL
+      *   2026-08-09 RJ    ADDED YL-STATUS SO YACHT CAN REPORT INVALID
+      *                    DICE BACK TO THE CALLER INSTEAD OF SCORING
+      *                    GARBAGE INPUT
+      *   2026-08-09 RJ    ADDED YL-MODE-CODE SO YACHT CAN LOOK UP
+      *                    TOURNAMENT HOUSE-RULE POINT VALUES; SPACES
+      *                    MEANS THE STANDARD GAME
+      *   2026-08-09 RJ    ADDED YL-STATUS-MISSING-CATEGORY FOR THE
+      *                    ONLINE KIOSK TRANSACTION'S REQUEST CHECKS
+      *   2026-08-09 RJ    ADDED YL-STATUS-CATEGORY-ALREADY-SCORED SO
+      *                    THE ONLINE TRANSACTION CAN REJECT A REPEAT
+      *                    TAP ON A CATEGORY ALREADY FILLED THIS GAME
+      *   2026-08-09 RJ    ADDED THE SHARED PGMSTAT.CPY STATUS CODE SO
+      *                    A CALLER CAN CHECK THE OUTCOME OF THIS CALL
+      *                    THE SAME WAY IT CHECKS EVERY OTHER SHOP
+      *                    PROGRAM, ALONGSIDE YL-STATUS'S MORE DETAILED
+      *                    REJECTION REASONS
+      *   2026-08-09 RJ    ADDED YL-FH-PAIR-VALUE AND YL-FH-TRIPLE-VALUE
+      *                    SO THE TOURNAMENT-NIGHT DOUBLE FULL HOUSE
+      *                    SIDE-BET PROGRAM CAN SEE WHICH TWO FACE
+      *                    VALUES MADE UP A FULL HOUSE, NOT ONLY THE
+      *                    TOTAL SCORE.  BOTH ARE ZERO WHEN THE ROLL
+      *                    SCORED IS NOT A FULL HOUSE
+      *   2026-08-09 RJ    WIDENED YL-RESULT FROM PIC 9(3) TO PIC 9(4) -
+      *                    YACHTCRD RETURNS THE TWELVE-CATEGORY GRAND
+      *                    TOTAL (WC-GRAND-TOTAL, ITSELF PIC 9(04))
+      *                    THROUGH THIS SAME FIELD, AND UNDER A
+      *                    HOUSE-RULE MODE THAT TOTAL ROUTINELY RUNS
+      *                    PAST 999
+      *****************************************************************
+       01  YL-PARMS.
+           05  YL-CATEGORY             PIC X(15).
+           05  YL-DICE                 PIC 9(5).
+           05  YL-RESULT               PIC 9(4).
+           05  YL-PLAYER-ID            PIC X(10).
+           05  YL-GAME-START-TS        PIC X(15).
+           05  YL-TERMINAL-ID          PIC X(08).
+           05  YL-STATUS               PIC X(02).
+               88  YL-STATUS-OK            VALUE '00'.
+               88  YL-STATUS-INVALID-DICE  VALUE '10'.
+               88  YL-STATUS-MISSING-CATEGORY VALUE '20'.
+               88  YL-STATUS-CATEGORY-ALREADY-SCORED VALUE '30'.
+           05  YL-MODE-CODE            PIC X(04).
+           COPY "PGMSTAT.cpy".
+           05  YL-FH-PAIR-VALUE        PIC 9(1).
+           05  YL-FH-TRIPLE-VALUE      PIC 9(1).
