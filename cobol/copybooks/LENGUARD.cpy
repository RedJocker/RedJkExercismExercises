@@ -0,0 +1,24 @@
+      *****************************************************************
+      * LENGUARD.CPY
+      *
+      * SHARED OVERSIZED-INPUT FLAG.  COPY THIS AS THE LAST FIELD INTO
+      * A PROGRAM'S OWN LINKAGE PARAMETER LIST WHEN THAT PROGRAM TAKES
+      * A FIXED-LENGTH TEXT FIELD AS INPUT.  A SUBMISSION LONGER THAN
+      * THE FIELD HAS ALREADY BEEN CUT OFF BY THE TIME THE PROGRAM
+      * SEES IT, SO THE GUARD CAN ONLY INFER TRUNCATION, NOT PROVE IT -
+      * IF THE FIELD ARRIVES WITH NO TRAILING SPACE AT ALL (EVERY BYTE
+      * SIGNIFICANT), THE ORIGINAL SUBMISSION MAY HAVE BEEN LONGER THAN
+      * WHAT FIT.  EACH PROGRAM SETS LG-INPUT-TRUNCATED ITSELF, RIGHT
+      * AFTER MOVING THE INCOMING FIELD, BY TESTING ITS OWN LAST BYTE -
+      * THE GUARD ITSELF CARRIES NO PROCEDURE LOGIC, ONLY THE SHARED
+      * FLAG, SO EVERY CALLER CHECKS A SUBMISSION THE SAME WAY NO
+      * MATTER WHICH OF THE FOUR PROGRAMS RECEIVED IT.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - ADOPTED BY BOB, ISOGRAM, PANGRAM,
+      *                    AND REVERSE-STRING
+      *****************************************************************
+           05  LG-TRUNCATION-FLAG      PIC X(01) VALUE 'N'.
+               88  LG-INPUT-TRUNCATED      VALUE 'Y'.
+               88  LG-INPUT-NOT-TRUNCATED  VALUE 'N'.
