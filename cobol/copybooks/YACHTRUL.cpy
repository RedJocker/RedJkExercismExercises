@@ -0,0 +1,20 @@
+      *****************************************************************
+      * YACHTRUL.CPY
+      *
+      * RECORD LAYOUT FOR THE HOUSE-RULE POINT-VALUE TABLE.  ONE ENTRY
+      * PER TOURNAMENT-MODE CODE AND CATEGORY COMBINATION THAT OVERRIDES
+      * YACHT'S STANDARD FLAT POINT VALUE (E.G. A "DOUBLE BONUS" NIGHT
+      * PAYING 60 FOR A STRAIGHT INSTEAD OF THE USUAL 30).  A MODE CODE
+      * OF SPACES IS THE STANDARD GAME AND NORMALLY HAS NO ROWS HERE,
+      * SINCE YACHT ALREADY DEFAULTS TO THE STANDARD VALUE WHEN NO
+      * MATCHING ROW IS FOUND.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - MODE CODE / CATEGORY / POINT VALUE
+      *****************************************************************
+       01  YR-RULE-RECORD.
+           05  YR-RULE-KEY.
+               10  YR-MODE-CODE           PIC X(04).
+               10  YR-CATEGORY            PIC X(15).
+           05  YR-POINT-VALUE             PIC 9(03).
