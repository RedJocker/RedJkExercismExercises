@@ -0,0 +1,46 @@
+      *****************************************************************
+      * ISOGRMLK.CPY
+      *
+      * LINKAGE PARAMETER LIST SHARED BY ISOGRAM AND EVERY PROGRAM
+      * THAT CALLS IT.  FIELDS ARE APPENDED, NEVER REORDERED, SO THAT
+      * OLDER CALLERS CONTINUE TO WORK AGAINST THE FRONT OF THE LIST.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - PHRASE / RESULT, FOR ISOBATCH
+      *   2026-08-09 RJ    ADDED IG-HISTOGRAM SO A CALLER CAN SHOW THE
+      *                    PER-LETTER COUNT BEHIND A FAILED ISOGRAM,
+      *                    NOT JUST THE PASS/FAIL RESULT
+      *   2026-08-09 RJ    WIDENED IG-PHRASE FROM 60 TO 120 CHARACTERS
+      *                    SO LONGER SUBMISSIONS DO NOT TRUNCATE
+      *   2026-08-09 RJ    ADDED IG-TOLERANCE/IG-DUPLICATE-COUNT FOR
+      *                    NEAR-ISOGRAM SCORING; A CALLER THAT LEAVES
+      *                    IG-TOLERANCE AT ZERO GETS THE ORIGINAL
+      *                    STRICT ISOGRAM RULE
+      *   2026-08-09 RJ    ADDED IG-LONGEST-LEN/IG-LONGEST-SUBSTR SO A
+      *                    CALLER CAN REPORT THE LONGEST ISOGRAM RUN
+      *                    WITHIN A PHRASE THAT ISN'T ONE OVERALL
+      *   2026-08-09 RJ    ADDED THE SHARED PGMSTAT.CPY STATUS CODE SO
+      *                    A CALLER CAN CHECK THE OUTCOME OF THIS CALL
+      *                    THE SAME WAY IT CHECKS EVERY OTHER SHOP
+      *                    PROGRAM
+      *   2026-08-09 RJ    ADDED THE SHARED LENGUARD.CPY TRUNCATION FLAG
+      *                    SO A CALLER CAN TELL AN OVERSIZED IG-PHRASE
+      *                    SUBMISSION WAS LIKELY CUT OFF
+      *   2026-08-09 RJ    WIDENED IG-LETTER-COUNT FROM PIC 9(1) TO
+      *                    PIC 9(3) - A SINGLE LETTER CAN APPEAR MORE
+      *                    THAN 9 TIMES IN A 120-CHARACTER IG-PHRASE,
+      *                    AND THE OLD ONE-DIGIT COUNTER WRAPPED BACK
+      *                    THROUGH ZERO ONCE IT DID
+      *****************************************************************
+       01  IG-PARMS.
+           05  IG-PHRASE               PIC X(120).
+           05  IG-RESULT               PIC 9.
+           05  IG-HISTOGRAM.
+               10  IG-LETTER-COUNT     PIC 9(3) OCCURS 26 TIMES.
+           05  IG-TOLERANCE            PIC 9(2).
+           05  IG-DUPLICATE-COUNT      PIC 9(2).
+           05  IG-LONGEST-LEN          PIC 9(3).
+           05  IG-LONGEST-SUBSTR       PIC X(120).
+           COPY "PGMSTAT.cpy".
+           COPY "LENGUARD.cpy".
