@@ -0,0 +1,26 @@
+      *****************************************************************
+      * REVSTRLK.CPY
+      *
+      * LINKAGE PARAMETER LIST SHARED BY REVERSE-STRING AND EVERY
+      * PROGRAM THAT CALLS IT.  FIELDS ARE APPENDED, NEVER REORDERED,
+      * SO THAT OLDER CALLERS CONTINUE TO WORK AGAINST THE FRONT OF
+      * THE LIST.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - STRING IN, REVERSED STRING AND
+      *                    PALINDROME FLAG OUT, FOR RSBATCH
+      *   2026-08-09 RJ    ADDED THE SHARED PGMSTAT.CPY STATUS CODE SO
+      *                    A CALLER CAN CHECK THE OUTCOME OF THIS CALL
+      *                    THE SAME WAY IT CHECKS EVERY OTHER SHOP
+      *                    PROGRAM
+      *   2026-08-09 RJ    ADDED THE SHARED LENGUARD.CPY TRUNCATION FLAG
+      *                    SO A CALLER CAN TELL AN OVERSIZED RS-STRING
+      *                    SUBMISSION WAS LIKELY CUT OFF
+      *****************************************************************
+       01  RS-PARMS.
+           05  RS-STRING               PIC X(256).
+           05  RS-REVERSED             PIC X(256).
+           05  RS-PALINDROME-FLAG      PIC 9.
+           COPY "PGMSTAT.cpy".
+           COPY "LENGUARD.cpy".
