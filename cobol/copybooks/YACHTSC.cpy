@@ -0,0 +1,31 @@
+      *****************************************************************
+      * YACHTSC.CPY
+      *
+      * RECORD LAYOUT FOR THE PERSISTENT YACHT SCORECARD FILE.  ONE
+      * RECORD PER GAME IN PROGRESS (OR COMPLETED), KEYED BY PLAYER
+      * ID AND THE TIMESTAMP THE GAME WAS STARTED, SO A CARD SURVIVES
+      * A TERMINAL REBOOT OR NETWORK BLIP AND CAN BE RESUMED.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - KEY, 12 CATEGORY SLOTS, TOTALS
+      *****************************************************************
+       01  YS-SCORECARD-RECORD.
+           05  YS-SCORECARD-KEY.
+               10  YS-PLAYER-ID           PIC X(10).
+               10  YS-GAME-START-TS       PIC X(15).
+           05  YS-TERMINAL-ID             PIC X(08).
+           05  YS-CAT-ENTRY OCCURS 12 TIMES
+                            INDEXED BY YS-CAT-IX.
+               10  YS-CAT-NAME            PIC X(15).
+               10  YS-CAT-SCORED-FLAG     PIC X(01).
+                   88  YS-CAT-IS-SCORED       VALUE 'Y'.
+                   88  YS-CAT-IS-OPEN         VALUE SPACE.
+               10  YS-CAT-DICE            PIC 9(05).
+               10  YS-CAT-SCORE           PIC 9(03).
+           05  YS-UPPER-TOTAL             PIC 9(03).
+           05  YS-UPPER-BONUS             PIC 9(03).
+           05  YS-GRAND-TOTAL             PIC 9(04).
+           05  YS-GAME-STATUS             PIC X(01).
+               88  YS-GAME-IN-PROGRESS        VALUE 'I'.
+               88  YS-GAME-IS-COMPLETE        VALUE 'C'.
