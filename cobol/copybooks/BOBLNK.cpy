@@ -0,0 +1,50 @@
+      *****************************************************************
+      * BOBLNK.CPY
+      *
+      * LINKAGE PARAMETER LIST SHARED BY BOB AND EVERY PROGRAM THAT
+      * CALLS IT.  FIELDS ARE APPENDED, NEVER REORDERED, SO THAT
+      * OLDER CALLERS CONTINUE TO WORK AGAINST THE FRONT OF THE LIST.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - HEYBOB / RESULT, SO BOB CAN BE
+      *                    CALLED FROM A TRANSACTION-LOGGING DRIVER
+      *   2026-08-09 RJ    ADDED BB-CUSTOMER-ID SO THE TRANSACTION LOG
+      *                    CAN TIE EACH CALL BACK TO A CUSTOMER/TICKET
+      *   2026-08-09 RJ    ADDED BB-ESCALATED-FLAG SO A CALLER CAN
+      *                    TELL A SUSTAINED-SHOUTING OR FLAGGED-
+      *                    KEYWORD MESSAGE WAS ROUTED TO A HUMAN
+      *                    AGENT QUEUE INSTEAD OF GETTING A CANNED
+      *                    REPLY
+      *   2026-08-09 RJ    ADDED BB-PRIOR-SHOUTED-FLAG/BB-PRIOR-
+      *                    QUESTION-FLAG SO A MULTI-TURN CALLER CAN
+      *                    CARRY FORWARD WHETHER THE CUSTOMER HAS
+      *                    ALREADY SHOUTED OR ASKED A QUESTION
+      *                    EARLIER IN THE SAME CONVERSATION - BOB
+      *                    SETS THEM ON THE WAY OUT, THE CALLER
+      *                    FEEDS THEM BACK IN ON THE NEXT TURN
+      *   2026-08-09 RJ    ADDED BB-PRIOR-BLANK-COUNT, CARRIED THE SAME
+      *                    WAY, SO BOB CAN TELL A SINGLE BLANK
+      *                    SUBMISSION FROM A CUSTOMER WHO HAS GONE
+      *                    SILENT FOR SEVERAL TURNS IN A ROW
+      *   2026-08-09 RJ    ADDED THE SHARED PGMSTAT.CPY STATUS CODE SO
+      *                    A CALLER CAN CHECK THE OUTCOME OF THIS CALL
+      *                    THE SAME WAY IT CHECKS EVERY OTHER SHOP
+      *                    PROGRAM
+      *   2026-08-09 RJ    ADDED THE SHARED LENGUARD.CPY TRUNCATION FLAG
+      *                    SO A CALLER CAN TELL AN OVERSIZED BB-HEYBOB
+      *                    SUBMISSION WAS LIKELY CUT OFF
+      *****************************************************************
+       01  BB-PARMS.
+           05  BB-HEYBOB               PIC X(60).
+           05  BB-RESULT               PIC X(40).
+           05  BB-CUSTOMER-ID          PIC X(10).
+           05  BB-ESCALATED-FLAG       PIC X(01).
+               88  BB-IS-ESCALATED         VALUE 'Y'.
+           05  BB-PRIOR-SHOUTED-FLAG   PIC X(01).
+               88  BB-WAS-SHOUTING         VALUE 'Y'.
+           05  BB-PRIOR-QUESTION-FLAG  PIC X(01).
+               88  BB-WAS-ASKING           VALUE 'Y'.
+           05  BB-PRIOR-BLANK-COUNT    PIC 9(02).
+           COPY "PGMSTAT.cpy".
+           COPY "LENGUARD.cpy".
