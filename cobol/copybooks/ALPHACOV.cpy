@@ -0,0 +1,19 @@
+      *****************************************************************
+      * ALPHACOV.CPY
+      *
+      * SHARED 26-LETTER COVERAGE TABLE ROLLING UP HOW MANY ISOGRAM
+      * SUBMISSIONS AND HOW MANY PANGRAM SUBMISSIONS CONTAINED EACH
+      * LETTER OF THE ALPHABET ON A GIVEN DAY.  INDEXED 1-26 FOR
+      * LETTERS A-Z, THE SAME POSITION SCHEME AS IG-HISTOGRAM AND
+      * PG-HISTOGRAM IN ISOGRMLK.CPY/PANGRMLK.CPY.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 RJ    ORIGINAL - FOR THE DAILY ALPHABET-COVERAGE
+      *                    REPORT (ALPHACOV)
+      *****************************************************************
+       01  AC-COVERAGE-TABLE.
+           05  AC-LETTER-ENTRY     OCCURS 26 TIMES
+                                   INDEXED BY AC-LETTER-IX.
+               10  AC-ISO-COUNT    PIC 9(05).
+               10  AC-PAN-COUNT    PIC 9(05).
