@@ -1,62 +1,309 @@
 
         IDENTIFICATION DIVISION.
         PROGRAM-ID. BOB.
-        
+      * MODIFICATION HISTORY
+      *   2026-08-09 RJ  ADD BOBAUDF TRANSACTION LOG OF EVERY CALL,
+      *                  SO WHAT BOB WAS SAID TO AND HOW HE ANSWERED
+      *                  CAN BE REVIEWED LATER
+      *   2026-08-09 RJ  ADD BOBESCQ ESCALATION QUEUE - SUSTAINED
+      *                  SHOUTING (ALL UPPER, NO LOWER) OR A FLAGGED
+      *                  KEYWORD ROUTES THE TICKET TO A HUMAN AGENT
+      *                  INSTEAD OF A CANNED REPLY
+      *   2026-08-09 RJ  CARRY BB-PRIOR-SHOUTED-FLAG/BB-PRIOR-QUESTION-
+      *                  FLAG ACROSS CALLS SO A MULTI-TURN CALLER CAN
+      *                  TELL BOB THE CUSTOMER ALREADY SHOUTED OR ASKED
+      *                  A QUESTION EARLIER IN THE CONVERSATION -
+      *                  SHOUTING AGAIN ON A LATER TURN NOW ESCALATES
+      *                  EVEN IF THAT TURN ALONE WOULDN'T HAVE
+      *   2026-08-09 RJ  REPLY TEXT NOW COMES FROM THE BOBMSGF MESSAGE
+      *                  CATALOG, KEYED BY THE OUTCOME CODE BOB
+      *                  COMPUTES, SO SUPPORT CAN A/B TEST PHRASING
+      *                  WITHOUT A PROGRAM CHANGE - THE ORIGINAL
+      *                  LITERALS REMAIN AS A FALLBACK IF BOBMSGF IS
+      *                  MISSING OR DOESN'T COVER A CODE
+      *   2026-08-09 RJ  ADD AUD-OUTCOME-CODE TO BOBAUDF SO THE NIGHTLY
+      *                  TALLY REPORT CAN GROUP BY OUTCOME WITHOUT
+      *                  DEPENDING ON THE (NOW CATALOG-DRIVEN) REPLY
+      *                  TEXT WORDING
+      *   2026-08-09 RJ  ADD A PARALLEL ENDS-EXCLAMATION CHECK ALONGSIDE
+      *                  ENDS-QUESTION SO AN EMPHATIC NON-QUESTION
+      *                  STATEMENT GETS ITS OWN OC-EMPHATIC REPLY
+      *                  INSTEAD OF BEING LUMPED IN WITH OC-WHATEVER
+      *   2026-08-09 RJ  TRACK BB-PRIOR-BLANK-COUNT ACROSS CALLS SO A
+      *                  SECOND (OR LATER) BLANK SUBMISSION IN A ROW
+      *                  GETS A MORE PROACTIVE OC-STILL-THERE FOLLOW-
+      *                  UP INSTEAD OF THE GENERIC OC-FINE REPLY USED
+      *                  FOR A SINGLE BLANK LINE
+      *   2026-08-09 RJ  SET THE SHARED PGMSTAT STATUS CODE - WARNING
+      *                  WHEN THE CALL WAS ESCALATED TO A HUMAN AGENT,
+      *                  NORMAL OTHERWISE
+      *   2026-08-09 RJ  SET THE SHARED LENGUARD TRUNCATION FLAG WHEN
+      *                  BB-HEYBOB ARRIVES WITH NO TRAILING SPACE AT
+      *                  ALL, AND TREAT THAT THE SAME AS AN ESCALATION
+      *                  FOR PGMSTAT PURPOSES - WARNING, NOT NORMAL
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES.
             CLASS UPPER IS "A" THRU "Z".
             CLASS LOWER IS "a" THRU "z".
-        
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT BOBAUDF ASSIGN TO "BOBAUDF"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+            SELECT BOBESCQ ASSIGN TO "BOBESCQ"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-ESCQ-STATUS.
+            SELECT BOBMSGF ASSIGN TO "BOBMSGF"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MSGF-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  BOBAUDF.
+        01  AUD-RECORD.
+            05  AUD-TIMESTAMP        PIC X(21).
+            05  AUD-CUSTOMER-ID      PIC X(10).
+            05  AUD-HEYBOB           PIC X(60).
+            05  AUD-RESULT           PIC X(40).
+            05  AUD-OUTCOME-CODE     PIC X(04).
+        FD  BOBESCQ.
+        01  ESCQ-RECORD.
+            05  ESCQ-TIMESTAMP       PIC X(21).
+            05  ESCQ-CUSTOMER-ID     PIC X(10).
+            05  ESCQ-HEYBOB          PIC X(60).
+        FD  BOBMSGF.
+        01  MSGF-RECORD.
+            05  MSGF-CODE            PIC X(04).
+            05  FILLER               PIC X(01).
+            05  MSGF-TEXT            PIC X(40).
+
         WORKING-STORAGE SECTION.
         01 WS-HEYBOB                PIC X(60).
+        01 WS-HEYBOB-UPPER          PIC X(60).
         01 WS-RESULT                PIC X(40).
-            88 SURE VALUE "Sure.".
-            88 CHILL-OUT VALUE "Whoa, chill out!".
-            88 CALM-DOWN VALUE "Calm down, I know what I'm doing!".
-            88 FINE VALUE "Fine. Be that way!".
-            88 WHATEVER VALUE "Whatever.".
+        01 WS-OUTCOME-CODE          PIC X(04).
+            88 OC-SURE                  VALUE "SURE".
+            88 OC-CHILL-OUT             VALUE "CHIL".
+            88 OC-CALM-DOWN             VALUE "CALM".
+            88 OC-FINE                  VALUE "FINE".
+            88 OC-WHATEVER              VALUE "WHEV".
+            88 OC-ESCALATED             VALUE "ESCL".
+            88 OC-EMPHATIC              VALUE "EMPH".
+            88 OC-STILL-THERE           VALUE "STIL".
+        01 WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+        01 WS-AUDIT-SWITCH          PIC X(01) VALUE 'N'.
+            88 WS-AUDIT-FILE-IS-OPEN VALUE 'Y'.
+        01 WS-ESCQ-STATUS           PIC X(02) VALUE SPACES.
+        01 WS-ESCQ-SWITCH           PIC X(01) VALUE 'N'.
+            88 WS-ESCQ-FILE-IS-OPEN VALUE 'Y'.
+        01 WS-MSGF-STATUS           PIC X(02) VALUE SPACES.
+            88 WS-MSGF-EOF              VALUE '10'.
+        01 WS-MSG-CATALOG-SWITCH    PIC X(01) VALUE 'N'.
+            88 WS-MSG-CATALOG-IS-LOADED VALUE 'Y'.
+        01 WS-MSG-COUNT             PIC 9(02) VALUE ZERO.
+        01 WS-MSG-TABLE.
+            05 WS-MSG-ENTRY OCCURS 8 TIMES INDEXED BY WS-MSG-IX.
+                10 WS-MSG-CODE       PIC X(04).
+                10 WS-MSG-TEXT       PIC X(40).
 
         LOCAL-STORAGE SECTION.
         01 LS-LAST-CHAR-IDX PIC 9(3) VALUE ZEROS.
         01 IDX PIC 9(3).
-        01 LS-PHRASE-FLAG PIC S9(1) VALUE -1.
+        01 LS-PHRASE-FLAG PIC S9(2) VALUE -1.
             88 IS-BLANK VALUE -1.
-            88 IS-NOT-BLANK VALUE 0 THRU 7.
-            88 HAS-UPPER VALUE 1, 3, 5, 7.
-            88 HAS-LOWER VALUE 2, 3, 6, 7.
+            88 IS-NOT-BLANK VALUE 0 THRU 15.
+            88 HAS-UPPER VALUE 1, 3, 5, 7, 9, 11, 13, 15.
+            88 HAS-LOWER VALUE 2, 3, 6, 7, 10, 11, 14, 15.
             88 ENDS-QUESTION VALUE 4, 5, 6, 7.
-            
+            88 ENDS-EXCLAMATION VALUE 8, 9, 10, 11.
+        01 LS-KEYWORD-HIT-COUNT PIC 9(3) VALUE ZERO.
+
+
+        LINKAGE SECTION.
+        COPY "BOBLNK.cpy".
 
-        PROCEDURE DIVISION.
+        PROCEDURE DIVISION USING BB-PARMS.
         BOB.
+            PERFORM LOAD-MESSAGE-CATALOG
+            MOVE BB-HEYBOB TO WS-HEYBOB
+            MOVE 'N' TO BB-ESCALATED-FLAG
+            SET LG-INPUT-NOT-TRUNCATED TO TRUE
+            IF WS-HEYBOB(60:1) NOT = SPACE
+                SET LG-INPUT-TRUNCATED TO TRUE
+            END-IF
             PERFORM BOB-PHRASE-ANALISYS
+            PERFORM CHECK-ESCALATION
+            IF IS-BLANK
+                ADD 1 TO BB-PRIOR-BLANK-COUNT
+            ELSE
+                MOVE ZERO TO BB-PRIOR-BLANK-COUNT
+            END-IF
+            IF BB-IS-ESCALATED
+                SET OC-ESCALATED TO TRUE
+                PERFORM ESCALATION-LOG-CALL
+            ELSE
+                EVALUATE TRUE
+                    WHEN IS-BLANK AND BB-PRIOR-BLANK-COUNT > 1
+                        SET OC-STILL-THERE TO TRUE
+                    WHEN IS-BLANK
+                        SET OC-FINE TO TRUE
+                    WHEN HAS-UPPER AND HAS-LOWER AND ENDS-QUESTION
+                        SET OC-SURE TO TRUE
+                    WHEN HAS-UPPER AND HAS-LOWER AND ENDS-EXCLAMATION
+                        SET OC-EMPHATIC TO TRUE
+                    WHEN HAS-UPPER AND HAS-LOWER
+                        SET OC-WHATEVER TO TRUE
+                    WHEN HAS-UPPER AND ENDS-QUESTION
+                        SET OC-CALM-DOWN TO TRUE
+                    WHEN HAS-UPPER
+                        SET OC-CHILL-OUT TO TRUE
+                    WHEN IS-NOT-BLANK AND ENDS-QUESTION
+                        SET OC-SURE TO TRUE
+                    WHEN IS-NOT-BLANK AND ENDS-EXCLAMATION
+                        SET OC-EMPHATIC TO TRUE
+                    WHEN IS-NOT-BLANK
+                        SET OC-WHATEVER TO TRUE
+                END-EVALUATE
+            END-IF
+            PERFORM LOOKUP-REPLY-TEXT
+            MOVE WS-RESULT TO BB-RESULT
+            IF HAS-UPPER
+                MOVE 'Y' TO BB-PRIOR-SHOUTED-FLAG
+            END-IF
+            IF ENDS-QUESTION
+                MOVE 'Y' TO BB-PRIOR-QUESTION-FLAG
+            END-IF
+            PERFORM AUDIT-LOG-CALL
+            IF BB-IS-ESCALATED OR LG-INPUT-TRUNCATED
+                SET PS-STATUS-WARNING TO TRUE
+            ELSE
+                SET PS-STATUS-NORMAL TO TRUE
+            END-IF
+            GOBACK.
+
+      * CHECK-ESCALATION - SUSTAINED SHOUTING (ALL UPPER, NO LOWER,
+      * NOT BLANK) OR ANY FLAGGED KEYWORD ROUTES THE TICKET TO A
+      * HUMAN AGENT QUEUE.
+        CHECK-ESCALATION.
+            MOVE ZERO TO LS-KEYWORD-HIT-COUNT
+            MOVE FUNCTION UPPER-CASE(WS-HEYBOB) TO WS-HEYBOB-UPPER
+            INSPECT WS-HEYBOB-UPPER TALLYING LS-KEYWORD-HIT-COUNT
+                FOR ALL "HELP"
+            INSPECT WS-HEYBOB-UPPER TALLYING LS-KEYWORD-HIT-COUNT
+                FOR ALL "URGENT"
+            INSPECT WS-HEYBOB-UPPER TALLYING LS-KEYWORD-HIT-COUNT
+                FOR ALL "EMERGENCY"
+            INSPECT WS-HEYBOB-UPPER TALLYING LS-KEYWORD-HIT-COUNT
+                FOR ALL "ASAP"
+            IF (HAS-UPPER AND NOT HAS-LOWER AND IS-NOT-BLANK)
+                    OR LS-KEYWORD-HIT-COUNT > 0
+                    OR (BB-WAS-SHOUTING AND HAS-UPPER)
+                MOVE 'Y' TO BB-ESCALATED-FLAG
+            END-IF.
+
+      * LOAD-MESSAGE-CATALOG - READ THE EXTERNAL BOBMSGF REPLY-TEXT
+      * CATALOG INTO WS-MSG-TABLE ONCE PER RUN.  IF BOBMSGF ISN'T
+      * PRESENT, WS-MSG-COUNT STAYS ZERO AND LOOKUP-REPLY-TEXT FALLS
+      * BACK TO THE BUILT-IN DEFAULT TEXT.
+        LOAD-MESSAGE-CATALOG.
+            IF NOT WS-MSG-CATALOG-IS-LOADED
+                MOVE ZERO TO WS-MSG-COUNT
+                OPEN INPUT BOBMSGF
+                IF WS-MSGF-STATUS = '00'
+                    PERFORM READ-NEXT-CATALOG-ENTRY
+                    PERFORM UNTIL WS-MSGF-EOF
+                            OR WS-MSG-COUNT > 7
+                        ADD 1 TO WS-MSG-COUNT
+                        MOVE MSGF-CODE TO WS-MSG-CODE(WS-MSG-COUNT)
+                        MOVE MSGF-TEXT TO WS-MSG-TEXT(WS-MSG-COUNT)
+                        PERFORM READ-NEXT-CATALOG-ENTRY
+                    END-PERFORM
+                    CLOSE BOBMSGF
+                END-IF
+                SET WS-MSG-CATALOG-IS-LOADED TO TRUE
+            END-IF.
+
+        READ-NEXT-CATALOG-ENTRY.
+            READ BOBMSGF
+                AT END
+                    SET WS-MSGF-EOF TO TRUE
+            END-READ.
+
+      * LOOKUP-REPLY-TEXT - RESOLVE WS-OUTCOME-CODE TO ITS REPLY TEXT
+      * OUT OF THE LOADED CATALOG, FALLING BACK TO THE BUILT-IN
+      * DEFAULT WHEN THE CATALOG HAS NO ENTRY FOR THE CODE.
+        LOOKUP-REPLY-TEXT.
+            MOVE SPACES TO WS-RESULT
+            PERFORM VARYING WS-MSG-IX FROM 1 BY 1
+                    UNTIL WS-MSG-IX > WS-MSG-COUNT
+                IF WS-MSG-CODE(WS-MSG-IX) = WS-OUTCOME-CODE
+                    MOVE WS-MSG-TEXT(WS-MSG-IX) TO WS-RESULT
+                END-IF
+            END-PERFORM
+            IF WS-RESULT = SPACES
+                PERFORM USE-DEFAULT-REPLY-TEXT
+            END-IF.
+
+        USE-DEFAULT-REPLY-TEXT.
             EVALUATE TRUE
-                WHEN IS-BLANK
-                    SET FINE TO TRUE
-                WHEN HAS-UPPER AND HAS-LOWER AND ENDS-QUESTION
-                    SET SURE TO TRUE
-                WHEN HAS-UPPER AND HAS-LOWER
-                    SET WHATEVER TO TRUE
-                WHEN HAS-UPPER AND ENDS-QUESTION
-                    SET CALM-DOWN TO TRUE
-                WHEN HAS-UPPER
-                    SET CHILL-OUT TO TRUE
-                WHEN IS-NOT-BLANK AND ENDS-QUESTION
-                    SET SURE TO TRUE
-                WHEN IS-NOT-BLANK
-                    SET WHATEVER TO TRUE
+                WHEN OC-SURE
+                    MOVE "Sure." TO WS-RESULT
+                WHEN OC-CHILL-OUT
+                    MOVE "Whoa, chill out!" TO WS-RESULT
+                WHEN OC-CALM-DOWN
+                    MOVE "Calm down, I know what I'm doing!"
+                        TO WS-RESULT
+                WHEN OC-FINE
+                    MOVE "Fine. Be that way!" TO WS-RESULT
+                WHEN OC-WHATEVER
+                    MOVE "Whatever." TO WS-RESULT
+                WHEN OC-ESCALATED
+                    MOVE "Escalated to a human agent." TO WS-RESULT
+                WHEN OC-EMPHATIC
+                    MOVE "Wow, okay!" TO WS-RESULT
+                WHEN OC-STILL-THERE
+                    MOVE "Are you still there?" TO WS-RESULT
             END-EVALUATE.
 
+        ESCALATION-LOG-CALL.
+            IF NOT WS-ESCQ-FILE-IS-OPEN
+                OPEN EXTEND BOBESCQ
+                IF WS-ESCQ-STATUS NOT = '00'
+                    OPEN OUTPUT BOBESCQ
+                END-IF
+                SET WS-ESCQ-FILE-IS-OPEN TO TRUE
+            END-IF
+            MOVE FUNCTION CURRENT-DATE TO ESCQ-TIMESTAMP
+            MOVE BB-CUSTOMER-ID TO ESCQ-CUSTOMER-ID
+            MOVE WS-HEYBOB TO ESCQ-HEYBOB
+            WRITE ESCQ-RECORD.
+
+        AUDIT-LOG-CALL.
+            IF NOT WS-AUDIT-FILE-IS-OPEN
+                OPEN EXTEND BOBAUDF
+                IF WS-AUDIT-STATUS NOT = '00'
+                    OPEN OUTPUT BOBAUDF
+                END-IF
+                SET WS-AUDIT-FILE-IS-OPEN TO TRUE
+            END-IF
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+            MOVE BB-CUSTOMER-ID TO AUD-CUSTOMER-ID
+            MOVE WS-HEYBOB TO AUD-HEYBOB
+            MOVE WS-RESULT TO AUD-RESULT
+            MOVE WS-OUTCOME-CODE TO AUD-OUTCOME-CODE
+            WRITE AUD-RECORD.
+
         BOB-PHRASE-ANALISYS.
             MOVE -1 TO LS-PHRASE-FLAG
             PERFORM PARSE-BLANK
             PERFORM PARSE-SENTENCE
-            PERFORM CHECK-QUESTION.
+            PERFORM CHECK-QUESTION
+            PERFORM CHECK-EXCLAMATION.
             
         PARSE-BLANK.
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 60 OR IS-NOT-BLANK
+            PERFORM VARYING IDX FROM 1 BY 1
+                    UNTIL IDX > 60 OR IS-NOT-BLANK
                 IF WS-HEYBOB(IDX:1) IS = SPACE THEN
                     CONTINUE
                 ELSE
@@ -90,3 +337,8 @@
             IF WS-HEYBOB(LS-LAST-CHAR-IDX:1) = "?"
                 COMPUTE LS-PHRASE-FLAG = LS-PHRASE-FLAG + 4
             END-IF.
+
+        CHECK-EXCLAMATION.
+            IF WS-HEYBOB(LS-LAST-CHAR-IDX:1) = "!"
+                COMPUTE LS-PHRASE-FLAG = LS-PHRASE-FLAG + 8
+            END-IF.
