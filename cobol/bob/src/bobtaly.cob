@@ -0,0 +1,151 @@
+000010* BOBTALY
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID.    BOBTALY.
+000040* BOBTALY IS THE NIGHTLY TALLY REPORT FOR BOB'S RESPONSE
+000045* CATEGORIES.  IT READS EVERY RECORD OFF THE BOBAUDF TRANSACTION
+000050* LOG, COUNTS HOW MANY TIMES EACH OUTCOME CODE FIRED (SURE/CHIL/
+000055* CALM/FINE/WHEV/ESCL/EMPH/STIL), AND WRITES ONE LINE PER
+000058* CATEGORY TO BOBTLRPT SO SUPPORT MANAGEMENT CAN SPOT A SPIKE
+000060* IN CHIL (ANGRY, SHOUTING CUSTOMERS) EARLY.  ANY RECORD WHOSE
+000070* CODE DOESN'T MATCH A KNOWN CATEGORY IS COUNTED AS UNKNOWN
+000080* RATHER THAN DROPPED.
+000090*
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   2026-08-09 RJ    ORIGINAL PROGRAM
+000130*   2026-08-09 RJ    ADD EMPH (EMPHATIC) AS ITS OWN TALLY
+000135*                    CATEGORY ALONGSIDE BOB'S OTHER OUTCOMES
+000137*   2026-08-09 RJ    ADD STIL (STILL-THERE) AS ITS OWN TALLY
+000138*                    CATEGORY
+000140*   2026-08-09 RJ    ADD A TOTAL-PROCESSED LINE AFTER THE
+000142*                    PER-CATEGORY LINES SO OTHER NIGHTLY JOBS CAN
+000144*                    PICK UP A SINGLE BOB VOLUME FIGURE
+000146*   2026-08-09 RJ    ZERO-PAD THE TOTAL-PROCESSED FIGURE (WAS A
+000147*                    SPACE-FILLED EDIT PICTURE) SO THE SHOP'S
+000148*                    DASHBOARD EXTRACT CAN PULL IT BY COLUMN LIKE
+000149*                    EVERY OTHER NIGHTLY JOB'S VOLUME FIGURE
+000151*   2026-08-09 RJ    ZERO-PAD THE PER-CATEGORY COUNT ON EACH
+000152*                    TALLY LINE TOO (SAME SPACE-FILLED EDIT
+000153*                    PICTURE PROBLEM AS THE TOTAL LINE) SO THE
+000154*                    ESCALATED-CATEGORY FIGURE CAN BE PULLED BY
+000155*                    COLUMN DOWNSTREAM
+000156 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER.   IBM-370.
+000180 OBJECT-COMPUTER.   IBM-370.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT BOBAUDF ASSIGN TO "BOBAUDF"
+000220         ORGANIZATION IS SEQUENTIAL
+000230         FILE STATUS IS TB-AUDF-STATUS.
+000240     SELECT BOBTLRPT ASSIGN TO "BOBTLRPT"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS TB-RPT-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  BOBAUDF.
+000300 01  AUD-RECORD.
+000310     05  AUD-TIMESTAMP        PIC X(21).
+000320     05  AUD-CUSTOMER-ID      PIC X(10).
+000330     05  AUD-HEYBOB           PIC X(60).
+000340     05  AUD-RESULT           PIC X(40).
+000350     05  AUD-OUTCOME-CODE     PIC X(04).
+000360 FD  BOBTLRPT
+000370     RECORD CONTAINS 40 CHARACTERS.
+000380 01  TL-RPT-LINE              PIC X(40).
+000390 WORKING-STORAGE SECTION.
+000400 01  TB-AUDF-STATUS           PIC X(02) VALUE SPACES.
+000410     88  TB-AUDF-OK               VALUE '00'.
+000420     88  TB-AUDF-EOF              VALUE '10'.
+000430 01  TB-RPT-STATUS            PIC X(02) VALUE SPACES.
+000440 01  TB-TOTAL-COUNT           PIC 9(07) VALUE ZERO.
+000450 01  TB-TALLY-TABLE.
+000460     05  TB-TALLY-ENTRY OCCURS 9 TIMES
+000465             INDEXED BY TB-TALLY-IX.
+000470         10  TB-TALLY-CODE    PIC X(04).
+000480         10  TB-TALLY-NAME    PIC X(10).
+000490         10  TB-TALLY-COUNT   PIC 9(07).
+000500 01  TB-FOUND-SWITCH          PIC X(01).
+000510     88  TB-CODE-FOUND            VALUE 'Y'.
+000530 PROCEDURE DIVISION.
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE
+000560     PERFORM 2000-READ-NEXT-RECORD
+000570     PERFORM UNTIL TB-AUDF-EOF
+000580         PERFORM 2100-CREDIT-OUTCOME
+000590         PERFORM 2000-READ-NEXT-RECORD
+000600     END-PERFORM
+000610     PERFORM 3000-WRITE-TALLY-REPORT
+000620         VARYING TB-TALLY-IX FROM 1 BY 1
+000630         UNTIL TB-TALLY-IX > 9
+000635     PERFORM 4000-WRITE-TOTAL-LINE
+000640     CLOSE BOBAUDF BOBTLRPT
+000650     GOBACK.
+000660 1000-INITIALIZE.
+000670     OPEN INPUT BOBAUDF
+000680     OPEN OUTPUT BOBTLRPT
+000690     MOVE 'SURE' TO TB-TALLY-CODE(1)
+000700     MOVE 'SURE'       TO TB-TALLY-NAME(1)
+000710     MOVE 'CHIL' TO TB-TALLY-CODE(2)
+000720     MOVE 'CHILL-OUT'  TO TB-TALLY-NAME(2)
+000730     MOVE 'CALM' TO TB-TALLY-CODE(3)
+000740     MOVE 'CALM-DOWN'  TO TB-TALLY-NAME(3)
+000750     MOVE 'FINE' TO TB-TALLY-CODE(4)
+000760     MOVE 'FINE'       TO TB-TALLY-NAME(4)
+000770     MOVE 'WHEV' TO TB-TALLY-CODE(5)
+000780     MOVE 'WHATEVER'   TO TB-TALLY-NAME(5)
+000790     MOVE 'ESCL' TO TB-TALLY-CODE(6)
+000800     MOVE 'ESCALATED'  TO TB-TALLY-NAME(6)
+000805     MOVE 'EMPH' TO TB-TALLY-CODE(7)
+000807     MOVE 'EMPHATIC'   TO TB-TALLY-NAME(7)
+000808     MOVE 'STIL' TO TB-TALLY-CODE(8)
+000809     MOVE 'STILL-HERE'  TO TB-TALLY-NAME(8)
+000810     MOVE SPACES TO TB-TALLY-CODE(9)
+000820     MOVE 'UNKNOWN'    TO TB-TALLY-NAME(9)
+000830     PERFORM VARYING TB-TALLY-IX FROM 1 BY 1
+000840             UNTIL TB-TALLY-IX > 9
+000850         MOVE ZERO TO TB-TALLY-COUNT(TB-TALLY-IX)
+000860     END-PERFORM
+000870     .
+000880 2000-READ-NEXT-RECORD.
+000890     READ BOBAUDF
+000900         AT END
+000910             SET TB-AUDF-EOF TO TRUE
+000920     END-READ
+000930     .
+000940* 2100-CREDIT-OUTCOME - MATCH THIS RECORD'S OUTCOME CODE AGAINST T
+000950* TALLY TABLE, CREDITING SLOT 9 (UNKNOWN) WHEN NOTHING MATCHES.
+000960 2100-CREDIT-OUTCOME.
+000970     ADD 1 TO TB-TOTAL-COUNT
+000980     MOVE 'N' TO TB-FOUND-SWITCH
+000990     PERFORM VARYING TB-TALLY-IX FROM 1 BY 1
+001000             UNTIL TB-TALLY-IX > 8
+001010         IF AUD-OUTCOME-CODE = TB-TALLY-CODE(TB-TALLY-IX)
+001020             ADD 1 TO TB-TALLY-COUNT(TB-TALLY-IX)
+001030             MOVE 'Y' TO TB-FOUND-SWITCH
+001040         END-IF
+001050     END-PERFORM
+001060     IF NOT TB-CODE-FOUND
+001070         ADD 1 TO TB-TALLY-COUNT(9)
+001080     END-IF
+001090     .
+001100* 3000-WRITE-TALLY-REPORT - ONE LINE PER CATEGORY, INCLUDING UNKNO
+001110 3000-WRITE-TALLY-REPORT.
+001115     MOVE SPACES TO TL-RPT-LINE
+001130     STRING TB-TALLY-NAME(TB-TALLY-IX)  DELIMITED BY SIZE
+001140            ' '                         DELIMITED BY SIZE
+001150            TB-TALLY-COUNT(TB-TALLY-IX) DELIMITED BY SIZE
+001160         INTO TL-RPT-LINE
+001170     WRITE TL-RPT-LINE
+001180     .
+001190* 4000-WRITE-TOTAL-LINE - GRAND TOTAL ACROSS ALL CATEGORIES, AT
+001200* THE BOTTOM OF THE REPORT, SO DOWNSTREAM CONSOLIDATION JOBS HAVE
+001210* ONE VOLUME FIGURE WITHOUT ADDING THE CATEGORIES THEMSELVES.
+001220 4000-WRITE-TOTAL-LINE.
+001230     MOVE SPACES TO TL-RPT-LINE
+001240     WRITE TL-RPT-LINE
+001250     STRING 'TOTAL PROCESSED ' DELIMITED BY SIZE
+001260            TB-TOTAL-COUNT     DELIMITED BY SIZE
+001270         INTO TL-RPT-LINE
+001280     WRITE TL-RPT-LINE
+001290     .
