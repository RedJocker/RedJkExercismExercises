@@ -0,0 +1,103 @@
+000010 
+000020* BOBCHAT
+000030 IDENTIFICATION DIVISION.
+000040 PROGRAM-ID.    BOBCHAT.
+000050*        AUTHOR.        R JOCKER.
+000060*        INSTALLATION.  ARCADE FLOOR SYSTEMS.
+000070*        DATE-WRITTEN.  2026-08-09.
+000080*        DATE-COMPILED. 
+000090* BOBCHAT IS THE MULTI-TURN CHAT DRIVER FOR BOB.  IT READS ONE
+000100* CUSTOMER MESSAGE PER LINE FROM BOBXCR, WHERE EACH RECORD CARRIES
+000110* A CUSTOMER ID AND THAT TURN'S MESSAGE TEXT.  CONSECUTIVE RECORDS
+000120* FOR THE SAME CUSTOMER ID ARE TREATED AS ONE CONVERSATION - BOB'S
+000130* BB-PRIOR-SHOUTED-FLAG/BB-PRIOR-QUESTION-FLAG/BB-PRIOR-BLANK-
+000140* COUNT ARE CARRIED FORWARD FROM ONE TURN TO THE NEXT SO A
+000145* CUSTOMER WHO SHOUTED, ASKED A QUESTION, OR WENT SILENT EARLIER
+000150* IN THE CHAT IS STILL TREATED AS HAVING DONE SO.
+000160* A CHANGE IN CUSTOMER ID STARTS A FRESH CONVERSATION.  ONE REPLY
+000170* LINE IS WRITTEN TO BOBCRPT PER TURN.
+000180*
+000190* MODIFICATION HISTORY
+000200*   DATE       INIT  DESCRIPTION
+000210*   2026-08-09 RJ    ORIGINAL PROGRAM
+000215*   2026-08-09 RJ    RESET BB-PRIOR-BLANK-COUNT ON A NEW
+000217*                    CONVERSATION THE SAME WAY AS THE OTHER
+000218*                    CARRY-FORWARD FIELDS
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.   IBM-370.
+000250 OBJECT-COMPUTER.   IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT BOBXCR ASSIGN TO "BOBXCR"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS CB-XCR-STATUS.
+000310     SELECT BOBCRPT ASSIGN TO "BOBCRPT"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS CB-RPT-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  BOBXCR.
+000370 01  XCR-RECORD.
+000380     05  XCR-CUSTOMER-ID        PIC X(10).
+000390     05  XCR-MESSAGE            PIC X(60).
+000400 FD  BOBCRPT
+000410     RECORD CONTAINS 120 CHARACTERS.
+000420 01  CRPT-LINE                  PIC X(120).
+000430 WORKING-STORAGE SECTION.
+000440 01  CB-WORK-FIELDS.
+000450     05  CB-XCR-STATUS          PIC X(02) VALUE SPACES.
+000460         88  CB-XCR-OK              VALUE '00'.
+000470         88  CB-XCR-EOF              VALUE '10'.
+000480     05  CB-RPT-STATUS          PIC X(02) VALUE SPACES.
+000490     05  CB-PREV-CUSTOMER-ID    PIC X(10) VALUE SPACES.
+000500     05  CB-TURN-NUMBER         PIC 9(03) VALUE ZERO.
+000510     05  CB-TURN-DISPLAY        PIC ZZ9.
+000515 COPY "BOBLNK.cpy".
+000540 PROCEDURE DIVISION.
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE
+000570     PERFORM 2000-READ-NEXT-MESSAGE
+000580     PERFORM UNTIL CB-XCR-EOF
+000590         PERFORM 3000-PROCESS-TURN
+000600         PERFORM 2000-READ-NEXT-MESSAGE
+000610     END-PERFORM
+000620     CLOSE BOBXCR BOBCRPT
+000630     GOBACK.
+000640 1000-INITIALIZE.
+000650     OPEN INPUT BOBXCR
+000660     OPEN OUTPUT BOBCRPT
+000670     .
+000680 2000-READ-NEXT-MESSAGE.
+000690     READ BOBXCR
+000700         AT END
+000710             SET CB-XCR-EOF TO TRUE
+000720     END-READ
+000730     .
+000740* 3000-PROCESS-TURN - A CHANGE IN CUSTOMER ID STARTS A NEW
+000750* CONVERSATION, RESETTING BOB'S CARRY-FORWARD FLAGS AND THE TURN
+000760* COUNTER; OTHERWISE THE PRIOR TURN'S FLAGS FEED STRAIGHT BACK IN.
+000770 3000-PROCESS-TURN.
+000780     IF XCR-CUSTOMER-ID NOT = CB-PREV-CUSTOMER-ID
+000790         MOVE 'N' TO BB-PRIOR-SHOUTED-FLAG
+000800         MOVE 'N' TO BB-PRIOR-QUESTION-FLAG
+000805         MOVE ZERO TO BB-PRIOR-BLANK-COUNT
+000810         MOVE 1 TO CB-TURN-NUMBER
+000820         MOVE XCR-CUSTOMER-ID TO CB-PREV-CUSTOMER-ID
+000830     ELSE
+000840         ADD 1 TO CB-TURN-NUMBER
+000850     END-IF
+000860     MOVE XCR-CUSTOMER-ID TO BB-CUSTOMER-ID
+000870     MOVE XCR-MESSAGE TO BB-HEYBOB
+000880     CALL 'BOB' USING BB-PARMS
+000890     MOVE CB-TURN-NUMBER TO CB-TURN-DISPLAY
+000900     STRING XCR-CUSTOMER-ID    DELIMITED BY SIZE
+000910            ' TURN '            DELIMITED BY SIZE
+000920            CB-TURN-DISPLAY     DELIMITED BY SIZE
+000930            ' MSG='             DELIMITED BY SIZE
+000940            XCR-MESSAGE         DELIMITED BY SIZE
+000950            ' REPLY='           DELIMITED BY SIZE
+000960            BB-RESULT           DELIMITED BY SIZE
+000970         INTO CRPT-LINE
+000980     WRITE CRPT-LINE
+000990     .
